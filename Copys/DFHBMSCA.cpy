@@ -0,0 +1,29 @@
+      ******************************************************************
+      *  DFHBMSCA -- STANDARD CICS BMS FIELD ATTRIBUTE CONSTANTS       *
+      *  SUPPLIED BY CICS. COPIED INTO PROGRAMS THAT SET/TEST MAP      *
+      *  ATTRIBUTE BYTES (THE -A SUFFIXED FIELDS ON A SYMBOLIC MAP).   *
+      ******************************************************************
+       01  DFHBMSCA.
+           02 DFHBMPEM   PIC X   VALUE 'S'.
+           02 DFHBMPNL   PIC X   VALUE 'V'.
+           02 DFHBMASK   PIC X   VALUE '`'.
+           02 DFHBMUNP   PIC X   VALUE ' '.
+           02 DFHBMUNN   PIC X   VALUE '&'.
+           02 DFHBMPRO   PIC X   VALUE '-'.
+           02 DFHBMASF   PIC X   VALUE 'Y'.
+           02 DFHBMASB   PIC X   VALUE '_'.
+           02 DFHBMUNB   PIC X   VALUE 'A'.
+           02 DFHBMSPA   PIC X   VALUE '"'.
+           02 DFHBMFSE   PIC X   VALUE '<'.
+           02 DFHBMPRF   PIC X   VALUE ')'.
+           02 DFHBMASN   PIC X   VALUE '0'.
+           02 DFHDFHI    PIC X   VALUE 'I'.
+           02 DFHDFCOL   PIC X   VALUE '1'.
+           02 DFHBMEOF   PIC X   VALUE '@'.
+           02 DFHBMBRY   PIC X   VALUE '1'.
+           02 DFHBMDPK   PIC X   VALUE '2'.
+           02 DFHBMPINK  PIC X   VALUE '3'.
+           02 DFHBMGREEN PIC X   VALUE '4'.
+           02 DFHBMTURQ  PIC X   VALUE '5'.
+           02 DFHBMYELLO PIC X   VALUE '6'.
+           02 DFHBMNEUTR PIC X   VALUE '7'.
