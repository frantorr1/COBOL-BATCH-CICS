@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  CPCUENTA -- RECORD LAYOUT FOR THE CUENTAS (ACCOUNT MASTER)     *
+      *  VSAM DATASET MAINTAINED ONLINE BY PGMPRU02/T102. KEYED BY      *
+      *  CU-TIPO-CUENTA + CU-NRO-CUENTA (WS-RIDFLD ON THE CALLING       *
+      *  PROGRAM). FIELDS MIRROR ITPFBIO.TBCUENTAS AS READ BY PGMDBL01. *
+      ******************************************************************
+       01  REG-CUENTA.
+           05 CU-TIPO-CUENTA       PIC X(02).
+           05 CU-NRO-CUENTA        PIC X(15).
+           05 CU-MONEDA            PIC X(02).
+           05 CU-CBU               PIC 9(11).
+           05 CU-NRO-CLIENTE       PIC 9(05).
+           05 CU-SALDO-ACTUAL      PIC S9(09)V99.
+           05 CU-FECHA-ACTUAL      PIC X(10).
+           05 CU-FECHA-ULTIMO-CIERRE PIC X(10).
+           05 FILLER               PIC X(07).
