@@ -0,0 +1,74 @@
+      ******************************************************************
+      *  MAP0101 -- BMS SYMBOLIC MAP FOR TRANSACTION T101 (CUSTOMER    *
+      *  INQUIRY/MAINTENANCE, PGMPRU01). GENERATED FROM MAPSET MAP0101,*
+      *  MAP MAP0101. DO NOT ALTER FIELD ORDER WITHOUT REGENERATING    *
+      *  THE MAPSET.                                                   *
+      ******************************************************************
+       01  MAP0101I.
+           02 FILLER               PIC X(12).
+           02 TIPDOCL               PIC S9(4) COMP.
+           02 TIPDOCF               PIC X.
+           02 FILLER REDEFINES TIPDOCF.
+              03 TIPDOCA            PIC X.
+           02 TIPDOCI               PIC X(02).
+           02 NUMDOCL               PIC S9(4) COMP.
+           02 NUMDOCF               PIC X.
+           02 FILLER REDEFINES NUMDOCF.
+              03 NUMDOCA            PIC X.
+           02 NUMDOCI               PIC X(11).
+           02 FECHAL                PIC S9(4) COMP.
+           02 FECHAF                PIC X.
+           02 FILLER REDEFINES FECHAF.
+              03 FECHAA             PIC X.
+           02 FECHAI                PIC X(10).
+           02 NROCLIL               PIC S9(4) COMP.
+           02 NROCLIF               PIC X.
+           02 FILLER REDEFINES NROCLIF.
+              03 NROCLIA            PIC X.
+           02 NROCLII               PIC 9(05).
+           02 NOMAPEL               PIC S9(4) COMP.
+           02 NOMAPEF               PIC X.
+           02 FILLER REDEFINES NOMAPEF.
+              03 NOMAPEA            PIC X.
+           02 NOMAPEI               PIC X(40).
+           02 DIRECL                PIC S9(4) COMP.
+           02 DIRECF                PIC X.
+           02 FILLER REDEFINES DIRECF.
+              03 DIRECA             PIC X.
+           02 DIRECI                PIC X(40).
+           02 TELL                  PIC S9(4) COMP.
+           02 TELF                  PIC X.
+           02 FILLER REDEFINES TELF.
+              03 TELA               PIC X.
+           02 TELI                  PIC X(15).
+           02 EMAILL                PIC S9(4) COMP.
+           02 EMAILF                PIC X.
+           02 FILLER REDEFINES EMAILF.
+              03 EMAILA             PIC X.
+           02 EMAILI                PIC X(40).
+           02 MSGL                  PIC S9(4) COMP.
+           02 MSGF                  PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA               PIC X.
+           02 MSGI                  PIC X(60).
+
+       01  MAP0101O REDEFINES MAP0101I.
+           02 FILLER               PIC X(12).
+           02 FILLER               PIC X(03).
+           02 TIPDOCO               PIC X(02).
+           02 FILLER               PIC X(03).
+           02 NUMDOCO               PIC 9(11).
+           02 FILLER               PIC X(03).
+           02 FECHAO                PIC X(10).
+           02 FILLER               PIC X(03).
+           02 NROCLIO               PIC 9(05).
+           02 FILLER               PIC X(03).
+           02 NOMAPEO               PIC X(40).
+           02 FILLER               PIC X(03).
+           02 DIRECO                PIC X(40).
+           02 FILLER               PIC X(03).
+           02 TELO                  PIC X(15).
+           02 FILLER               PIC X(03).
+           02 EMAILO                PIC X(40).
+           02 FILLER               PIC X(03).
+           02 MSGO                  PIC X(60).
