@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  CPPERSO -- RECORD LAYOUT FOR THE PERSONA (CUSTOMER MASTER)    *
+      *  VSAM DATASET MAINTAINED ONLINE BY PGMPRU01/T101. KEYED BY     *
+      *  PER-TIP-DOC + PER-NRO-DOC (WS-RIDFLD ON THE CALLING PROGRAM). *
+      *  PER-CLAVE GROUPS THAT SAME KEY FOR PROGRAMS THAT NEED IT AS   *
+      *  A SINGLE RECORD KEY (E.G. PGMREC01's SEQUENTIAL VSAM READ).   *
+      ******************************************************************
+       01  REG-PERSONA.
+           05 PER-CLAVE.
+               10 PER-TIP-DOC      PIC X(02).
+               10 PER-NRO-DOC      PIC 9(11).
+           05 PER-CLI-NRO          PIC 9(05).
+           05 PER-NOMAPE           PIC X(40).
+           05 PER-DIRECCION        PIC X(40).
+           05 PER-TELEFONO         PIC X(15).
+           05 PER-EMAIL            PIC X(40).
+           05 FILLER               PIC X(07).
