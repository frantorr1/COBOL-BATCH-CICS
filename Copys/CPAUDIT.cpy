@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  CPAUDIT -- RECORD LAYOUT FOR THE AUDIT JOURNAL WRITTEN BY      *
+      *  PGMPRU01/T101 EVERY TIME A PERSONA RECORD IS CREATED (3850-I-  *
+      *  CREATE) OR DELETED (3600-I-DELETE). ONE ENTRY PER EVENT, SENT  *
+      *  TO THE AUDT TRANSIENT DATA QUEUE (EXTRA-PARTITION, MAPPED TO   *
+      *  A SEQUENTIAL AUDIT FILE IN THE REGION'S DCT/JCL).              *
+      ******************************************************************
+       01  REG-AUDIT.
+           05 AUD-TERMID           PIC X(04).
+           05 AUD-FECHA            PIC X(10).
+           05 AUD-HORA             PIC X(08).
+           05 AUD-ACCION           PIC X(01).
+              88 AUD-ACCION-ALTA         VALUE 'A'.
+              88 AUD-ACCION-BAJA         VALUE 'B'.
+           05 AUD-TIP-DOC           PIC X(02).
+           05 AUD-NRO-DOC           PIC 9(11).
+           05 AUD-IMAGEN-ANTES      PIC X(160).
+           05 AUD-IMAGEN-DESPUES    PIC X(160).
