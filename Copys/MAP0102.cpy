@@ -0,0 +1,74 @@
+      ******************************************************************
+      *  MAP0102 -- BMS SYMBOLIC MAP FOR TRANSACTION T102 (ACCOUNT     *
+      *  INQUIRY/MAINTENANCE, PGMPRU02). GENERATED FROM MAPSET MAP0102,*
+      *  MAP MAP0102. DO NOT ALTER FIELD ORDER WITHOUT REGENERATING    *
+      *  THE MAPSET.                                                   *
+      ******************************************************************
+       01  MAP0102I.
+           02 FILLER               PIC X(12).
+           02 TIPCTAL               PIC S9(4) COMP.
+           02 TIPCTAF               PIC X.
+           02 FILLER REDEFINES TIPCTAF.
+              03 TIPCTAA            PIC X.
+           02 TIPCTAI               PIC X(02).
+           02 NROCTAL               PIC S9(4) COMP.
+           02 NROCTAF               PIC X.
+           02 FILLER REDEFINES NROCTAF.
+              03 NROCTAA            PIC X.
+           02 NROCTAI               PIC X(15).
+           02 MONEDAL               PIC S9(4) COMP.
+           02 MONEDAF               PIC X.
+           02 FILLER REDEFINES MONEDAF.
+              03 MONEDAA            PIC X.
+           02 MONEDAI               PIC X(02).
+           02 CBUL                  PIC S9(4) COMP.
+           02 CBUF                  PIC X.
+           02 FILLER REDEFINES CBUF.
+              03 CBUA               PIC X.
+           02 CBUI                  PIC 9(11).
+           02 NROCLIL               PIC S9(4) COMP.
+           02 NROCLIF               PIC X.
+           02 FILLER REDEFINES NROCLIF.
+              03 NROCLIA            PIC X.
+           02 NROCLII               PIC 9(05).
+           02 SALDOL                PIC S9(4) COMP.
+           02 SALDOF                PIC X.
+           02 FILLER REDEFINES SALDOF.
+              03 SALDOA             PIC X.
+           02 SALDOI                PIC S9(09)V99.
+           02 FECPROL               PIC S9(4) COMP.
+           02 FECPROF               PIC X.
+           02 FILLER REDEFINES FECPROF.
+              03 FECPROA            PIC X.
+           02 FECPROI               PIC X(10).
+           02 FECCIEL               PIC S9(4) COMP.
+           02 FECCIEF               PIC X.
+           02 FILLER REDEFINES FECCIEF.
+              03 FECCIEA            PIC X.
+           02 FECCIEI               PIC X(10).
+           02 MSGL                  PIC S9(4) COMP.
+           02 MSGF                  PIC X.
+           02 FILLER REDEFINES MSGF.
+              03 MSGA               PIC X.
+           02 MSGI                  PIC X(60).
+
+       01  MAP0102O REDEFINES MAP0102I.
+           02 FILLER               PIC X(12).
+           02 FILLER               PIC X(03).
+           02 TIPCTAO               PIC X(02).
+           02 FILLER               PIC X(03).
+           02 NROCTAO               PIC X(15).
+           02 FILLER               PIC X(03).
+           02 MONEDAO               PIC X(02).
+           02 FILLER               PIC X(03).
+           02 CBUO                  PIC 9(11).
+           02 FILLER               PIC X(03).
+           02 NROCLIO               PIC 9(05).
+           02 FILLER               PIC X(03).
+           02 SALDOO                PIC S9(09)V99.
+           02 FILLER               PIC X(03).
+           02 FECPROO               PIC X(10).
+           02 FILLER               PIC X(03).
+           02 FECCIEO               PIC X(10).
+           02 FILLER               PIC X(03).
+           02 MSGO                  PIC X(60).
