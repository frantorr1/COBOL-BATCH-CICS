@@ -1,644 +1,1035 @@
-frant @ DESKTOP-LM8QUAK 2021-06-17 06:14:11
-
- ****** ***************************** Top of Data ******************************
- 000001       /----------------------ROBCO-INDUSTRIES-<TM>-TERMLINK PROTOCOL-/
- 000002       /--------------------------------/
- 000003        IDENTIFICATION DIVISION.
- 000004       /--------------------------------/
- 000005        PROGRAM-ID. PGMPRU01.
- 000006       /--------------------------------/
- 000007        DATA DIVISION.
- 000008       /--------------------------------/
- 000009        FILE SECTION.
- 000010       /--------------------------------/
- 000011        WORKING-STORAGE SECTION.
- 000012       /--------------------------------/
- 000013        01 CT-MENSAJES.
- 000014           04 CT-DATASET            PIC  X(08)        VALUE 'PERSONA'.
- 000015           04 CT-LEN-DAT            PIC  S9(04)       VALUE 160  COMP.
- 000016           04 CT-CONFIRMA           PIC  X(42)        VALUE
- 000017                         'DESEA ELIMINAR EL REGISTRO ? Y(PF6)/F(PF5)'.
- 000018           04 CT-FIN                PIC  X(72)        VALUE
- 000019                                             'FIN EJECUCION TRX T101'.
- 000020           04 CT-IN                 PIC  X(54)        VALUE
- 000021             'INGRESE DATOS Y PRESIONE ENTER PARA BUSCAR EL REGISTRO'.
- 000022           04 CT-ERRDOC             PIC  X(26)        VALUE
- 000023                                         'TIPO DE DOCUMENTO INVALIDO'.
- 000024           04 CT-ERRNROD            PIC  X(28)        VALUE
- 000025                                       'NUMERO DE DOCUMENTO INVALIDO'.
- 000026           04 CT-CLIEN              PIC  X(45)        VALUE
- 000027                      'CLIENTE ENCONTRADO, INGRESE ACCION A REALIZAR'.
- 000028           04 CT-ERRARCH            PIC  X(13)        VALUE
- 000029                                                      'ERROR ARCHIVO'.
- 000030           04 CT-INVKEY             PIC  X(35)        VALUE
- 000031                                'TECLA INVALIDA, INGRESE OTRA OPCION'.
- 000032           04 CT-REGDEL             PIC  X(18)        VALUE
- 000033                                                 'REGISTRO ELIMINADO'.
- 000034           04 CT-INEXCLI            PIC  X(19)        VALUE
- 000035                                                'CLIENTE INEXISTENTE'.
- 000036           04 CT-EXISCLI            PIC  X(17)        VALUE
- 000037                                                'CLIENTE EXISTENTE'.
- 000038           04 CT-ARCHERR            PIC  X(24)        VALUE
- 000039                                           'PROBLEMAS CON EL ARCHIVO'.
- 000040           04 CT-CANCEL             PIC  X(16)        VALUE
- 000041                                                   'ACCION CANCELADA'.
- 000042           04 CT-CLIENF             PIC  X(26)        VALUE
- 000043                                         'PRIMER REGISTRO ENCONTRADO'.
- 000044           04 CT-COMPLETE           PIC  X(55)        VALUE
- 000045            'INGRESE DATOS DEL REGISTRO Y PRESIONE PF7 O PF5 CANCELA'.
- 000046           04 CT-ERRORCRE           PIC  X(29)        VALUE
- 000047                                      'ERROR EN CREACION DE REGISTRO'.
- 000048           04 CT-EXITO              PIC  X(28)        VALUE
- 000049                                       'REGISTRO CREADO EXITOSAMENTE'.
- 000050           04 CT-REGDUP             PIC  X(18)        VALUE
- 000051                                                 'REGISTRO DUPLICADO'.
- 000052
- 000053        01 WS-ABSTIME               PIC  S9(16) COMP  VALUE +0.
- 000054        01 WS-TIME                  PIC  X(08)        VALUE SPACES.
- 000055        01 WS-TIPO-DOC              PIC  X(02)        VALUE '  '.
- 000056           88 WS-TIP-DOC                   VALUE 'DU'
- 000057                                                 'PE'
- 000058                                                 'PA'
- 000059                                                 'CI'.
- 000060
- 000061        01 WS-LENGTH-PERSO          PIC  S9(4)  COMP  VALUE 160.
- 000062
- 000063        01 WS-VAR-CICS.
- 000064           02 WS-LONG               PIC  S9(04) COMP.
- 000065           02 WS-SEP-D              PIC  X            VALUE '-'.
- 000066           02 WS-SEP-T              PIC  X            VALUE ':'.
- 000067           02 WS-MAP                PIC  X(08)        VALUE 'MAP0101'.
- 000068           02 WS-MAPSET             PIC  X(08)        VALUE 'MAP0101'.
- 000069           02 WS-FECHA              PIC  X(10)        VALUE SPACES.
- 000070           02 WS-RESP               PIC  S9(04) COMP.
- 000071           02 WS-RIDFLD.
- 000072             08 WS-RID-TIPD         PIC X(02).
- 000073             08 WS-RID-NROD         PIC 9(11).
- 000074
- 000075        01 WS-COMMAREA.
- 000076           05 WS-FLAG-PF6           PIC 9             VALUE 0.
- 000077           05 WS-FLAG-PF7           PIC 9             VALUE 0.
- 000078           05 WS-COM-TIPD           PIC X(02).
- 000079           05 WS-COM-NROD           PIC 9(11).
- 000080
- 000081       /--------COPY-SECTION------------/
- 000082        COPY MAP0101.
- 000083        COPY DFHBMSCA.
- 000084        COPY DFHAID.
- 000085        COPY CPPERSO.
- 000086       /--------------------------------/
- 000087        LINKAGE SECTION.
- 000088       /--------------------------------/
- 000089         01 DFHCOMMAREA PIC X(15).
- 000090
- 000091       /--------------------------------/
- 000092        PROCEDURE DIVISION.
- 000093       /--------------------------------/
- 000094        0000-HOLACICS.
- 000095
- 000096            PERFORM 1000-I-INICIO
- 000097               THRU 1000-F-INICIO
- 000098
- 000099            PERFORM 2000-I-PROCESO
- 000100               THRU 2000-I-PROCESO
- 000101
- 000102            PERFORM 9999-I-FINAL
- 000103               THRU 9999-F-FINAL
- 000104            .
- 000105        1000-I-INICIO.
- 000106            PERFORM 2100-I-FECHA
- 000107               THRU 2100-F-FECHA
- 000108
- 000109            MOVE DFHCOMMAREA                           TO WS-COMMAREA
- 000110            MOVE LENGTH OF MAP0101O                    TO WS-LONG
- 000111            .
- 000112        1000-F-INICIO.
- 000113            EXIT.
- 000114
- 000115        2000-I-PROCESO.
- 000116
- 000117            EXEC CICS
- 000118                 RECEIVE MAP   (WS-MAP)
- 000119                 MAPSET        (WS-MAPSET)
- 000120                 INTO          (MAP0101I)
- 000121                 RESP          (WS-RESP)
- 000122            END-EXEC
- 000123
- 000124            EVALUATE WS-RESP
- 000125            WHEN DFHRESP(NORMAL)
- 000126
- 000127                MOVE LOW-VALUES                        TO WS-RIDFLD
- 000128
- 000129                PERFORM 3000-I-PFKEY
- 000130                   THRU 3000-F-PFKEY
- 000131
- 000132            WHEN DFHRESP(MAPFAIL)
- 000133
- 000134       *      PERFORM 2200-I-INITIALIZE
- 000135       *         THRU 2200-F-INITIALIZE
- 000136              INITIALIZE MAP0101O
- 000137
- 000138              MOVE WS-FECHA                            TO FECHAO
- 000139              MOVE LENGTH OF MAP0101O                  TO WS-LONG
- 000140              MOVE CT-IN                               TO MSGO
- 000141
- 000142              EXEC CICS
- 000143                   SEND MAP (WS-MAP)
- 000144                   MAPSET   (WS-MAPSET)
- 000145                   FROM     (MAP0101O)
- 000146                   LENGTH    (WS-LONG)
- 000147                   ERASE
- 000148              END-EXEC
- 000149
- 000150              IF EIBAID EQUAL DFHPF12
- 000151                PERFORM 3500-I-PF12
- 000152                   THRU 3500-F-PF12
- 000153              END-IF
- 000154
- 000155            WHEN OTHER
- 000156              MOVE 'ERROR MAPA'                        TO MSGO
- 000157
- 000158              EXEC CICS
- 000159                   SEND MAP (WS-MAP)
- 000160                   MAPSET   (WS-MAPSET)
- 000161                   FROM     (MAP0101O)
- 000162                   LENGTH   (WS-LONG)
- 000163                   ERASE
- 000164              END-EXEC
- 000165
- 000166            END-EVALUATE
- 000167            .
- 000168        2000-F-PROCESO.
- 000169            EXIT.
- 000170
- 000171        2100-I-FECHA.
- 000172            EXEC CICS
- 000173                 ASKTIME
- 000174                 ABSTIME (WS-ABSTIME)
- 000175            END-EXEC
- 000176            EXEC CICS FORMATTIME
- 000177                 ABSTIME  (WS-ABSTIME)
- 000178                 DDMMYYYY (WS-FECHA)    DATESEP (WS-SEP-D)
- 000179                 TIME     (WS-TIME)     TIMESEP (WS-SEP-T)
- 000180            END-EXEC
- 000181            MOVE WS-FECHA                              TO FECHAO
- 000182            .
- 000183        2100-F-FECHA.
- 000184            EXIT.
- 000185
- 000186        2200-I-INITIALIZE.
- 000187            MOVE 0                                     TO NROCLIO
- 000188            MOVE SPACES                                TO NOMAPEO
- 000189            MOVE SPACES                                TO DIRECO
- 000190            MOVE SPACES                                TO TELO
- 000191            MOVE SPACES                                TO EMAILO
- 000192            MOVE SPACES                                TO MSGO
- 000193            .
- 000194        2200-F-INITIALIZE.
- 000195            EXIT.
- 000196
- 000197        3000-I-PFKEY.
- 000198            EVALUATE TRUE ALSO TRUE
- 000199            WHEN EIBAID = DFHENTER ALSO WS-FLAG-PF6 NOT = '1'
- 000200
- 000201              PERFORM 3100-I-ENTER
- 000202                 THRU 3100-F-ENTER
- 000203
- 000204            WHEN EIBAID = DFHPF1   ALSO WS-FLAG-PF6 NOT = '1'
- 000205
- 000206              PERFORM 3400-I-PF1
- 000207                 THRU 3400-F-PF1
- 000208
- 000209            WHEN EIBAID = DFHPF3   ALSO WS-FLAG-PF6 NOT = '1'
- 000210
- 000211              PERFORM 3200-I-PF3
- 000212                 THRU 3200-F-PF3
- 000213
- 000214            WHEN EIBAID = DFHPF5   ALSO WS-FLAG-PF6 = '1'
- 000215
- 000216              MOVE 0                                   TO WS-FLAG-PF6
- 000217              PERFORM 3700-I-CANCEL
- 000218                 THRU 3700-F-CANCEL
- 000219
- 000220            WHEN EIBAID = DFHPF5   ALSO WS-FLAG-PF7 = '1'
- 000221
- 000222              MOVE 0                                   TO WS-FLAG-PF7
- 000223              PERFORM 3700-I-CANCEL
- 000224                 THRU 3700-F-CANCEL
- 000225
- 000226            WHEN EIBAID = DFHPF6   ALSO WS-FLAG-PF6 NOT = '1'
- 000227
- 000228              PERFORM 3300-I-PF6
- 000229                 THRU 3300-F-PF6
- 000230
- 000231            WHEN EIBAID = DFHPF6   ALSO WS-FLAG-PF6 = '1'
- 000232
- 000233              PERFORM 3600-I-DELETE
- 000234                 THRU 3600-F-DELETE
- 000235
- 000236            WHEN EIBAID = DFHPF7   ALSO WS-FLAG-PF7 NOT = '1'
- 000237
- 000238              PERFORM 3800-I-PF7
- 000239                 THRU 3800-F-PF7
- 000240
- 000241            WHEN EIBAID = DFHPF7   ALSO WS-FLAG-PF7 = '1'
- 000242
- 000243              PERFORM 3850-I-CREATE
- 000244                 THRU 3850-F-CREATE
- 000245
- 000246            WHEN EIBAID = DFHPF12  ALSO WS-FLAG-PF6 NOT = '1'
- 000247
- 000248              PERFORM 3500-I-PF12
- 000249                 THRU 3500-F-PF12
- 000250
- 000251            WHEN OTHER
- 000252
- 000253                  MOVE WS-FECHA                        TO FECHAO
- 000254                  MOVE CT-INVKEY                       TO MSGO
- 000255
- 000256                  EXEC CICS
- 000257                       SEND MAP    (WS-MAP)
- 000258                       MAPSET (WS-MAPSET)
- 000259                       FROM   (MAP0101O)
- 000260                       LENGTH (WS-LONG)
- 000261                       ERASE
- 000262                  END-EXEC
- 000263
- 000264            END-EVALUATE
- 000265            .
- 000266        3000-F-PFKEY.
- 000267            EXIT.
- 000268
- 000269        3100-I-ENTER.
- 000270
- 000271            MOVE TIPDOCI                               TO WS-TIPO-DOC
- 000272
- 000273            IF NOT WS-TIP-DOC
- 000274              INITIALIZE MAP0101O
- 000275              MOVE WS-FECHA                            TO FECHAO
- 000276              MOVE CT-ERRDOC                           TO MSGO
- 000277            ELSE
- 000278              IF NUMDOCI NOT NUMERIC
- 000279                INITIALIZE MAP0101O
- 000280                MOVE WS-FECHA                          TO FECHAO
- 000281                MOVE CT-ERRNROD                        TO MSGO
- 000282              ELSE
- 000283                MOVE TIPDOCI                           TO WS-RID-TIPD
- 000284                MOVE NUMDOCI                           TO WS-RID-NROD
- 000285
- 000286                EXEC CICS
- 000287                     READ DATASET (CT-DATASET)
- 000288                     RIDFLD       (WS-RIDFLD )
- 000289                     INTO         (REG-PERSONA)
- 000290                     LENGTH       (CT-LEN-DAT)
- 000291                     EQUAL
- 000292                     RESP         (WS-RESP)
- 000293                END-EXEC
- 000294
- 000295                EVALUATE WS-RESP
- 000296                WHEN DFHRESP(NORMAL)
- 000297                  MOVE WS-FECHA                        TO FECHAO
- 000298                  MOVE PER-CLI-NRO                     TO NROCLIO
- 000299                  MOVE PER-NOMAPE                      TO NOMAPEO
- 000300                  MOVE PER-DIRECCION                   TO DIRECO
- 000301                  MOVE PER-TELEFONO                    TO TELO
- 000302                  MOVE PER-EMAIL                       TO EMAILO
- 000303                  MOVE CT-CLIEN                        TO MSGO
- 000304                WHEN DFHRESP(NOTFND)
- 000305                  INITIALIZE MAP0101O
- 000306                  MOVE WS-FECHA                        TO FECHAO
- 000307                  MOVE CT-INEXCLI                      TO MSGO
- 000308                WHEN OTHER
- 000309                  INITIALIZE MAP0101O
- 000310                  MOVE WS-FECHA                        TO FECHAO
- 000311                  MOVE CT-ERRARCH                      TO MSGO
- 000312                END-EVALUATE
- 000313              END-IF
- 000314            END-IF
- 000315
- 000316            EXEC CICS
- 000317                 SEND MAP  (WS-MAP)
- 000318                 MAPSET    (WS-MAPSET)
- 000319                 FROM      (MAP0101O)
- 000320                 LENGTH    (WS-LONG)
- 000321                 ERASE
- 000322            END-EXEC
- 000323            .
- 000324        3100-F-ENTER.
- 000325            EXIT.
- 000326
- 000327        3200-I-PF3.
- 000328            INITIALIZE MAP0101O
- 000329            MOVE WS-FECHA                              TO FECHAO
- 000330            EXEC CICS
- 000331                 SEND MAP  (WS-MAP)
- 000332                 MAPSET    (WS-MAPSET)
- 000333                 FROM      (MAP0101O)
- 000334                 LENGTH    (WS-LONG)
- 000335                 ERASE
- 000336            END-EXEC
- 000337            .
- 000338        3200-F-PF3.
- 000339            EXIT.
- 000340
- 000341        3300-I-PF6.
- 000342            MOVE TIPDOCI                               TO WS-TIPO-DOC
- 000343
- 000344              IF NOT WS-TIP-DOC
- 000345                MOVE WS-FECHA                          TO FECHAO
- 000346                MOVE CT-ERRDOC                         TO MSGO
- 000347                MOVE 0                                 TO WS-FLAG-PF6
- 000348              ELSE
- 000349                IF NUMDOCI NOT NUMERIC
- 000350                  INITIALIZE MAP0101O
- 000351                  MOVE WS-FECHA                        TO FECHAO
- 000352                  MOVE CT-ERRNROD                      TO MSGO
- 000353                  MOVE 0                               TO WS-FLAG-PF6
- 000354                ELSE
- 000355                  MOVE CT-CONFIRMA                     TO MSGO
- 000356                  MOVE TIPDOCI                         TO WS-RID-TIPD
- 000357                  MOVE NUMDOCI                         TO WS-RID-NROD
- 000358                  MOVE 1                               TO WS-FLAG-PF6
- 000359
- 000360                  EXEC CICS
- 000361                       READ DATASET (CT-DATASET)
- 000362                       RIDFLD       (WS-RIDFLD )
- 000363                       INTO         (REG-PERSONA)
- 000364                       LENGTH       (CT-LEN-DAT)
- 000365                       EQUAL
- 000366                       RESP         (WS-RESP)
- 000367                  END-EXEC
- 000368
- 000369                  EVALUATE WS-RESP
- 000370                  WHEN DFHRESP(NORMAL)
- 000371
- 000372                    MOVE TIPDOCI                       TO WS-COM-TIPD
- 000373                    MOVE NUMDOCI                       TO WS-COM-NROD
- 000374                    MOVE WS-FECHA                      TO FECHAO
- 000375                    MOVE PER-CLI-NRO                   TO NROCLIO
- 000376                    MOVE PER-NOMAPE                    TO NOMAPEO
- 000377                    MOVE PER-DIRECCION                 TO DIRECO
- 000378                    MOVE PER-TELEFONO                  TO TELO
- 000379                    MOVE PER-EMAIL                     TO EMAILO
- 000380
- 000381                  WHEN DFHRESP(NOTFND)
- 000382
- 000383                    INITIALIZE MAP0101O
- 000384                    MOVE WS-FECHA                      TO FECHAO
- 000385                    MOVE CT-INEXCLI                    TO MSGO
- 000386                    MOVE 0                             TO WS-FLAG-PF6
- 000387
- 000388                  WHEN OTHER
- 000389
- 000390                    INITIALIZE MAP0101O
- 000391                    MOVE WS-FECHA                      TO FECHAO
- 000392                    MOVE CT-ERRARCH                    TO MSGO
- 000393                    MOVE 0                             TO WS-FLAG-PF6
- 000394
- 000395                  END-EVALUATE
- 000396                END-IF
- 000397              END-IF
- 000398              EXEC CICS
- 000399                   SEND MAP  (WS-MAP)
- 000400                   MAPSET    (WS-MAPSET)
- 000401                   FROM      (MAP0101O)
- 000402                   LENGTH    (WS-LONG)
- 000403                   ERASE
- 000404              END-EXEC
- 000405            .
- 000406        3300-F-PF6.
- 000407            EXIT.
- 000408
- 000409        3400-I-PF1.
- 000410            MOVE LOW-VALUES                            TO WS-RIDFLD
- 000411
- 000412            EXEC CICS
- 000413                 STARTBR DATASET  (CT-DATASET)
- 000414                 RIDFLD           (WS-RIDFLD)
- 000415                 GTEQ
- 000416                 RESP             (WS-RESP)
- 000417            END-EXEC
- 000418
- 000419            EVALUATE WS-RESP
- 000420            WHEN DFHRESP(NORMAL)
- 000421
- 000422              EXEC CICS
- 000423                   READ DATASET  (CT-DATASET)
- 000424                   RIDFLD        (WS-RIDFLD)
- 000425                   INTO          (REG-PERSONA)
- 000426                   RESP          (WS-RESP)
- 000427              END-EXEC
- 000428
- 000429              MOVE PER-TIP-DOC                     TO TIPDOCO
- 000430              MOVE PER-NRO-DOC                     TO NUMDOCO
- 000431              MOVE WS-FECHA                        TO FECHAO
- 000432              MOVE PER-CLI-NRO                     TO NROCLIO
- 000433              MOVE PER-NOMAPE                      TO NOMAPEO
- 000434              MOVE PER-DIRECCION                   TO DIRECO
- 000435              MOVE PER-TELEFONO                    TO TELO
- 000436              MOVE PER-EMAIL                       TO EMAILO
- 000437              MOVE CT-CLIENF                       TO MSGO
- 000438
- 000439            WHEN OTHER
- 000440
- 000441              MOVE WS-FECHA                        TO FECHAO
- 000442              MOVE CT-ERRARCH                      TO MSGO
- 000443
- 000444            END-EVALUATE
- 000445
- 000446            EXEC CICS
- 000447                 SEND MAP  (WS-MAP)
- 000448                 MAPSET    (WS-MAPSET)
- 000449                 FROM      (MAP0101O)
- 000450                 LENGTH    (WS-LONG)
- 000451                 ERASE
- 000452            END-EXEC
- 000453            .
- 000454        3400-F-PF1.
- 000455            EXIT.
- 000456
- 000457        3500-I-PF12.
- 000458            EXEC CICS
- 000459                 SEND CONTROL ERASE
- 000460            END-EXEC
- 000461
- 000462            EXEC CICS
- 000463                 SEND TEXT
- 000464                 FROM (CT-FIN)
- 000465            END-EXEC
- 000466
- 000467            EXEC CICS
- 000468                 RETURN
- 000469            END-EXEC
- 000470            .
- 000471        3500-F-PF12.
- 000472            EXIT.
- 000473
- 000474        3600-I-DELETE.
- 000475
- 000476            MOVE WS-COM-TIPD                           TO WS-RID-TIPD
- 000477            MOVE WS-COM-NROD                           TO WS-RID-NROD
- 000478
- 000479            EXEC CICS
- 000480                 DELETE DATASET (CT-DATASET)
- 000481                 RIDFLD         (WS-RIDFLD)
- 000482                 RESP           (WS-RESP)
- 000483            END-EXEC
- 000484
- 000485            EVALUATE WS-RESP
- 000486            WHEN DFHRESP(NORMAL)
- 000487
- 000488              MOVE CT-REGDEL                           TO MSGO
- 000489              PERFORM 2200-I-INITIALIZE
- 000490                 THRU 2200-F-INITIALIZE
- 000491
- 000492            WHEN DFHRESP(NOTFND)
- 000493
- 000494              INITIALIZE MAP0101O
- 000495              MOVE WS-FECHA                            TO FECHAO
- 000496              MOVE CT-INEXCLI                          TO MSGO
- 000497
- 000498            WHEN OTHER
- 000499
- 000500              MOVE CT-ARCHERR                          TO MSGO
- 000501
- 000502            END-EVALUATE
- 000503
- 000504            MOVE 0                                     TO WS-FLAG-PF6
- 000505            MOVE SPACES                                TO WS-COM-TIPD
- 000506            MOVE ZEROS                                 TO WS-COM-NROD
- 000507
- 000508            EXEC CICS
- 000509                 SEND MAP  (WS-MAP)
- 000510                 MAPSET    (WS-MAPSET)
- 000511                 FROM      (MAP0101O)
- 000512                 LENGTH    (WS-LONG)
- 000513                 ERASE
- 000514            END-EXEC
- 000515            .
- 000516        3600-F-DELETE.
- 000517            EXIT.
- 000518
- 000519        3700-I-CANCEL.
- 000520
- 000521            INITIALIZE MAP0101O
- 000522            MOVE WS-FECHA                            TO FECHAO
- 000523            MOVE CT-CANCEL                           TO MSGO
- 000524
- 000525            EXEC CICS
- 000526                 SEND MAP  (WS-MAP)
- 000527                 MAPSET    (WS-MAPSET)
- 000528                 FROM      (MAP0101O)
- 000529                 LENGTH    (WS-LONG)
- 000530                 ERASE
- 000531            END-EXEC
- 000532            .
- 000533        3700-F-CANCEL.
- 000534            EXIT.
- 000535
- 000536        3800-I-PF7.
- 000537              MOVE TIPDOCI                             TO WS-COM-TIPD
- 000538              MOVE NUMDOCI                             TO WS-COM-NROD
- 000539              MOVE CT-COMPLETE                         TO MSGO
- 000540              MOVE DFHBMUNP                            TO NROCLIA
- 000541              MOVE DFHBMUNP                            TO NOMAPEA
- 000542              MOVE DFHBMUNP                            TO DIRECA
- 000543              MOVE DFHBMUNP                            TO TELA
- 000544              MOVE DFHBMUNP                            TO EMAILA
- 000545              MOVE 1                                   TO WS-FLAG-PF7
- 000546
- 000547            EXEC CICS
- 000548                 SEND MAP  (WS-MAP)
- 000549                 MAPSET    (WS-MAPSET)
- 000550                 FROM      (MAP0101O)
- 000551                 LENGTH    (WS-LONG)
- 000552                 ERASE
- 000553                 CURSOR    (+00670)
- 000554            END-EXEC
- 000555            .
- 000556        3800-F-PF7.
- 000557            EXIT.
- 000558
- 000559        3850-I-CREATE.
- 000560            MOVE WS-COM-TIPD                           TO WS-TIPO-DOC
- 000561
- 000562              IF NOT WS-TIP-DOC
- 000563                INITIALIZE MAP0101O
- 000564                MOVE WS-FECHA                          TO FECHAO
- 000565                MOVE CT-ERRDOC                         TO MSGO
- 000566                MOVE 0                                 TO WS-FLAG-PF7
- 000567              ELSE
- 000568                IF WS-COM-NROD IS NOT NUMERIC
- 000569                  INITIALIZE MAP0101O
- 000570                  MOVE WS-FECHA                        TO FECHAO
- 000571                  MOVE CT-ERRNROD                      TO MSGO
- 000572                  MOVE 0                               TO WS-FLAG-PF7
- 000573                ELSE
- 000574
- 000575                  INITIALIZE REG-PERSONA
- 000576
- 000577                  MOVE WS-COM-TIPD                     TO PER-TIP-DOC
- 000578                  MOVE WS-COM-NROD                     TO PER-NRO-DOC
- 000579                  MOVE NROCLII                         TO PER-CLI-NRO
- 000580                  MOVE NOMAPEI                         TO PER-NOMAPE
- 000581                  MOVE DIRECI                          TO PER-DIRECCION
- 000582                  MOVE TELI                            TO PER-TELEFONO
- 000583                  MOVE EMAILI                          TO PER-EMAIL
- 000584
- 000585                  MOVE WS-COM-TIPD                     TO WS-RID-TIPD
- 000586                  MOVE WS-COM-NROD                     TO WS-RID-NROD
- 000587
- 000588                  EXEC CICS
- 000589                       WRITE DATASET (CT-DATASET)
- 000590                       RIDFLD        (WS-RIDFLD)
- 000591                       FROM          (REG-PERSONA)
- 000592                       LENGTH        (WS-LENGTH-PERSO)
- 000593                       RESP          (WS-RESP)
- 000594                  END-EXEC
- 000595
- 000596                  EVALUATE WS-RESP
- 000597                  WHEN DFHRESP(DUPREC)
- 000598
- 000599                    INITIALIZE MAP0101O
- 000600                    MOVE WS-FECHA                      TO FECHAO
- 000601                    MOVE CT-REGDUP                     TO MSGO
- 000602
- 000603                  WHEN OTHER
- 000604
- 000605                    INITIALIZE MAP0101O
- 000606                    MOVE WS-FECHA                      TO FECHAO
- 000607                    MOVE CT-EXITO                      TO MSGO
- 000608
- 000609                  END-EVALUATE
- 000610
- 000611                END-IF
- 000612              END-IF
- 000613
- 000614            MOVE 0                                     TO WS-FLAG-PF7
- 000615            MOVE WS-FECHA                              TO FECHAO
- 000616            MOVE SPACES                                TO WS-COM-TIPD
- 000617            MOVE ZEROS                                 TO WS-COM-NROD
- 000618
- 000619            EXEC CICS
- 000620                 SEND MAP  (WS-MAP)
- 000621                 MAPSET    (WS-MAPSET)
- 000622                 FROM      (MAP0101O)
- 000623                 LENGTH    (WS-LONG)
- 000624                 ERASE
- 000625            END-EXEC
- 000626            .
- 000627        3850-F-CREATE.
- 000628            EXIT.
- 000629
- 000630        9999-I-FINAL.
- 000631            EXEC CICS
- 000632                 RETURN
- 000633                 TRANSID  ('T101')
- 000634                 COMMAREA (WS-COMMAREA)
- 000635            END-EXEC
- 000636            .
- 000637        9999-F-FINAL.
- 000638            EXIT.
- 000639
- ****** **************************** Bottom of Data ****************************
-
+000001/----------------------ROBCO-INDUSTRIES-<TM>-TERMLINK PROTOCOL-/
+000002/--------------------------------/
+000003        IDENTIFICATION DIVISION.
+000004/--------------------------------/
+000005        PROGRAM-ID. PGMPRU01.
+000006/--------------------------------/
+000007        DATA DIVISION.
+000008/--------------------------------/
+000009        FILE SECTION.
+000010/--------------------------------/
+000011        WORKING-STORAGE SECTION.
+000012/--------------------------------/
+000013        01 CT-MENSAJES.
+000014       04 CT-DATASET            PIC  X(08)        VALUE 'PERSONA'.
+000015       04 CT-LEN-DAT            PIC  S9(04)       VALUE 160  COMP.
+000016      04 CT-TDQ               PIC  X(04)        VALUE 'AUDT'.
+000017           04 CT-CONFIRMA           PIC  X(42)        VALUE
+000018                     'DESEA ELIMINAR EL REGISTRO ? Y(PF6)/F(PF5)'.
+000019           04 CT-FIN                PIC  X(72)        VALUE
+000020                                         'FIN EJECUCION TRX T101'.
+000021           04 CT-IN                 PIC  X(54)        VALUE
+000022         'INGRESE DATOS Y PRESIONE ENTER PARA BUSCAR EL REGISTRO'.
+000023           04 CT-ERRDOC             PIC  X(26)        VALUE
+000024                                     'TIPO DE DOCUMENTO INVALIDO'.
+000025           04 CT-ERRNROD            PIC  X(28)        VALUE
+000026                                   'NUMERO DE DOCUMENTO INVALIDO'.
+000027           04 CT-CLIEN              PIC  X(45)        VALUE
+000028                  'CLIENTE ENCONTRADO, INGRESE ACCION A REALIZAR'.
+000029           04 CT-ERRARCH            PIC  X(13)        VALUE
+000030                                                  'ERROR ARCHIVO'.
+000031           04 CT-INVKEY             PIC  X(35)        VALUE
+000032                            'TECLA INVALIDA, INGRESE OTRA OPCION'.
+000033           04 CT-REGDEL             PIC  X(18)        VALUE
+000034                                             'REGISTRO ELIMINADO'.
+000035           04 CT-INEXCLI            PIC  X(19)        VALUE
+000036                                            'CLIENTE INEXISTENTE'.
+000037           04 CT-EXISCLI            PIC  X(17)        VALUE
+000038                                              'CLIENTE EXISTENTE'.
+000039           04 CT-ARCHERR            PIC  X(24)        VALUE
+000040                                       'PROBLEMAS CON EL ARCHIVO'.
+000041           04 CT-CANCEL             PIC  X(16)        VALUE
+000042                                               'ACCION CANCELADA'.
+000043           04 CT-CLIENF             PIC  X(26)        VALUE
+000044                                     'PRIMER REGISTRO ENCONTRADO'.
+000045           04 CT-COMPLETE           PIC  X(55)        VALUE
+000046        'INGRESE DATOS DEL REGISTRO Y PRESIONE PF7 O PF5 CANCELA'.
+000047           04 CT-ERRORCRE           PIC  X(29)        VALUE
+000048                                  'ERROR EN CREACION DE REGISTRO'.
+000049           04 CT-EXITO              PIC  X(28)        VALUE
+000050                                   'REGISTRO CREADO EXITOSAMENTE'.
+000051           04 CT-REGDUP             PIC  X(18)        VALUE
+000052                                             'REGISTRO DUPLICADO'.
+000053          04 CT-NOMASREG           PIC  X(24)        VALUE
+000054                                    'NO EXISTEN MAS REGISTROS'.
+000055          04 CT-SINPOS             PIC  X(34)        VALUE
+000056                         'PRIMERO BUSQUE UN REGISTRO (ENTER)'.
+000057         04 CT-COMPEDIT           PIC  X(54)        VALUE
+000058      'MODIFIQUE LOS DATOS Y PRESIONE PF8 GRABA O PF5 CANCELA'.
+000059         04 CT-EXITOMOD           PIC  X(32)        VALUE
+000060                             'REGISTRO MODIFICADO EXITOSAMENTE'.
+000061        04 CT-ERRCLI             PIC  X(26)        VALUE
+000062                                   'NUMERO DE CLIENTE INVALIDO'.
+000063
+000064        01 WS-ABSTIME               PIC  S9(16) COMP  VALUE +0.
+000065       01 WS-TIME                  PIC  X(08)        VALUE SPACES.
+000066        01 WS-TIPO-DOC              PIC  X(02)        VALUE '  '.
+000067           88 WS-TIP-DOC                   VALUE 'DU'
+000068                                                 'PE'
+000069                                                 'PA'
+000070                                                 'CI'.
+000071 
+000072        01 WS-LENGTH-PERSO          PIC  S9(4)  COMP  VALUE 160.
+000073       01 WS-LENGTH-AUDIT          PIC  S9(4)  COMP  VALUE 356.
+000074
+000075       01 WS-SW-BUSQCLI            PIC  9            VALUE 0.
+000076          88 WS-BUSQCLI-SIGUE            VALUE 0.
+000077          88 WS-BUSQCLI-HALLADO          VALUE 1.
+000078          88 WS-BUSQCLI-NOHALLADO        VALUE 2.
+000079    88 WS-BUSQCLI-ERROR            VALUE 3.
+000080
+000081        01 WS-VAR-CICS.
+000082           02 WS-LONG               PIC  S9(04) COMP.
+000083           02 WS-SEP-D              PIC  X            VALUE '-'.
+000084           02 WS-SEP-T              PIC  X            VALUE ':'.
+000085       02 WS-MAP                PIC  X(08)        VALUE 'MAP0101'.
+000086       02 WS-MAPSET             PIC  X(08)        VALUE 'MAP0101'.
+000087          02 WS-FECHA              PIC  X(10)        VALUE SPACES.
+000088           02 WS-RESP               PIC  S9(04) COMP.
+000089           02 WS-RESP-LEER          PIC  S9(04) COMP.
+000090           02 WS-RESP-AUD           PIC  S9(04) COMP.
+000091           02 WS-RIDFLD.
+000092             08 WS-RID-TIPD         PIC X(02).
+000093             08 WS-RID-NROD         PIC 9(11).
+000094 
+000095        01 WS-COMMAREA.
+000096           05 WS-FLAG-PF6           PIC 9             VALUE 0.
+000097           05 WS-FLAG-PF7           PIC 9             VALUE 0.
+000098           05 WS-COM-TIPD           PIC X(02).
+000099           05 WS-COM-NROD           PIC 9(11).
+000100           05 WS-COM-BR-TIPD        PIC X(02).
+000101           05 WS-COM-BR-NROD        PIC 9(11).
+000102          05 WS-FLAG-PF8           PIC 9             VALUE 0.
+000103
+000104/--------COPY-SECTION------------/
+000105        COPY MAP0101.
+000106        COPY DFHBMSCA.
+000107        COPY DFHAID.
+000108        COPY CPPERSO.
+000109       COPY CPAUDIT.
+000110/--------------------------------/
+000111        LINKAGE SECTION.
+000112/--------------------------------/
+000113         01 DFHCOMMAREA PIC X(29).
+000114 
+000115/--------------------------------/
+000116        PROCEDURE DIVISION.
+000117/--------------------------------/
+000118        0000-HOLACICS.
+000119 
+000120            PERFORM 1000-I-INICIO
+000121               THRU 1000-F-INICIO
+000122 
+000123            PERFORM 2000-I-PROCESO
+000124               THRU 2000-I-PROCESO
+000125 
+000126            PERFORM 9999-I-FINAL
+000127               THRU 9999-F-FINAL
+000128            .
+000129        1000-I-INICIO.
+000130            PERFORM 2100-I-FECHA
+000131               THRU 2100-F-FECHA
+000132 
+000133         MOVE DFHCOMMAREA                           TO WS-COMMAREA
+000134            MOVE LENGTH OF MAP0101O                    TO WS-LONG
+000135            .
+000136        1000-F-INICIO.
+000137            EXIT.
+000138 
+000139        2000-I-PROCESO.
+000140 
+000141            EXEC CICS
+000142                 RECEIVE MAP   (WS-MAP)
+000143                 MAPSET        (WS-MAPSET)
+000144                 INTO          (MAP0101I)
+000145                 RESP          (WS-RESP)
+000146            END-EXEC
+000147 
+000148            EVALUATE WS-RESP
+000149            WHEN DFHRESP(NORMAL)
+000150 
+000151               MOVE LOW-VALUES                        TO WS-RIDFLD
+000152 
+000153                PERFORM 3000-I-PFKEY
+000154                   THRU 3000-F-PFKEY
+000155 
+000156            WHEN DFHRESP(MAPFAIL)
+000157 
+000158*      PERFORM 2200-I-INITIALIZE
+000159*         THRU 2200-F-INITIALIZE
+000160              INITIALIZE MAP0101O
+000161 
+000162              MOVE WS-FECHA                            TO FECHAO
+000163              MOVE LENGTH OF MAP0101O                  TO WS-LONG
+000164              MOVE CT-IN                               TO MSGO
+000165 
+000166              EXEC CICS
+000167                   SEND MAP (WS-MAP)
+000168                   MAPSET   (WS-MAPSET)
+000169                   FROM     (MAP0101O)
+000170                   LENGTH    (WS-LONG)
+000171                   ERASE
+000172              END-EXEC
+000173 
+000174              IF EIBAID EQUAL DFHPF12
+000175                PERFORM 3500-I-PF12
+000176                   THRU 3500-F-PF12
+000177              END-IF
+000178 
+000179            WHEN OTHER
+000180              MOVE 'ERROR MAPA'                        TO MSGO
+000181 
+000182              EXEC CICS
+000183                   SEND MAP (WS-MAP)
+000184                   MAPSET   (WS-MAPSET)
+000185                   FROM     (MAP0101O)
+000186                   LENGTH   (WS-LONG)
+000187                   ERASE
+000188              END-EXEC
+000189 
+000190            END-EVALUATE
+000191            .
+000192        2000-F-PROCESO.
+000193            EXIT.
+000194 
+000195        2100-I-FECHA.
+000196            EXEC CICS
+000197                 ASKTIME
+000198                 ABSTIME (WS-ABSTIME)
+000199            END-EXEC
+000200            EXEC CICS FORMATTIME
+000201                 ABSTIME  (WS-ABSTIME)
+000202                 DDMMYYYY (WS-FECHA)    DATESEP (WS-SEP-D)
+000203                 TIME     (WS-TIME)     TIMESEP (WS-SEP-T)
+000204            END-EXEC
+000205            MOVE WS-FECHA                              TO FECHAO
+000206            .
+000207        2100-F-FECHA.
+000208            EXIT.
+000209 
+000210        2200-I-INITIALIZE.
+000211            MOVE 0                                     TO NROCLIO
+000212            MOVE SPACES                                TO NOMAPEO
+000213            MOVE SPACES                                TO DIRECO
+000214            MOVE SPACES                                TO TELO
+000215            MOVE SPACES                                TO EMAILO
+000216            MOVE SPACES                                TO MSGO
+000217            .
+000218        2200-F-INITIALIZE.
+000219            EXIT.
+000220 
+000221        3000-I-PFKEY.
+000222            EVALUATE TRUE ALSO TRUE ALSO TRUE
+000223            WHEN EIBAID = DFHENTER ALSO WS-FLAG-PF6 NOT = '1'
+000224                                   ALSO TRUE
+000225              PERFORM 3100-I-ENTER
+000226                 THRU 3100-F-ENTER
+000227
+000228            WHEN EIBAID = DFHPF1   ALSO WS-FLAG-PF6 NOT = '1'
+000229                                   ALSO TRUE
+000230              PERFORM 3400-I-PF1
+000231                 THRU 3400-F-PF1
+000232
+000233         WHEN EIBAID = DFHPF2   ALSO WS-FLAG-PF6 NOT = '1'
+000234                                ALSO TRUE
+000235           PERFORM 3900-I-PF2
+000236              THRU 3900-F-PF2
+000237
+000238            WHEN EIBAID = DFHPF3   ALSO WS-FLAG-PF6 NOT = '1'
+000239                                   ALSO TRUE
+000240              PERFORM 3200-I-PF3
+000241                 THRU 3200-F-PF3
+000242
+000243            WHEN EIBAID = DFHPF5   ALSO WS-FLAG-PF6 = '1'
+000244                                   ALSO TRUE
+000245           MOVE 0                                   TO WS-FLAG-PF6
+000246              PERFORM 3700-I-CANCEL
+000247                 THRU 3700-F-CANCEL
+000248
+000249            WHEN EIBAID = DFHPF5   ALSO WS-FLAG-PF7 = '1'
+000250                                   ALSO TRUE
+000251           MOVE 0                                   TO WS-FLAG-PF7
+000252              PERFORM 3700-I-CANCEL
+000253                 THRU 3700-F-CANCEL
+000254
+000255         WHEN EIBAID = DFHPF5   ALSO WS-FLAG-PF8 = '1'
+000256                                ALSO TRUE
+000257        MOVE 0                                   TO WS-FLAG-PF8
+000258           PERFORM 3700-I-CANCEL
+000259              THRU 3700-F-CANCEL
+000260
+000261            WHEN EIBAID = DFHPF6   ALSO WS-FLAG-PF6 NOT = '1'
+000262                                   ALSO TRUE
+000263              PERFORM 3300-I-PF6
+000264                 THRU 3300-F-PF6
+000265
+000266            WHEN EIBAID = DFHPF6   ALSO WS-FLAG-PF6 = '1'
+000267                                   ALSO TRUE
+000268              PERFORM 3600-I-DELETE
+000269                 THRU 3600-F-DELETE
+000270
+000271            WHEN EIBAID = DFHPF7   ALSO WS-FLAG-PF7 NOT = '1'
+000272                                   ALSO TRUE
+000273              PERFORM 3800-I-PF7
+000274                 THRU 3800-F-PF7
+000275
+000276            WHEN EIBAID = DFHPF7   ALSO WS-FLAG-PF7 = '1'
+000277                                   ALSO TRUE
+000278              PERFORM 3850-I-CREATE
+000279                 THRU 3850-F-CREATE
+000280
+000281         WHEN EIBAID = DFHPF8   ALSO WS-FLAG-PF8 NOT = '1'
+000282                                ALSO WS-FLAG-PF6 NOT = '1'
+000283
+000284           PERFORM 3950-I-PF8
+000285              THRU 3950-F-PF8
+000286
+000287         WHEN EIBAID = DFHPF8   ALSO WS-FLAG-PF8 = '1'
+000288                                ALSO WS-FLAG-PF6 NOT = '1'
+000289
+000290           PERFORM 3960-I-UPDATE
+000291              THRU 3960-F-UPDATE
+000292
+000293        WHEN EIBAID = DFHPF9   ALSO WS-FLAG-PF6 NOT = '1'
+000294                               ALSO TRUE
+000295          PERFORM 3990-I-PF9
+000296             THRU 3990-F-PF9
+000297
+000298            WHEN EIBAID = DFHPF12  ALSO WS-FLAG-PF6 NOT = '1'
+000299                                   ALSO TRUE
+000300              PERFORM 3500-I-PF12
+000301                 THRU 3500-F-PF12
+000302
+000303            WHEN OTHER
+000304 
+000305                  MOVE WS-FECHA                        TO FECHAO
+000306                  MOVE CT-INVKEY                       TO MSGO
+000307 
+000308                  EXEC CICS
+000309                       SEND MAP    (WS-MAP)
+000310                       MAPSET (WS-MAPSET)
+000311                       FROM   (MAP0101O)
+000312                       LENGTH (WS-LONG)
+000313                       ERASE
+000314                  END-EXEC
+000315 
+000316            END-EVALUATE
+000317            .
+000318        3000-F-PFKEY.
+000319            EXIT.
+000320 
+000321        3100-I-ENTER.
+000322 
+000323         MOVE TIPDOCI                               TO WS-TIPO-DOC
+000324 
+000325            IF NOT WS-TIP-DOC
+000326              INITIALIZE MAP0101O
+000327              MOVE WS-FECHA                            TO FECHAO
+000328              MOVE CT-ERRDOC                           TO MSGO
+000329            ELSE
+000330              IF NUMDOCI NOT NUMERIC
+000331                INITIALIZE MAP0101O
+000332                MOVE WS-FECHA                          TO FECHAO
+000333                MOVE CT-ERRNROD                        TO MSGO
+000334              ELSE
+000335             MOVE TIPDOCI                           TO WS-RID-TIPD
+000336             MOVE NUMDOCI                           TO WS-RID-NROD
+000337 
+000338                EXEC CICS
+000339                     READ DATASET (CT-DATASET)
+000340                     RIDFLD       (WS-RIDFLD )
+000341                     INTO         (REG-PERSONA)
+000342                     LENGTH       (CT-LEN-DAT)
+000343                     EQUAL
+000344                     RESP         (WS-RESP)
+000345                END-EXEC
+000346 
+000347                EVALUATE WS-RESP
+000348                WHEN DFHRESP(NORMAL)
+000349                  MOVE WS-FECHA                        TO FECHAO
+000350                  MOVE PER-CLI-NRO                     TO NROCLIO
+000351                  MOVE PER-NOMAPE                      TO NOMAPEO
+000352                  MOVE PER-DIRECCION                   TO DIRECO
+000353                  MOVE PER-TELEFONO                    TO TELO
+000354                  MOVE PER-EMAIL                       TO EMAILO
+000355                  MOVE CT-CLIEN                        TO MSGO
+000356                 MOVE PER-TIP-DOC  TO WS-COM-BR-TIPD
+000357                 MOVE PER-NRO-DOC  TO WS-COM-BR-NROD
+000358                WHEN DFHRESP(NOTFND)
+000359                  INITIALIZE MAP0101O
+000360                  MOVE WS-FECHA                        TO FECHAO
+000361                  MOVE CT-INEXCLI                      TO MSGO
+000362                WHEN OTHER
+000363                  INITIALIZE MAP0101O
+000364                  MOVE WS-FECHA                        TO FECHAO
+000365                  MOVE CT-ERRARCH                      TO MSGO
+000366                END-EVALUATE
+000367              END-IF
+000368            END-IF
+000369 
+000370            EXEC CICS
+000371                 SEND MAP  (WS-MAP)
+000372                 MAPSET    (WS-MAPSET)
+000373                 FROM      (MAP0101O)
+000374                 LENGTH    (WS-LONG)
+000375                 ERASE
+000376            END-EXEC
+000377            .
+000378        3100-F-ENTER.
+000379            EXIT.
+000380 
+000381        3200-I-PF3.
+000382            INITIALIZE MAP0101O
+000383            MOVE WS-FECHA                              TO FECHAO
+000384            EXEC CICS
+000385                 SEND MAP  (WS-MAP)
+000386                 MAPSET    (WS-MAPSET)
+000387                 FROM      (MAP0101O)
+000388                 LENGTH    (WS-LONG)
+000389                 ERASE
+000390            END-EXEC
+000391            .
+000392        3200-F-PF3.
+000393            EXIT.
+000394 
+000395        3300-I-PF6.
+000396         MOVE TIPDOCI                               TO WS-TIPO-DOC
+000397 
+000398              IF NOT WS-TIP-DOC
+000399                MOVE WS-FECHA                          TO FECHAO
+000400                MOVE CT-ERRDOC                         TO MSGO
+000401             MOVE 0                                 TO WS-FLAG-PF6
+000402              ELSE
+000403                IF NUMDOCI NOT NUMERIC
+000404                  INITIALIZE MAP0101O
+000405                  MOVE WS-FECHA                        TO FECHAO
+000406                  MOVE CT-ERRNROD                      TO MSGO
+000407               MOVE 0                               TO WS-FLAG-PF6
+000408                ELSE
+000409                  MOVE CT-CONFIRMA                     TO MSGO
+000410               MOVE TIPDOCI                         TO WS-RID-TIPD
+000411               MOVE NUMDOCI                         TO WS-RID-NROD
+000412               MOVE 1                               TO WS-FLAG-PF6
+000413 
+000414                  EXEC CICS
+000415                       READ DATASET (CT-DATASET)
+000416                       RIDFLD       (WS-RIDFLD )
+000417                       INTO         (REG-PERSONA)
+000418                       LENGTH       (CT-LEN-DAT)
+000419                       EQUAL
+000420                       RESP         (WS-RESP)
+000421                  END-EXEC
+000422 
+000423                  EVALUATE WS-RESP
+000424                  WHEN DFHRESP(NORMAL)
+000425 
+000426                 MOVE TIPDOCI                       TO WS-COM-TIPD
+000427                 MOVE NUMDOCI                       TO WS-COM-NROD
+000428                    MOVE WS-FECHA                      TO FECHAO
+000429                    MOVE PER-CLI-NRO                   TO NROCLIO
+000430                    MOVE PER-NOMAPE                    TO NOMAPEO
+000431                    MOVE PER-DIRECCION                 TO DIRECO
+000432                    MOVE PER-TELEFONO                  TO TELO
+000433                    MOVE PER-EMAIL                     TO EMAILO
+000434                MOVE PER-TIP-DOC  TO WS-COM-BR-TIPD
+000435                MOVE PER-NRO-DOC  TO WS-COM-BR-NROD
+000436
+000437                  WHEN DFHRESP(NOTFND)
+000438 
+000439                    INITIALIZE MAP0101O
+000440                    MOVE WS-FECHA                      TO FECHAO
+000441                    MOVE CT-INEXCLI                    TO MSGO
+000442                 MOVE 0                             TO WS-FLAG-PF6
+000443 
+000444                  WHEN OTHER
+000445 
+000446                    INITIALIZE MAP0101O
+000447                    MOVE WS-FECHA                      TO FECHAO
+000448                    MOVE CT-ERRARCH                    TO MSGO
+000449                 MOVE 0                             TO WS-FLAG-PF6
+000450 
+000451                  END-EVALUATE
+000452                END-IF
+000453              END-IF
+000454              EXEC CICS
+000455                   SEND MAP  (WS-MAP)
+000456                   MAPSET    (WS-MAPSET)
+000457                   FROM      (MAP0101O)
+000458                   LENGTH    (WS-LONG)
+000459                   ERASE
+000460              END-EXEC
+000461            .
+000462        3300-F-PF6.
+000463            EXIT.
+000464 
+000465        3400-I-PF1.
+000466           IF WS-COM-BR-TIPD = SPACES
+000467            MOVE LOW-VALUES                        TO WS-RIDFLD
+000468          ELSE
+000469            MOVE WS-COM-BR-TIPD                    TO WS-RID-TIPD
+000470            MOVE WS-COM-BR-NROD                    TO WS-RID-NROD
+000471          END-IF
+000472
+000473            EXEC CICS
+000474                 STARTBR DATASET  (CT-DATASET)
+000475                 RIDFLD           (WS-RIDFLD)
+000476                 GTEQ
+000477                 RESP             (WS-RESP)
+000478            END-EXEC
+000479
+000480            EVALUATE WS-RESP
+000481            WHEN DFHRESP(NORMAL)
+000482
+000483             IF WS-COM-BR-TIPD NOT = SPACES
+000484               EXEC CICS
+000485                    READNEXT DATASET (CT-DATASET)
+000486                    RIDFLD           (WS-RIDFLD)
+000487                    INTO             (REG-PERSONA)
+000488                    RESP             (WS-RESP)
+000489               END-EXEC
+000490             END-IF
+000491
+000492             IF WS-RESP = DFHRESP(NORMAL)
+000493               EXEC CICS
+000494                    READNEXT DATASET (CT-DATASET)
+000495                    RIDFLD           (WS-RIDFLD)
+000496                    INTO             (REG-PERSONA)
+000497                    RESP             (WS-RESP)
+000498               END-EXEC
+000499             END-IF
+000500
+000501             EXEC CICS
+000502                  ENDBR DATASET (CT-DATASET)
+000503             END-EXEC
+000504
+000505             EVALUATE WS-RESP
+000506             WHEN DFHRESP(NORMAL)
+000507              MOVE PER-TIP-DOC                     TO TIPDOCO
+000508              MOVE PER-NRO-DOC                     TO NUMDOCO
+000509              MOVE WS-FECHA                        TO FECHAO
+000510              MOVE PER-CLI-NRO                     TO NROCLIO
+000511              MOVE PER-NOMAPE                      TO NOMAPEO
+000512              MOVE PER-DIRECCION                   TO DIRECO
+000513              MOVE PER-TELEFONO                    TO TELO
+000514              MOVE PER-EMAIL                       TO EMAILO
+000515              MOVE CT-CLIENF                       TO MSGO
+000516              MOVE PER-TIP-DOC  TO WS-COM-BR-TIPD
+000517              MOVE PER-NRO-DOC  TO WS-COM-BR-NROD
+000518             WHEN DFHRESP(ENDFILE)
+000519              INITIALIZE MAP0101O
+000520              MOVE WS-FECHA                        TO FECHAO
+000521              MOVE CT-NOMASREG                     TO MSGO
+000522             WHEN OTHER
+000523              INITIALIZE MAP0101O
+000524              MOVE WS-FECHA                        TO FECHAO
+000525              MOVE CT-ERRARCH                      TO MSGO
+000526             END-EVALUATE
+000527
+000528            WHEN OTHER
+000529
+000530              INITIALIZE MAP0101O
+000531              MOVE WS-FECHA                        TO FECHAO
+000532              MOVE CT-ERRARCH                      TO MSGO
+000533
+000534            END-EVALUATE
+000535
+000536            EXEC CICS
+000537                 SEND MAP  (WS-MAP)
+000538                 MAPSET    (WS-MAPSET)
+000539                 FROM      (MAP0101O)
+000540                 LENGTH    (WS-LONG)
+000541                 ERASE
+000542            END-EXEC
+000543            .
+000544        3400-F-PF1.
+000545            EXIT.
+000546
+000547      3900-I-PF2.
+000548         IF WS-COM-BR-TIPD = SPACES
+000549           INITIALIZE MAP0101O
+000550           MOVE WS-FECHA                          TO FECHAO
+000551           MOVE CT-SINPOS                         TO MSGO
+000552         ELSE
+000553           MOVE WS-COM-BR-TIPD                    TO WS-RID-TIPD
+000554           MOVE WS-COM-BR-NROD                    TO WS-RID-NROD
+000555
+000556           EXEC CICS
+000557                STARTBR DATASET  (CT-DATASET)
+000558                RIDFLD           (WS-RIDFLD)
+000559                GTEQ
+000560                RESP             (WS-RESP)
+000561           END-EXEC
+000562
+000563           EVALUATE WS-RESP
+000564           WHEN DFHRESP(NORMAL)
+000565
+000566             EXEC CICS
+000567                  READPREV DATASET (CT-DATASET)
+000568                  RIDFLD           (WS-RIDFLD)
+000569                  INTO             (REG-PERSONA)
+000570                  RESP             (WS-RESP)
+000571             END-EXEC
+000572
+000573             EXEC CICS
+000574                  ENDBR DATASET (CT-DATASET)
+000575             END-EXEC
+000576
+000577             EVALUATE WS-RESP
+000578             WHEN DFHRESP(NORMAL)
+000579               MOVE PER-TIP-DOC                     TO TIPDOCO
+000580               MOVE PER-NRO-DOC                     TO NUMDOCO
+000581               MOVE WS-FECHA                        TO FECHAO
+000582               MOVE PER-CLI-NRO                     TO NROCLIO
+000583               MOVE PER-NOMAPE                      TO NOMAPEO
+000584               MOVE PER-DIRECCION                   TO DIRECO
+000585               MOVE PER-TELEFONO                    TO TELO
+000586               MOVE PER-EMAIL                       TO EMAILO
+000587               MOVE CT-CLIENF                       TO MSGO
+000588               MOVE PER-TIP-DOC  TO WS-COM-BR-TIPD
+000589               MOVE PER-NRO-DOC  TO WS-COM-BR-NROD
+000590             WHEN DFHRESP(ENDFILE)
+000591               INITIALIZE MAP0101O
+000592               MOVE WS-FECHA                        TO FECHAO
+000593               MOVE CT-NOMASREG                     TO MSGO
+000594             WHEN OTHER
+000595               INITIALIZE MAP0101O
+000596               MOVE WS-FECHA                        TO FECHAO
+000597               MOVE CT-ERRARCH                      TO MSGO
+000598            END-EVALUATE
+000599
+000600           WHEN OTHER
+000601
+000602             INITIALIZE MAP0101O
+000603             MOVE WS-FECHA                          TO FECHAO
+000604             MOVE CT-ERRARCH                        TO MSGO
+000605
+000606           END-EVALUATE
+000607         END-IF
+000608
+000609         EXEC CICS
+000610              SEND MAP  (WS-MAP)
+000611              MAPSET    (WS-MAPSET)
+000612              FROM      (MAP0101O)
+000613              LENGTH    (WS-LONG)
+000614              ERASE
+000615         END-EXEC
+000616         .
+000617      3900-F-PF2.
+000618          EXIT.
+000619
+000620        3500-I-PF12.
+000621            EXEC CICS
+000622                 SEND CONTROL ERASE
+000623            END-EXEC
+000624 
+000625            EXEC CICS
+000626                 SEND TEXT
+000627                 FROM (CT-FIN)
+000628            END-EXEC
+000629 
+000630            EXEC CICS
+000631                 RETURN
+000632            END-EXEC
+000633            .
+000634        3500-F-PF12.
+000635            EXIT.
+000636 
+000637        3600-I-DELETE.
+000638
+000639         MOVE WS-COM-TIPD                           TO WS-RID-TIPD
+000640         MOVE WS-COM-NROD                           TO WS-RID-NROD
+000641
+000642            EXEC CICS
+000643                 READ DATASET (CT-DATASET)
+000644                 RIDFLD       (WS-RIDFLD)
+000645                 INTO         (REG-PERSONA)
+000646                 LENGTH       (CT-LEN-DAT)
+000647                 RESP         (WS-RESP)
+000648            END-EXEC
+000649           MOVE WS-RESP                          TO WS-RESP-LEER
+000650
+000651            EXEC CICS
+000652                 DELETE DATASET (CT-DATASET)
+000653                 RIDFLD         (WS-RIDFLD)
+000654                 RESP           (WS-RESP)
+000655            END-EXEC
+000656
+000657            EVALUATE WS-RESP
+000658            WHEN DFHRESP(NORMAL)
+000659
+000660            MOVE CT-REGDEL                           TO MSGO
+000661              IF WS-RESP-LEER = DFHRESP(NORMAL)
+000662                MOVE 'B'                        TO AUD-ACCION
+000663                MOVE PER-TIP-DOC                 TO AUD-TIP-DOC
+000664                MOVE PER-NRO-DOC                 TO AUD-NRO-DOC
+000665                MOVE REG-PERSONA            TO AUD-IMAGEN-ANTES
+000666                MOVE SPACES                 TO AUD-IMAGEN-DESPUES
+000667                PERFORM 3999-I-AUDITAR
+000668                   THRU 3999-F-AUDITAR
+000669              END-IF
+000670              PERFORM 2200-I-INITIALIZE
+000671                 THRU 2200-F-INITIALIZE
+000672
+000673            WHEN DFHRESP(NOTFND)
+000674 
+000675              INITIALIZE MAP0101O
+000676              MOVE WS-FECHA                            TO FECHAO
+000677              MOVE CT-INEXCLI                          TO MSGO
+000678 
+000679            WHEN OTHER
+000680 
+000681              MOVE CT-ARCHERR                          TO MSGO
+000682 
+000683            END-EVALUATE
+000684 
+000685         MOVE 0                                     TO WS-FLAG-PF6
+000686         MOVE SPACES                                TO WS-COM-TIPD
+000687         MOVE ZEROS                                 TO WS-COM-NROD
+000688 
+000689            EXEC CICS
+000690                 SEND MAP  (WS-MAP)
+000691                 MAPSET    (WS-MAPSET)
+000692                 FROM      (MAP0101O)
+000693                 LENGTH    (WS-LONG)
+000694                 ERASE
+000695            END-EXEC
+000696            .
+000697        3600-F-DELETE.
+000698            EXIT.
+000699 
+000700        3700-I-CANCEL.
+000701 
+000702            INITIALIZE MAP0101O
+000703            MOVE WS-FECHA                            TO FECHAO
+000704            MOVE CT-CANCEL                           TO MSGO
+000705 
+000706            EXEC CICS
+000707                 SEND MAP  (WS-MAP)
+000708                 MAPSET    (WS-MAPSET)
+000709                 FROM      (MAP0101O)
+000710                 LENGTH    (WS-LONG)
+000711                 ERASE
+000712            END-EXEC
+000713            .
+000714        3700-F-CANCEL.
+000715            EXIT.
+000716 
+000717        3800-I-PF7.
+000718           MOVE TIPDOCI                             TO WS-COM-TIPD
+000719           MOVE NUMDOCI                             TO WS-COM-NROD
+000720              MOVE CT-COMPLETE                         TO MSGO
+000721              MOVE DFHBMUNP                            TO NROCLIA
+000722              MOVE DFHBMUNP                            TO NOMAPEA
+000723              MOVE DFHBMUNP                            TO DIRECA
+000724              MOVE DFHBMUNP                            TO TELA
+000725              MOVE DFHBMUNP                            TO EMAILA
+000726           MOVE 1                                   TO WS-FLAG-PF7
+000727 
+000728            EXEC CICS
+000729                 SEND MAP  (WS-MAP)
+000730                 MAPSET    (WS-MAPSET)
+000731                 FROM      (MAP0101O)
+000732                 LENGTH    (WS-LONG)
+000733                 ERASE
+000734                 CURSOR    (+00670)
+000735            END-EXEC
+000736            .
+000737        3800-F-PF7.
+000738            EXIT.
+000739 
+000740        3850-I-CREATE.
+000741         MOVE WS-COM-TIPD                           TO WS-TIPO-DOC
+000742 
+000743              IF NOT WS-TIP-DOC
+000744                INITIALIZE MAP0101O
+000745                MOVE WS-FECHA                          TO FECHAO
+000746                MOVE CT-ERRDOC                         TO MSGO
+000747             MOVE 0                                 TO WS-FLAG-PF7
+000748              ELSE
+000749                IF WS-COM-NROD IS NOT NUMERIC
+000750                  INITIALIZE MAP0101O
+000751                  MOVE WS-FECHA                        TO FECHAO
+000752                  MOVE CT-ERRNROD                      TO MSGO
+000753               MOVE 0                               TO WS-FLAG-PF7
+000754                ELSE
+000755 
+000756                  INITIALIZE REG-PERSONA
+000757 
+000758               MOVE WS-COM-TIPD                     TO PER-TIP-DOC
+000759               MOVE WS-COM-NROD                     TO PER-NRO-DOC
+000760               MOVE NROCLII                         TO PER-CLI-NRO
+000761                MOVE NOMAPEI                         TO PER-NOMAPE
+000762             MOVE DIRECI                          TO PER-DIRECCION
+000763              MOVE TELI                            TO PER-TELEFONO
+000764                 MOVE EMAILI                          TO PER-EMAIL
+000765 
+000766               MOVE WS-COM-TIPD                     TO WS-RID-TIPD
+000767               MOVE WS-COM-NROD                     TO WS-RID-NROD
+000768 
+000769                  EXEC CICS
+000770                       WRITE DATASET (CT-DATASET)
+000771                       RIDFLD        (WS-RIDFLD)
+000772                       FROM          (REG-PERSONA)
+000773                       LENGTH        (WS-LENGTH-PERSO)
+000774                       RESP          (WS-RESP)
+000775                  END-EXEC
+000776 
+000777                  EVALUATE WS-RESP
+000778                  WHEN DFHRESP(DUPREC)
+000779
+000780                    INITIALIZE MAP0101O
+000781                    MOVE WS-FECHA                      TO FECHAO
+000782                    MOVE CT-REGDUP                     TO MSGO
+000783
+000784                  WHEN DFHRESP(NORMAL)
+000785
+000786                    MOVE 'A'                     TO AUD-ACCION
+000787                    MOVE PER-TIP-DOC             TO AUD-TIP-DOC
+000788                    MOVE PER-NRO-DOC        TO AUD-NRO-DOC
+000789                    MOVE SPACES             TO AUD-IMAGEN-ANTES
+000790                    MOVE REG-PERSONA        TO AUD-IMAGEN-DESPUES
+000791                    PERFORM 3999-I-AUDITAR
+000792                       THRU 3999-F-AUDITAR
+000793                    INITIALIZE MAP0101O
+000794                    MOVE WS-FECHA                      TO FECHAO
+000795                    MOVE CT-EXITO                      TO MSGO
+000796
+000797                  WHEN OTHER
+000798                    INITIALIZE MAP0101O
+000799                    MOVE WS-FECHA                      TO FECHAO
+000800                    MOVE CT-ARCHERR                    TO MSGO
+000801
+000802                  END-EVALUATE
+000803 
+000804                END-IF
+000805              END-IF
+000806 
+000807         MOVE 0                                     TO WS-FLAG-PF7
+000808            MOVE WS-FECHA                              TO FECHAO
+000809         MOVE SPACES                                TO WS-COM-TIPD
+000810         MOVE ZEROS                                 TO WS-COM-NROD
+000811 
+000812            EXEC CICS
+000813                 SEND MAP  (WS-MAP)
+000814                 MAPSET    (WS-MAPSET)
+000815                 FROM      (MAP0101O)
+000816                 LENGTH    (WS-LONG)
+000817                 ERASE
+000818            END-EXEC
+000819            .
+000820        3850-F-CREATE.
+000821            EXIT.
+000822
+000823      3950-I-PF8.
+000824         IF WS-COM-BR-TIPD = SPACES
+000825           INITIALIZE MAP0101O
+000826           MOVE WS-FECHA                          TO FECHAO
+000827           MOVE CT-SINPOS                         TO MSGO
+000828         ELSE
+000829           MOVE DFHBMUNP                          TO DIRECA
+000830           MOVE DFHBMUNP                          TO TELA
+000831           MOVE DFHBMUNP                          TO EMAILA
+000832           MOVE CT-COMPEDIT                       TO MSGO
+000833           MOVE 1                                 TO WS-FLAG-PF8
+000834         END-IF
+000835
+000836         EXEC CICS
+000837              SEND MAP  (WS-MAP)
+000838              MAPSET    (WS-MAPSET)
+000839              FROM      (MAP0101O)
+000840              LENGTH    (WS-LONG)
+000841              ERASE
+000842              CURSOR    (+00670)
+000843         END-EXEC
+000844         .
+000845      3950-F-PF8.
+000846          EXIT.
+000847
+000848      3960-I-UPDATE.
+000849         MOVE WS-COM-BR-TIPD                    TO WS-RID-TIPD
+000850         MOVE WS-COM-BR-NROD                    TO WS-RID-NROD
+000851
+000852         EXEC CICS
+000853              READ DATASET (CT-DATASET)
+000854              RIDFLD       (WS-RIDFLD)
+000855              INTO         (REG-PERSONA)
+000856              LENGTH       (CT-LEN-DAT)
+000857              UPDATE
+000858              RESP         (WS-RESP)
+000859         END-EXEC
+000860
+000861         EVALUATE WS-RESP
+000862         WHEN DFHRESP(NORMAL)
+000863
+000864           MOVE DIRECI                          TO PER-DIRECCION
+000865           MOVE TELI                            TO PER-TELEFONO
+000866           MOVE EMAILI                          TO PER-EMAIL
+000867
+000868           EXEC CICS
+000869                REWRITE DATASET (CT-DATASET)
+000870                FROM           (REG-PERSONA)
+000871                LENGTH         (WS-LENGTH-PERSO)
+000872                RESP           (WS-RESP)
+000873           END-EXEC
+000874
+000875           EVALUATE WS-RESP
+000876           WHEN DFHRESP(NORMAL)
+000877             MOVE CT-EXITOMOD                   TO MSGO
+000878           WHEN OTHER
+000879             MOVE CT-ARCHERR                    TO MSGO
+000880           END-EVALUATE
+000881
+000882         WHEN DFHRESP(NOTFND)
+000883
+000884           INITIALIZE MAP0101O
+000885           MOVE WS-FECHA                        TO FECHAO
+000886           MOVE CT-INEXCLI                      TO MSGO
+000887
+000888         WHEN OTHER
+000889
+000890           MOVE CT-ARCHERR                      TO MSGO
+000891
+000892         END-EVALUATE
+000893
+000894         MOVE 0                                 TO WS-FLAG-PF8
+000895         MOVE WS-FECHA                          TO FECHAO
+000896
+000897         EXEC CICS
+000898              SEND MAP  (WS-MAP)
+000899              MAPSET    (WS-MAPSET)
+000900             FROM      (MAP0101O)
+000901            LENGTH    (WS-LONG)
+000902              ERASE
+000903         END-EXEC
+000904         .
+000905      3960-F-UPDATE.
+000906          EXIT.
+000907
+000908     3990-I-PF9.
+000909        IF NROCLII NOT NUMERIC OR NROCLII = ZEROS
+000910          INITIALIZE MAP0101O
+000911          MOVE WS-FECHA                        TO FECHAO
+000912          MOVE CT-ERRCLI                       TO MSGO
+000913        ELSE
+000914          SET WS-BUSQCLI-SIGUE                 TO TRUE
+000915          MOVE LOW-VALUES                       TO WS-RIDFLD
+000916
+000917          EXEC CICS
+000918               STARTBR DATASET  (CT-DATASET)
+000919               RIDFLD           (WS-RIDFLD)
+000920               GTEQ
+000921               RESP             (WS-RESP)
+000922          END-EXEC
+000923
+000924          EVALUATE WS-RESP
+000925          WHEN DFHRESP(NORMAL)
+000926
+000927           PERFORM 3995-I-BUSCAR-CLI
+000928              THRU 3995-F-BUSCAR-CLI
+000929              UNTIL WS-SW-BUSQCLI NOT = 0
+000930
+000931           EXEC CICS
+000932                ENDBR DATASET (CT-DATASET)
+000933           END-EXEC
+000934
+000935           EVALUATE TRUE
+000936           WHEN WS-BUSQCLI-HALLADO
+000937            MOVE PER-TIP-DOC                     TO TIPDOCO
+000938            MOVE PER-NRO-DOC                     TO NUMDOCO
+000939            MOVE WS-FECHA                        TO FECHAO
+000940            MOVE PER-CLI-NRO                     TO NROCLIO
+000941            MOVE PER-NOMAPE                      TO NOMAPEO
+000942            MOVE PER-DIRECCION                   TO DIRECO
+000943            MOVE PER-TELEFONO                    TO TELO
+000944            MOVE PER-EMAIL                       TO EMAILO
+000945            MOVE CT-CLIENF                       TO MSGO
+000946            MOVE PER-TIP-DOC  TO WS-COM-BR-TIPD
+000947            MOVE PER-NRO-DOC  TO WS-COM-BR-NROD
+000948           WHEN WS-BUSQCLI-ERROR
+000949            INITIALIZE MAP0101O
+000950            MOVE WS-FECHA                        TO FECHAO
+000951            MOVE CT-ARCHERR                      TO MSGO
+000952           WHEN OTHER
+000953            INITIALIZE MAP0101O
+000954            MOVE WS-FECHA                        TO FECHAO
+000955            MOVE CT-INEXCLI                      TO MSGO
+000956           END-EVALUATE
+000957
+000958          WHEN OTHER
+000959
+000960            INITIALIZE MAP0101O
+000961            MOVE WS-FECHA                        TO FECHAO
+000962            MOVE CT-ERRARCH                      TO MSGO
+000963
+000964         END-EVALUATE
+000965        END-IF
+000966
+000967        EXEC CICS
+000968             SEND MAP  (WS-MAP)
+000969             MAPSET    (WS-MAPSET)
+000970             FROM      (MAP0101O)
+000971             LENGTH    (WS-LONG)
+000972             ERASE
+000973        END-EXEC
+000974        .
+000975     3990-F-PF9.
+000976         EXIT.
+000977
+000978     3995-I-BUSCAR-CLI.
+000979        EXEC CICS
+000980             READNEXT DATASET (CT-DATASET)
+000981             RIDFLD           (WS-RIDFLD)
+000982             INTO             (REG-PERSONA)
+000983             RESP             (WS-RESP)
+000984        END-EXEC
+000985
+000986        EVALUATE WS-RESP
+000987        WHEN DFHRESP(NORMAL)
+000988          IF PER-CLI-NRO = NROCLII
+000989            SET WS-BUSQCLI-HALLADO              TO TRUE
+000990          END-IF
+000991        WHEN DFHRESP(ENDFILE)
+000992          SET WS-BUSQCLI-NOHALLADO              TO TRUE
+000993        WHEN OTHER
+000994          SET WS-BUSQCLI-ERROR                   TO TRUE
+000995        END-EVALUATE
+000996        .
+000997     3995-F-BUSCAR-CLI.
+000998         EXIT.
+000999
+001000     3999-I-AUDITAR.
+001001        MOVE WS-RESP                             TO WS-RESP-AUD
+001002        MOVE EIBTRMID                            TO AUD-TERMID
+001003        MOVE WS-FECHA                            TO AUD-FECHA
+001004        MOVE WS-TIME                             TO AUD-HORA
+001005
+001006        EXEC CICS
+001007             WRITEQ TD
+001008             QUEUE  (CT-TDQ)
+001009             FROM   (REG-AUDIT)
+001010             LENGTH (WS-LENGTH-AUDIT)
+001011             RESP   (WS-RESP)
+001012        END-EXEC
+001013
+001014        EVALUATE WS-RESP
+001015        WHEN DFHRESP(NORMAL)
+001016          CONTINUE
+001017        WHEN OTHER
+001018          DISPLAY '* ERROR EN WRITEQ TD AUDITORIA: ' WS-RESP
+001019        END-EVALUATE
+001020
+001021        MOVE WS-RESP-AUD                         TO WS-RESP
+001022        .
+001023     3999-F-AUDITAR.
+001024         EXIT.
+001025
+001026        9999-I-FINAL.
+001027            EXEC CICS
+001028                 RETURN
+001029                 TRANSID  ('T101')
+001030                 COMMAREA (WS-COMMAREA)
+001031            END-EXEC
+001032            .
+001033        9999-F-FINAL.
+001034            EXIT.
+001035 
