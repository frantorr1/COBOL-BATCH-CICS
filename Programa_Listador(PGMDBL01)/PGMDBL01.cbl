@@ -1,777 +1,1085 @@
-frant @ DESKTOP-LM8QUAK 2021-06-17 05:17:24
-
- ****** ***************************** Top of Data ******************************
- 000001        CBL TEST
- 000002       /------------------------------------------------------/
- 000003       * PRE-REQUISITOS: HABER VALIDADO LOS ARCHIVOS DE INPUT *
- 000004       *                 ORDENAR ARCHIVO NOVEDADES            *
- 000005       /------------------------------------------------------/
- 000006        IDENTIFICATION DIVISION.
- 000007       /--------------------------------/
- 000008         PROGRAM-ID PGMDBL01.
- 000009       /--------------------------------/
- 000010        ENVIRONMENT DIVISION.
- 000011       /--------------------------------/
- 000012        CONFIGURATION SECTION.
- 000013       /--------------------------------/
- 000014        SPECIAL-NAMES.
- 000015            DECIMAL-POINT IS COMMA.
- 000016       /--------------------------------/
- 000017        INPUT-OUTPUT SECTION.
- 000018       /--------------------------------/
- 000019        FILE-CONTROL.
- 000020       /--------------------------------/
- 000021            SELECT SALIDA ASSIGN DDSALI
- 000022               FILE STATUS IS FS-SALIDA.
- 000023
- 000024       /--------------------------------/
- 000025        DATA DIVISION.
- 000026       /--------------------------------/
- 000027        FILE SECTION.
- 000028       /--------------------------------/
- 000029        FD SALIDA
- 000030             BLOCK CONTAINS 0 RECORDS
- 000031             RECORDING MODE IS F.
- 000032        01 REG-SALIDA              PIC X(134).
- 000033
- 000034       /--------------------------------/
- 000035        WORKING-STORAGE SECTION.
- 000036       /--------------------------------/
- 000037        77  FILLER                 PIC X(26)      VALUE
- 000038                                    '* INICIO WORKING-STORAGE *'.
- 000039       /-----CODIGOS-RETORNO-FILES------/
- 000040        01 WS-CODE.
- 000041          02  FS-SQLCODE           PIC -999       VALUE ZEROS.
- 000042          02  FS-SALIDA            PIC XX         VALUE SPACES.
- 000043
- 000044       /--------FLAGS-CONTROL-----------/
- 000045        01 WS-FLAG-FIN             PIC X.
- 000046          88 WS-FIN                               VALUE '1'.
- 000047          88 WS-NO-FIN                            VALUE '0'.
- 000048
- 000049        01 WS-FLAG-CUE             PIC X.
- 000050          88 WS-FIN-CUE                           VALUE '1'.
- 000051          88 WS-NO-FIN-CUE                        VALUE '0'.
- 000052
- 000053        01 WS-FLAG-CLI             PIC X.
- 000054          88 WS-FIN-CLI                           VALUE '1'.
- 000055          88 WS-NO-FIN-CLI                        VALUE '0'.
- 000056
- 000057       /--------FECHAS------------------/
- 000058        01 WS-FECHA.
- 000059          03 WS-FECHA-AAAA         PIC 9999       VALUE ZEROS.
- 000060          03 WS-FECHA-MM           PIC 99         VALUE ZEROS.
- 000061          03 WS-FECHA-DD           PIC 99         VALUE ZEROS.
- 000062
- 000063       /------LAYOUT-TITULO-------------/
- 000064        01 CT-TITULO.
- 000065           03  FILLER              PIC X(1)       VALUE '|'.
- 000066           03 FILLER               PIC X(03)      VALUE SPACES.
- 000067           03 FILLER               PIC X(39)      VALUE
- 000068                           'LISTADO DE CLIENTES Y CUENTAS DEL ALU00'.
- 000069           03 CT-ALU               PIC XX         VALUE SPACES.
- 000070           03 FILLER               PIC X(10)      VALUE SPACES.
- 000071           03 FILLER               PIC X(04)      VALUE 'AL: '.
- 000072           03 CT-DD                PIC X(02)      VALUE SPACES.
- 000073           03 FILLER               PIC X(01)      VALUE '-'.
- 000074           03 CT-MM                PIC X(02)      VALUE SPACES.
- 000075           03 FILLER               PIC X(01)      VALUE '-'.
- 000076           03 CT-AAAA              PIC X(04)      VALUE SPACES.
- 000077           03 FILLER               PIC X(10)      VALUE SPACES.
- 000078           03 FILLER               PIC X(12)      VALUE 'PAGINA NRO: '.
- 000079           03 CT-PAGINA            PIC 99         VALUE 01.
- 000080
- 000081       /----LAYOUT-SUB-TITULO-CLIENTE---/
- 000082        01 CT-SUBTITULO-CLIE.
- 000083           03  FILLER              PIC X(1)       VALUE '|'.
- 000084           03  FILLER              PIC X(13)      VALUE 'CLIENTE NRO: '.
- 000085           03  WS-CLI-NROCLI       PIC 9(5)       VALUE ZEROS.
- 000086           03  FILLER              PIC X(1)       VALUE '|'.
- 000087           03  FILLER              PIC X(10)      VALUE 'TIPO DOC: '.
- 000088           03  WS-CLI-TIPDOC       PIC X(02)      VALUE SPACES.
- 000089           03  FILLER              PIC X(01)      VALUE '|'.
- 000090           03  FILLER              PIC X(9)       VALUE 'NRO DOC: '.
- 000091           03  WS-CLI-NRODOC       PIC X(11)      VALUE ZEROS.
- 000092           03  FILLER              PIC X(01)      VALUE '|'.
- 000093           03  FILLER              PIC X(17)      VALUE
- 000094                                                  'NOMBRE-APELLIDO: '.
- 000095           03  WS-CLI-NOMBRE       PIC X(15)      VALUE SPACES.
- 000096           03  FILLER              PIC X(01)      VALUE ' '.
- 000097           03  WS-CLI-APELLIDO     PIC X(15)      VALUE SPACES.
- 000098           03  FILLER              PIC X(01)      VALUE '|'.
- 000099           03  FILLER              PIC X(12)      VALUE 'FECHA ALTA: '.
- 000100           03  WS-CLI-F-ALTA       PIC X(10)      VALUE SPACES.
- 000101       *   03  FILLER              PIC X(01)      VALUE '|'.
- 000102       *   03  FILLER              PIC X(12)      VALUE 'FECHA BAJA: '.
- 000103       *   03  WS-CLI-F-ALTA       PIC X(10)      VALUE SPACES.
- 000104       *   03  FILLER              PIC X(01)      VALUE  '|'.
- 000105
- 000106       /---LAYOUT-SUB-TITULO-CUENTA-----/
- 000107        01 CT-SUBTITULO-CUEN.
- 000108           03  FILLER              PIC X(2)       VALUE '| '.
- 000109           03  FILLER              PIC X(12)      VALUE 'TIPO CUENTA '.
- 000110           03  FILLER              PIC X(2)       VALUE '| '.
- 000111           03  FILLER              PIC X(12)      VALUE '  CUENTA NRO'.
- 000112           03  FILLER              PIC X(7)       VALUE '   | '.
- 000113           03  FILLER              PIC X(07)      VALUE 'MONEDA '.
- 000114           03  FILLER              PIC X(2)       VALUE '| '.
- 000115           03  FILLER              PIC X(12)      VALUE '    CBU     '.
- 000116           03  FILLER              PIC X(2)       VALUE '| '.
- 000117           03  FILLER              PIC X(12)      VALUE 'CLIENTE NRO '.
- 000118           03  FILLER              PIC X(4)       VALUE '|   '.
- 000119           03  FILLER              PIC X(12)      VALUE 'SALDO ACTUAL'.
- 000120           03  FILLER              PIC X(6)       VALUE '    | '.
- 000121           03  FILLER              PIC X(17)      VALUE
- 000122                                                   'FECHA DE PROCESO '.
- 000123           03  FILLER              PIC X(2)       VALUE '| '.
- 000124           03  FILLER              PIC X(21)      VALUE
- 000125                                               'FECHA ULTIMO CIERRE |'.
- 000126
- 000127       /------LAYOUT-CUENTA-------------/
- 000128        01  WS-REG-CUENTA.
- 000129            03  FILLER               PIC X(01)    VALUE '|'.
- 000130            03  FILLER               PIC X(05)    VALUE SPACES.
- 000131            03  WS-CUE-TIP-CUE       PIC X(02)    VALUE SPACES.
- 000132            03  FILLER               PIC X(06)    VALUE SPACES.
- 000133            03  FILLER               PIC X(01)    VALUE '|'.
- 000134            03  WS-CUE-NRO-CTA       PIC X(15)    VALUE ZEROS.
- 000135            03  FILLER               PIC X(1)     VALUE SPACES.
- 000136            03  FILLER               PIC X(01)    VALUE '|'.
- 000137            03  FILLER               PIC X(3)     VALUE SPACES.
- 000138            03  WS-CUE-MONEDA        PIC X(02)    VALUE ZEROS.
- 000139            03  FILLER               PIC X(5)     VALUE SPACES.
- 000140            03  FILLER               PIC X(01)    VALUE '|'.
- 000141            03  FILLER               PIC X(1)     VALUE SPACES.
- 000142            03  WS-CUE-CBU           PIC 9(11)    VALUE ZEROS.
- 000143            03  FILLER               PIC X(1)     VALUE SPACES.
- 000144            03  FILLER               PIC X(01)    VALUE '|'.
- 000145            03  FILLER               PIC X(4)     VALUE SPACES.
- 000146            03  WS-CUE-NROCLI        PIC 9(05)    VALUE ZEROS.
- 000147            03  FILLER               PIC X(4)     VALUE SPACES.
- 000148            03  FILLER               PIC X(01)    VALUE '|'.
- 000149            03  WS-CUE-SALDO  PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
- 000150            03  FILLER               PIC X(4)     VALUE SPACES.
- 000151            03  FILLER               PIC X(01)    VALUE '|'.
- 000152            03  FILLER               PIC X(4)     VALUE SPACES.
- 000153            03  WS-CUE-FECHA-PRO     PIC X(10)    VALUE SPACES.
- 000154            03  FILLER               PIC X(4)     VALUE SPACES.
- 000155            03  FILLER               PIC X(01)    VALUE '|'.
- 000156            03  FILLER               PIC X(5)     VALUE SPACES.
- 000157            03  WS-CUE-FECHA-CIE     PIC X(10)    VALUE SPACES.
- 000158            03  FILLER               PIC X(6)     VALUE SPACES.
- 000159            03  FILLER               PIC X(01)    VALUE '|'.
- 000160
- 000161       /-------PIE-DE-PAGINA------------/
- 000162        01 CT-PIE-PAGINA.
- 000163          03 FILLER                PIC X(2)       VALUE '| '.
- 000164          03 FILLER                PIC X(18)      VALUE
- 000165                                                  'REFERENCIA SALDO: '.
- 000166          03 FILLER                PIC X(11)      VALUE 'PESOS= 80 ,'.
- 000167          03 FILLER                PIC X(08)      VALUE 'USD= 02 '.
- 000168          03 FILLER                PIC X(1)       VALUE '/'.
- 000169          03 FILLER                PIC X(22)      VALUE
- 000170                                              'SALDO TOTAL DE PESOS= '.
- 000171          03 WS-SAL-PESOS        PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
- 000172          03 FILLER                PIC X(3)       VALUE ' / '.
- 000173          03 FILLER                PIC X(24)      VALUE
- 000174                                            'SALDO TOTAL DE DOLARES= '.
- 000175          03 WS-SAL-DOLAR        PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
- 000176          03 FILLER                PIC X(1)       VALUE '/'.
- 000177
- 000178       /-----CUENTA-NO-FOUND------------/
- 000179        01 CT-NO-CUEN-FOUND.
- 000180          03 FILLER                PIC XX         VALUE '| '.
- 000181          03 FILLER                PIC X(19)      VALUE
- 000182                                                 'CLIENTE SIN CUENTAS'.
- 000183
- 000184       /----SEPARADORES-----------------/
- 000185        01 CT-SEPARADOR-TITULO.
- 000186          03 CT-SEPARADOR-TIT        PIC X(154).
- 000187
- 000188        01 CT-SEPARADOR-SUBTITULO.
- 000189          03 CT-SEPARADOR-SUB        PIC X(154).
- 000190
- 000191       /------CONTROL-CONTADORES--------/
- 000192        01 WS-CONTADOR.
- 000193          04 WS-LEIDOS-CLI         PIC 9(03)      VALUE ZEROS.
- 000194          04 WS-LEIDOS-CUE         PIC 9(03)      VALUE ZEROS.
- 000195          04 WS-GRABADOS-CLI       PIC 9(03)      VALUE ZEROS.
- 000196          04 WS-GRABADOS-CUE       PIC 9(03)      VALUE ZEROS.
- 000197          04 WS-SIN-CUENTAS        PIC 9(03)      VALUE ZEROS.
- 000198
- 000199       /-----------SALDOS---------------/
- 000200        01 WS-SALDOS-FIN.
- 000201          02 WS-SALDO-PESOS          PIC S9(14)V99 COMP-3 VALUE ZEROS.
- 000202          02 WS-SALDO-DOLAR          PIC S9(14)V99 COMP-3 VALUE ZEROS.
- 000203
- 000204       /------TEXTO-DISPLAY-------------/
- 000205        01 CT-DISPLAY.
- 000206          02 CT-ENCONTRADOS-CLI    PIC X(31)      VALUE
- 000207                                     'CANTIDAD CLIENTES ENCONTRADOS: '.
- 000208          02 CT-ENCONTRADOS-CUE    PIC X(30)      VALUE
- 000209                                      'CANTIDAD CUENTAS ENCONTRADAS: '.
- 000210          02 CT-GRABADOS-CLI       PIC X(28)      VALUE
- 000211                                        'CANTIDAD CLIENTES GRABADOS: '.
- 000212          02 CT-GRABADOS-CUE       PIC X(27)      VALUE
- 000213                                         'CANTIDAD CUENTAS GRABADAS: '.
- 000214          02 CT-NO-ENCONTRADO-CUE  PIC X(33)      VALUE
- 000215                                     'CANTIDAD CLIENTES SIN CUENTAS: '.
- 000216
- 000217       /------VARIABLES-----------------/
- 000218        01 KEY-CORTE.
- 000219          02 WS-NROCLI-CLI-ANT     PIC 9(05)      VALUE ZEROS.
- 000220          02 WS-NROCLI-CLI-ACT     PIC 9(05)      VALUE ZEROS.
- 000221          02 WS-NROCLI-CUE-ANT     PIC 9(05)      VALUE ZEROS.
- 000222          02 WS-NROCLI-CUE-ACT     PIC 9(05)      VALUE ZEROS.
- 000223
- 000224        01 WS-VARIABLES.
- 000225          02 WS-NRO-MAX            PIC S9(5)V COMP-3 VALUE ZEROS.
- 000226          02 WS-NRO-MIN            PIC S9(5)V COMP-3 VALUE ZEROS.
- 000227
- 000228        01 WS-ALUXX.
- 000229          02 WS-ALU                PIC 99  VALUE ZEROS.
- 000230
- 000231       /------CONTADOR-LINEAS-----------/
- 000232         77  WS-CUENTA-LINEA       PIC 9(02)    VALUE ZEROS.
- 000233         77  WS-CUENTA-PAGINA      PIC 9(02)    VALUE 01.
- 000234
- 000235       /------SQLCA-COMMUNICATION-------/
- 000236            EXEC SQL
- 000237             INCLUDE SQLCA
- 000238            END-EXEC.
- 000239
- 000240       /-INCLUDE-DCLGEN-TABLAS----------/
- 000241            EXEC SQL
- 000242             INCLUDE DB2CUEN
- 000243            END-EXEC.
- 000244            EXEC SQL
- 000245             INCLUDE DB2CLIE
- 000246            END-EXEC.
- 000247
- 000248       /--DECLARACION-CURSOR-CLIENTES---/
- 000249            EXEC SQL
- 000250            DECLARE ITEM_CURSOR1 CURSOR
- 000251            FOR
- 000252            SELECT TIPO_DOCUMENTO, NRO_DOCUMENTO, NRO_CLIENTE,
- 000253                   NOMBRE_CLIENTE, APELLIDO_CLIENTE, FECHA_DE_ALTA,
- 000254                   FECHA_DE_BAJA
- 000255
- 000256            FROM ITPFBIO.TBCLIENT
- 000257
- 000258            WHERE NRO_CLIENTE BETWEEN :WS-NRO-MIN AND :WS-NRO-MAX
- 000259
- 000260            ORDER BY NRO_CLIENTE ASC
- 000261            END-EXEC.
- 000262
- 000263       /--DECLARACION-CURSOR-CUENTAS----/
- 000264            EXEC SQL
- 000265            DECLARE ITEM_CURSOR2 CURSOR
- 000266            FOR
- 000267            SELECT TIPO_CUENTA, NRO_CUENTA, MONEDA, CBU, NRO_CLIENTE,
- 000268                   SALDO_ACTUAL, FECHA_ACTUAL, FECHA_ULTIMO_CIERRE
- 000269
- 000270            FROM ITPFBIO.TBCUENTAS
- 000271
- 000272            WHERE NRO_CLIENTE BETWEEN :WS-NRO-MIN AND :WS-NRO-MAX
- 000273
- 000274            ORDER BY NRO_CLIENTE ASC
- 000275            END-EXEC.
- 000276
- 000277        77  FILLER                 PIC X(26)      VALUE
- 000278                                   '* FINAL  WORKING-STORAGE *'.
- 000279       /--------------------------------/
- 000280        PROCEDURE DIVISION.
- 000281       /--------------------------------/
- 000282       /--CUERPO-PRINCIPAL-DEL-PROGRAMA-/
- 000283        MAIN-PROGRAM.
- 000284
- 000285            PERFORM 1000-I-INICIO
- 000286               THRU 1000-F-INICIO
- 000287
- 000288            PERFORM 2000-I-PROCESO
- 000289               THRU 2000-F-PROCESO
- 000290              UNTIL WS-FIN-CLI OR WS-FIN-CUE
- 000291
- 000292            PERFORM 9999-I-FINAL
- 000293               THRU 9999-F-FINAL
- 000294            .
- 000295        F-MAIN-PROGRAM.
- 000296            GOBACK.
- 000297
- 000298       /----INICIO-APERTURA-FILES-------/
- 000299        1000-I-INICIO.
- 000300            ACCEPT WS-ALU   FROM SYSIN
- 000301            MOVE WS-ALU                           TO CT-ALU
- 000302
- 000303            ACCEPT WS-FECHA FROM DATE YYYYMMDD
- 000304            MOVE WS-FECHA-AAAA                    TO CT-AAAA
- 000305            MOVE WS-FECHA-MM                      TO CT-MM
- 000306            MOVE WS-FECHA-DD                      TO CT-DD
- 000307
- 000308            PERFORM 2100-I-CALCULO-MAXIMOS
- 000309               THRU 2100-I-CALCULO-MAXIMOS
- 000310
- 000311            SET WS-NO-FIN                         TO TRUE
- 000312            SET WS-NO-FIN-CLI                     TO TRUE
- 000313            SET WS-NO-FIN-CUE                     TO TRUE
- 000314
- 000315            EXEC SQL
- 000316            OPEN ITEM_CURSOR1
- 000317            END-EXEC
- 000318
- 000319            IF SQLCODE NOT EQUAL ZEROS
- 000320             MOVE SQLCODE                         TO FS-SQLCODE
- 000321             DISPLAY '* ERROR EN OPEN CURSOR1= '     FS-SQLCODE
- 000322             MOVE 9999                            TO RETURN-CODE
- 000323             SET  WS-FIN                          TO TRUE
- 000324            END-IF
- 000325
- 000326            EXEC SQL
- 000327            OPEN ITEM_CURSOR2
- 000328            END-EXEC
- 000329
- 000330            IF SQLCODE NOT EQUAL ZEROS
- 000331             MOVE SQLCODE                         TO FS-SQLCODE
- 000332             DISPLAY '* ERROR EN OPEN CURSOR2= '     FS-SQLCODE
- 000333             MOVE 9999                            TO RETURN-CODE
- 000334             SET  WS-FIN                          TO TRUE
- 000335            END-IF
- 000336
- 000337            OPEN OUTPUT SALIDA
- 000338            IF FS-SALIDA IS NOT EQUAL '00'
- 000339              DISPLAY '* ERROR EN OPEN PERSONA= ' FS-SALIDA
- 000340              MOVE 9999                           TO RETURN-CODE
- 000341              SET  WS-FIN                         TO TRUE
- 000342            END-IF
- 000343
- 000344            PERFORM 3000-I-LEER-CLIENTE
- 000345               THRU 3000-F-LEER-CLIENTE
- 000346
- 000347            MOVE WS-NRO-CLIENTE                   TO WS-NROCLI-CLI-ANT
- 000348
- 000349            PERFORM 3500-I-LEER-CUENTA
- 000350               THRU 3500-F-LEER-CUENTA
- 000351
- 000352            MOVE CU-NRO-CLIENTE                   TO WS-NROCLI-CUE-ANT
- 000353
- 000354            PERFORM 5900-I-IMPRIMIR-INICIO
- 000355               THRU 5900-F-IMPRIMIR-INICIO
- 000356            .
- 000357        1000-F-INICIO.
- 000358            EXIT.
- 000359
- 000360       /----PROCESO-PRINCIPAL-----------/
- 000361        2000-I-PROCESO.
- 000362            IF WS-NROCLI-CLI-ACT = WS-NROCLI-CLI-ANT
- 000363              IF WS-NROCLI-CUE-ACT = WS-NROCLI-CUE-ANT
- 000364
- 000365                IF WS-CUE-MONEDA = 80
- 000366                  ADD CU-SALDO-ACTUAL               TO WS-SALDO-PESOS
- 000367                ELSE
- 000368                  ADD CU-SALDO-ACTUAL               TO WS-SALDO-DOLAR
- 000369                END-IF
- 000370
- 000371                PERFORM 5300-I-IMPRIMIR-CUENTA
- 000372                   THRU 5300-F-IMPRIMIR-CUENTA
- 000373
- 000374                PERFORM 3500-I-LEER-CUENTA
- 000375                   THRU 3500-F-LEER-CUENTA
- 000376
- 000377              ELSE
- 000378       * CAMBIO CLIE
- 000379                MOVE CU-NRO-CLIENTE               TO WS-NROCLI-CUE-ANT
- 000380                MOVE WS-SALDO-PESOS               TO WS-SAL-PESOS
- 000381                MOVE WS-SALDO-DOLAR               TO WS-SAL-DOLAR
- 000382                PERFORM 3000-I-LEER-CLIENTE
- 000383                   THRU 3000-F-LEER-CLIENTE
- 000384
- 000385                PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
- 000386                   THRU 5500-F-IMPRIMIR-SEPARADOR-B
- 000387
- 000388                PERFORM 5600-I-IMPRIMIR-PIE
- 000389                   THRU 5600-F-IMPRIMIR-PIE
- 000390
- 000391                PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
- 000392                   THRU 5400-F-IMPRIMIR-SEPARADOR-A
- 000393
- 000394                INITIALIZE WS-SALDO-PESOS
- 000395                INITIALIZE WS-SALDO-DOLAR
- 000396
- 000397              END-IF
- 000398
- 000399            ELSE
- 000400
- 000401              MOVE WS-NRO-CLIENTE                 TO WS-NROCLI-CLI-ANT
- 000402
- 000403              PERFORM 5100-I-IMPRIMIR-CLIENTE
- 000404                 THRU 5100-F-IMPRIMIR-CLIENTE
- 000405
- 000406              PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
- 000407                 THRU 5500-F-IMPRIMIR-SEPARADOR-B
- 000408
- 000409              PERFORM 5200-I-IMPRIMIR-SUB-CUEN
- 000410                 THRU 5200-I-IMPRIMIR-SUB-CUEN
- 000411
- 000412              PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
- 000413                 THRU 5500-F-IMPRIMIR-SEPARADOR-B
- 000414
- 000415              IF WS-NROCLI-CLI-ACT < WS-NROCLI-CUE-ACT
- 000416                ADD 1 TO WS-SIN-CUENTAS
- 000417
- 000418                PERFORM 5800-I-SIN-CUENTAS
- 000419                   THRU 5800-F-SIN-CUENTAS
- 000420
- 000421                PERFORM 3000-I-LEER-CLIENTE
- 000422                   THRU 3000-F-LEER-CLIENTE
- 000423              END-IF
- 000424
- 000425            END-IF
- 000426
- 000427            IF WS-FIN-CLI OR WS-FIN-CUE
- 000428                PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
- 000429                   THRU 5500-F-IMPRIMIR-SEPARADOR-B
- 000430
- 000431                PERFORM 5600-I-IMPRIMIR-PIE
- 000432                   THRU 5600-F-IMPRIMIR-PIE
- 000433
- 000434                PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
- 000435                   THRU 5400-F-IMPRIMIR-SEPARADOR-A
- 000436            END-IF
- 000437            .
- 000438        2000-F-PROCESO.
- 000439            EXIT.
- 000440
- 000441       /-----CALCULO-MAXIMOS-DE-NRO-CLIENTE--------/
- 000442        2100-I-CALCULO-MAXIMOS.
- 000443       *    MULTIPLY WS-ALU BY 1000 GIVING WS-NRO-MIN
- 000444       *    ADD 1 TO WS-ALU
- 000445       *    MULTIPLY WS-ALU BY 1000 GIVING WS-NRO-MAX
- 000446       *    SUBTRACT 1 FROM WS-ALU
- 000447       *
- 000448            MOVE 1000 TO WS-NRO-MIN
- 000449            MOVE 2000 TO WS-NRO-MAX
- 000450            .
- 000451        2100-F-CALCULO-MAXIMOS.
- 000452            EXIT.
- 000453
- 000454       /-----LEO-CLIENTE--------------/
- 000455        3000-I-LEER-CLIENTE.
- 000456            EXEC SQL
- 000457                 FETCH ITEM_CURSOR1
- 000458                 INTO  :DCLTBCLIENT.WS-TIPO-DOCUMENTO,
- 000459                       :DCLTBCLIENT.WS-NRO-DOCUMENTO,
- 000460                       :DCLTBCLIENT.WS-NRO-CLIENTE,
- 000461                       :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
- 000462                       :DCLTBCLIENT.WS-APELLIDO-CLIENTE,
- 000463                       :DCLTBCLIENT.WS-FECHA-DE-ALTA,
- 000464                       :DCLTBCLIENT.WS-FECHA-DE-BAJA
- 000465            END-EXEC
- 000466
- 000467            MOVE SQLCODE                          TO FS-SQLCODE
- 000468
- 000469            EVALUATE SQLCODE
- 000470            WHEN ZEROS
- 000471              ADD 1                               TO WS-LEIDOS-CLI
- 000472              MOVE WS-NRO-CLIENTE                 TO WS-NROCLI-CLI-ACT
- 000473
- 000474              PERFORM 3100-I-MOVER-CAMPOS-CLIE
- 000475                 THRU 3100-F-MOVER-CAMPOS-CLIE
- 000476
- 000477            WHEN 100
- 000478              SET WS-FIN-CLI                      TO TRUE
- 000479
- 000480            WHEN OTHER
- 000481              DISPLAY 'ERROR EN FETCH CURSOR CLIENTE= ' FS-SQLCODE
- 000482              MOVE 9999                           TO RETURN-CODE
- 000483              SET WS-FIN                          TO TRUE
- 000484            END-EVALUATE
- 000485            .
- 000486        3000-F-LEER-CLIENTE.
- 000487            EXIT.
- 000488
- 000489       /--MUEVO-CAMPOS-A-SUB-TITULO-CLIENTE--/
- 000490        3100-I-MOVER-CAMPOS-CLIE.
- 000491            MOVE WS-NRO-CLIENTE              TO WS-CLI-NROCLI
- 000492            MOVE WS-TIPO-DOCUMENTO           TO WS-CLI-TIPDOC
- 000493            MOVE WS-NRO-DOCUMENTO            TO WS-CLI-NRODOC
- 000494            MOVE WS-NOMBRE-CLIENTE           TO WS-CLI-NOMBRE
- 000495            MOVE WS-APELLIDO-CLIENTE         TO WS-CLI-APELLIDO
- 000496            MOVE WS-FECHA-DE-ALTA            TO WS-CLI-F-ALTA
- 000497            .
- 000498        3100-F-MOVER-CAMPOS-CLIE.
- 000499            EXIT.
- 000500
- 000501       /-----LEO-CUENTAS--------------/
- 000502        3500-I-LEER-CUENTA.
- 000503            EXEC SQL
- 000504                 FETCH ITEM_CURSOR2
- 000505                 INTO  :DCLTBCUENTAS.CU-TIPO-CUENTA,
- 000506                       :DCLTBCUENTAS.CU-NRO-CUENTA,
- 000507                       :DCLTBCUENTAS.CU-MONEDA,
- 000508                       :DCLTBCUENTAS.CU-CBU,
- 000509                       :DCLTBCUENTAS.CU-NRO-CLIENTE,
- 000510                       :DCLTBCUENTAS.CU-SALDO-ACTUAL,
- 000511                       :DCLTBCUENTAS.CU-FECHA-ACTUAL,
- 000512                       :DCLTBCUENTAS.CU-FECHA-ULTIMO-CIERRE
- 000513            END-EXEC
- 000514
- 000515            MOVE SQLCODE                          TO FS-SQLCODE
- 000516
- 000517            EVALUATE SQLCODE
- 000518            WHEN ZEROS
- 000519              ADD 1                               TO WS-LEIDOS-CUE
- 000520              MOVE CU-NRO-CLIENTE                 TO WS-NROCLI-CUE-ACT
- 000521
- 000522              PERFORM 3600-I-MOVER-CAMPOS-CUEN
- 000523                 THRU 3600-F-MOVER-CAMPOS-CUEN
- 000524
- 000525            WHEN 100
- 000526              SET WS-FIN-CUE                      TO TRUE
- 000527
- 000528            WHEN OTHER
- 000529              DISPLAY 'ERROR EN FETCH CURSOR CUENTA= ' FS-SQLCODE
- 000530              MOVE 9999                           TO RETURN-CODE
- 000531              SET WS-FIN                          TO TRUE
- 000532            END-EVALUATE
- 000533            .
- 000534        3500-F-LEER-CUENTA.
- 000535            EXIT.
- 000536
- 000537       /---MUEVO-CAMPOS-A-SUB-TITULO-CUEN--/
- 000538        3600-I-MOVER-CAMPOS-CUEN.
- 000539            MOVE CU-TIPO-CUENTA              TO WS-CUE-TIP-CUE
- 000540            MOVE CU-NRO-CUENTA               TO WS-CUE-NRO-CTA
- 000541            MOVE CU-MONEDA                   TO WS-CUE-MONEDA
- 000542            MOVE CU-CBU                      TO WS-CUE-CBU
- 000543            MOVE CU-NRO-CLIENTE              TO WS-CUE-NROCLI
- 000544            MOVE CU-SALDO-ACTUAL             TO WS-CUE-SALDO
- 000545            MOVE CU-FECHA-ACTUAL             TO WS-CUE-FECHA-PRO
- 000546            MOVE CU-FECHA-ULTIMO-CIERRE      TO WS-CUE-FECHA-CIE
- 000547            .
- 000548        3600-F-MOVER-CAMPOS-CUEN.
- 000549            EXIT.
- 000550
- 000551       /--IMPRIMIR-TITULO---------------/
- 000552        5000-I-IMPRIMIR-TITULO.
- 000553            PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
- 000554               THRU 5400-F-IMPRIMIR-SEPARADOR-A
- 000555
- 000556            WRITE REG-SALIDA FROM CT-TITULO AFTER PAGE
- 000557
- 000558            IF FS-SALIDA IS NOT EQUAL '00'
- 000559               DISPLAY '* ERROR EN GRABAR TITULO: ' FS-SALIDA
- 000560               MOVE 9999 TO RETURN-CODE
- 000561               SET WS-FIN TO TRUE
- 000562            END-IF
- 000563
- 000564            ADD 1 TO WS-CUENTA-LINEA
- 000565            .
- 000566        5000-F-IMPRIMIR-TITULO.
- 000567            EXIT.
- 000568
- 000569       /--IMPRIMIR-CLIENTE--------------/
- 000570        5100-I-IMPRIMIR-CLIENTE.
- 000571            IF WS-CUENTA-LINEA GREATER 60
- 000572              PERFORM 5700-I-CAMBIO-PAGINA
- 000573                 THRU 5700-I-CAMBIO-PAGINA
- 000574            END-IF
- 000575
- 000576            WRITE REG-SALIDA FROM CT-SUBTITULO-CLIE
- 000577
- 000578            IF FS-SALIDA IS NOT EQUAL '00'
- 000579               DISPLAY '* ERROR EN GRABAR CLIENTE: ' FS-SALIDA
- 000580               MOVE 9999 TO RETURN-CODE
- 000581               SET WS-FIN TO TRUE
- 000582            END-IF
- 000583
- 000584            ADD 1 TO WS-CUENTA-LINEA
- 000585            ADD 1 TO WS-GRABADOS-CLI
- 000586            .
- 000587        5100-F-IMPRIMIR-CLIENTE.
- 000588            EXIT.
- 000589
- 000590       /--IMPRIMIR-SUBTITULO-CUENTA-----/
- 000591        5200-I-IMPRIMIR-SUB-CUEN.
- 000592            IF WS-CUENTA-LINEA GREATER 60
- 000593              PERFORM 5700-I-CAMBIO-PAGINA
- 000594                 THRU 5700-I-CAMBIO-PAGINA
- 000595            END-IF
- 000596
- 000597            WRITE REG-SALIDA FROM CT-SUBTITULO-CUEN
- 000598
- 000599            IF FS-SALIDA IS NOT EQUAL '00'
- 000600               DISPLAY '* ERROR EN GRABAR SUBTITULO: ' FS-SALIDA
- 000601               MOVE 9999 TO RETURN-CODE
- 000602               SET WS-FIN TO TRUE
- 000603            END-IF
- 000604
- 000605            ADD 1 TO WS-CUENTA-LINEA
- 000606            .
- 000607        5200-F-IMPRIMIR-SUB-CUEN.
- 000608            EXIT.
- 000609
- 000610       /--IMPRIMIR-CUENTA---------------/
- 000611        5300-I-IMPRIMIR-CUENTA.
- 000612            IF WS-CUENTA-LINEA GREATER 60
- 000613              PERFORM 5700-I-CAMBIO-PAGINA
- 000614                 THRU 5700-I-CAMBIO-PAGINA
- 000615            END-IF
- 000616
- 000617            WRITE REG-SALIDA FROM WS-REG-CUENTA
- 000618
- 000619            IF FS-SALIDA IS NOT EQUAL '00'
- 000620               DISPLAY '* ERROR EN GRABAR CUENTA: ' FS-SALIDA
- 000621               MOVE 9999 TO RETURN-CODE
- 000622               SET WS-FIN TO TRUE
- 000623            END-IF
- 000624
- 000625            ADD 1 TO WS-CUENTA-LINEA
- 000626            ADD 1 TO WS-GRABADOS-CUE
- 000627            .
- 000628        5300-F-IMPRIMIR-CUENTA.
- 000629            EXIT.
- 000630
- 000631       /--IMPRIMIR-SEPARADOR-(=)--------/
- 000632        5400-I-IMPRIMIR-SEPARADOR-A.
- 000633            MOVE ALL '='                          TO CT-SEPARADOR-TIT
- 000634
- 000635            WRITE REG-SALIDA FROM CT-SEPARADOR-TITULO
- 000636
- 000637            IF FS-SALIDA IS NOT EQUAL '00'
- 000638               DISPLAY '* ERROR EN GRABAR SEPARADOR A: ' FS-SALIDA
- 000639               MOVE 9999 TO RETURN-CODE
- 000640               SET WS-FIN TO TRUE
- 000641            END-IF
- 000642
- 000643            ADD 1 TO WS-CUENTA-LINEA
- 000644            .
- 000645        5400-F-IMPRIMIR-SEPARADOR-A.
- 000646            EXIT.
- 000647
- 000648       /--IMPRIMIR-SEPARADOR-(-)--------/
- 000649        5500-I-IMPRIMIR-SEPARADOR-B.
- 000650            MOVE ALL '-'                          TO CT-SEPARADOR-SUB
- 000651
- 000652            WRITE REG-SALIDA FROM CT-SEPARADOR-SUBTITULO
- 000653
- 000654            IF FS-SALIDA IS NOT EQUAL '00'
- 000655               DISPLAY '* ERROR EN GRABAR SEPARADOR B: ' FS-SALIDA
- 000656               MOVE 9999 TO RETURN-CODE
- 000657               SET WS-FIN TO TRUE
- 000658            END-IF
- 000659
- 000660            ADD 1 TO WS-CUENTA-LINEA
- 000661            .
- 000662        5500-F-IMPRIMIR-SEPARADOR-B.
- 000663            EXIT.
- 000664
- 000665       /--IMPRIMIR-FINAL-CLIENTE--------/
- 000666        5600-I-IMPRIMIR-PIE.
- 000667            WRITE REG-SALIDA FROM CT-PIE-PAGINA
- 000668
- 000669            IF FS-SALIDA IS NOT EQUAL '00'
- 000670               DISPLAY '* ERROR EN GRABAR PIE DE PAGINA: ' FS-SALIDA
- 000671               MOVE 9999 TO RETURN-CODE
- 000672               SET WS-FIN TO TRUE
- 000673            END-IF
- 000674
- 000675            ADD 1 TO WS-CUENTA-LINEA
- 000676            .
- 000677        5600-F-IMPRIMIR-PIE.
- 000678            EXIT.
- 000679
- 000680       /--IMPRIMIR-CAMBIO-DE-PAGINA-----/
- 000681        5700-I-CAMBIO-PAGINA.
- 000682              INITIALIZE WS-CUENTA-LINEA
- 000683              ADD 1                               TO CT-PAGINA
- 000684
- 000685              PERFORM 5000-I-IMPRIMIR-TITULO
- 000686                 THRU 5000-F-IMPRIMIR-TITULO
- 000687
- 000688              PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
- 000689                 THRU 5400-F-IMPRIMIR-SEPARADOR-A
- 000690            .
- 000691        5700-F-CAMBIO-PAGINA.
- 000692            EXIT.
- 000693
- 000694       /--IMPRIMIR-LEYENDA-NO-CUENTAS---/
- 000695        5800-I-SIN-CUENTAS.
- 000696            WRITE REG-SALIDA FROM CT-NO-CUEN-FOUND
- 000697
- 000698            IF FS-SALIDA IS NOT EQUAL '00'
- 000699               DISPLAY '* ERROR EN GRABAR LEYENDA: ' FS-SALIDA
- 000700               MOVE 9999 TO RETURN-CODE
- 000701               SET WS-FIN TO TRUE
- 000702            END-IF
- 000703
- 000704            ADD 1 TO WS-CUENTA-LINEA
- 000705            ADD 1 TO WS-SIN-CUENTAS
- 000706            .
- 000707        5800-F-SIN-CUENTAS.
- 000708            EXIT.
- 000709
- 000710        5900-I-IMPRIMIR-INICIO.
- 000711            PERFORM 5000-I-IMPRIMIR-TITULO
- 000712               THRU 5000-F-IMPRIMIR-TITULO
- 000713
- 000714            PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
- 000715               THRU 5400-F-IMPRIMIR-SEPARADOR-A
- 000716
- 000717            PERFORM 5100-I-IMPRIMIR-CLIENTE
- 000718               THRU 5100-F-IMPRIMIR-CLIENTE
- 000719
- 000720            PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
- 000721               THRU 5500-F-IMPRIMIR-SEPARADOR-B
- 000722
- 000723            PERFORM 5200-I-IMPRIMIR-SUB-CUEN
- 000724               THRU 5200-F-IMPRIMIR-SUB-CUEN
- 000725
- 000726            PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
- 000727               THRU 5500-F-IMPRIMIR-SEPARADOR-B
- 000728            .
- 000729        5900-F-IMPRIMIR-INICIO.
- 000730            EXIT.
- 000731
- 000732       /------CIERRE-DE-ARCHIVOS--------/
- 000733        9999-I-FINAL.
- 000734            CLOSE SALIDA
- 000735            IF FS-SALIDA  IS NOT EQUAL '00'
- 000736              DISPLAY '* ERROR EN CLOSE SALIDA= ' FS-SALIDA
- 000737              MOVE 9999                           TO RETURN-CODE
- 000738              SET WS-FIN                          TO TRUE
- 000739            END-IF
- 000740
- 000741            EXEC SQL
- 000742                 CLOSE ITEM_CURSOR1
- 000743            END-EXEC.
- 000744
- 000745            IF SQLCODE NOT EQUAL ZEROS
- 000746               MOVE SQLCODE                    TO FS-SQLCODE
- 000747               DISPLAY '* ERROR EN CLOSE CURSOR CLIENTES: ' FS-SQLCODE
- 000748               MOVE 9999                       TO RETURN-CODE
- 000749               SET  WS-FIN                     TO TRUE
- 000750            END-IF
- 000751
- 000752            EXEC SQL
- 000753                 CLOSE ITEM_CURSOR2
- 000754            END-EXEC.
- 000755
- 000756            IF SQLCODE NOT EQUAL ZEROS
- 000757               MOVE SQLCODE                    TO FS-SQLCODE
- 000758               DISPLAY '* ERROR EN CLOSE CURSOR CUENTAS: ' FS-SQLCODE
- 000759               MOVE 9999                       TO RETURN-CODE
- 000760               SET  WS-FIN                     TO TRUE
- 000761            END-IF
- 000762
- 000763       /-----MUESTRO-TOTALES-DE-CONTROL----/
- 000764            DISPLAY '/----------TOTALES DE CONTROL------------/'
- 000765            DISPLAY CT-ENCONTRADOS-CLI    WS-LEIDOS-CLI
- 000766            DISPLAY CT-ENCONTRADOS-CUE    WS-LEIDOS-CUE
- 000767            DISPLAY CT-GRABADOS-CLI       WS-GRABADOS-CLI
- 000768            DISPLAY CT-GRABADOS-CUE       WS-GRABADOS-CUE
- 000769            DISPLAY CT-NO-ENCONTRADO-CUE  WS-SIN-CUENTAS
- 000770            .
- 000771        9999-F-FINAL.
- 000772            EXIT.
- ****** **************************** Bottom of Data ****************************
-
+000001        CBL TEST
+000002/------------------------------------------------------/
+000003* PRE-REQUISITOS: HABER VALIDADO LOS ARCHIVOS DE INPUT *
+000004*                 ORDENAR ARCHIVO NOVEDADES            *
+000005/------------------------------------------------------/
+000006        IDENTIFICATION DIVISION.
+000007/--------------------------------/
+000008         PROGRAM-ID PGMDBL01.
+000009/--------------------------------/
+000010        ENVIRONMENT DIVISION.
+000011/--------------------------------/
+000012        CONFIGURATION SECTION.
+000013/--------------------------------/
+000014        SPECIAL-NAMES.
+000015            DECIMAL-POINT IS COMMA.
+000016/--------------------------------/
+000017        INPUT-OUTPUT SECTION.
+000018/--------------------------------/
+000019        FILE-CONTROL.
+000020/--------------------------------/
+000021            SELECT SALIDA ASSIGN DDSALI
+000022               FILE STATUS IS FS-SALIDA.
+000023            SELECT SALIDA2 ASSIGN DDSALI2
+000024               FILE STATUS IS FS-SALIDA2.
+000025            SELECT CHKPT ASSIGN DDCHKPT
+000026               FILE STATUS IS FS-CHKPT.
+000027
+000028/--------------------------------/
+000029        DATA DIVISION.
+000030/--------------------------------/
+000031        FILE SECTION.
+000032/--------------------------------/
+000033        FD SALIDA
+000034             BLOCK CONTAINS 0 RECORDS
+000035             RECORDING MODE IS F.
+000036        01 REG-SALIDA              PIC X(134).
+000037
+000038       FD SALIDA2
+000039            BLOCK CONTAINS 0 RECORDS
+000040            RECORDING MODE IS F.
+000041       01 REG-SALIDA2             PIC X(140).
+000042
+000043       FD CHKPT
+000044            BLOCK CONTAINS 0 RECORDS
+000045            RECORDING MODE IS F.
+000046       01 REG-CHKPT.
+000047         03  CHK-NROCLI-CLI       PIC 9(05)    VALUE ZEROS.
+000048         03  CHK-NROCLI-CUE       PIC 9(05)    VALUE ZEROS.
+000049         03  CHK-LEIDOS-CLI       PIC 9(03)    VALUE ZEROS.
+000050         03  CHK-LEIDOS-CUE       PIC 9(03)    VALUE ZEROS.
+000051         03  CHK-GRABADOS-CLI     PIC 9(03)    VALUE ZEROS.
+000052         03  CHK-GRABADOS-CUE     PIC 9(03)    VALUE ZEROS.
+000053         03  CHK-SIN-CUENTAS      PIC 9(03)    VALUE ZEROS.
+000054         03  CHK-SALDO-PESOS-TOT PIC S9(14)V99 COMP-3 VALUE ZEROS.
+000055         03  CHK-SALDO-DOLAR-TOT PIC S9(14)V99 COMP-3 VALUE ZEROS.
+000056
+000057/--------------------------------/
+000058        WORKING-STORAGE SECTION.
+000059/--------------------------------/
+000060        77  FILLER                 PIC X(26)      VALUE
+000061                                    '* INICIO WORKING-STORAGE *'.
+000062/-----CODIGOS-RETORNO-FILES------/
+000063        01 WS-CODE.
+000064          02  FS-SQLCODE           PIC -999       VALUE ZEROS.
+000065          02  FS-SALIDA            PIC XX         VALUE SPACES.
+000066         02  FS-SALIDA2           PIC XX         VALUE SPACES.
+000067         02  FS-CHKPT             PIC XX         VALUE SPACES.
+000068
+000069/--------FLAGS-CONTROL-----------/
+000070        01 WS-FLAG-FIN             PIC X.
+000071          88 WS-FIN                               VALUE '1'.
+000072          88 WS-NO-FIN                            VALUE '0'.
+000073 
+000074        01 WS-FLAG-CUE             PIC X.
+000075          88 WS-FIN-CUE                           VALUE '1'.
+000076          88 WS-NO-FIN-CUE                        VALUE '0'.
+000077 
+000078        01 WS-FLAG-CLI             PIC X.
+000079          88 WS-FIN-CLI                           VALUE '1'.
+000080          88 WS-NO-FIN-CLI                        VALUE '0'.
+000081
+000082        01 WS-FLAG-CHKPT-FIN       PIC X.
+000083          88 WS-FIN-CHKPT                         VALUE '1'.
+000084          88 WS-NO-FIN-CHKPT                      VALUE '0'.
+000085
+000086        01 WS-FLAG-CHKPT-ENC       PIC X.
+000087          88 WS-CHKPT-ENCONTRADO                  VALUE '1'.
+000088          88 WS-CHKPT-NO-ENCONTR                  VALUE '0'.
+000089
+000090/--------FECHAS------------------/
+000091        01 WS-FECHA.
+000092          03 WS-FECHA-AAAA         PIC 9999       VALUE ZEROS.
+000093          03 WS-FECHA-MM           PIC 99         VALUE ZEROS.
+000094          03 WS-FECHA-DD           PIC 99         VALUE ZEROS.
+000095 
+000096/------LAYOUT-TITULO-------------/
+000097        01 CT-TITULO.
+000098           03  FILLER              PIC X(1)       VALUE '|'.
+000099           03 FILLER               PIC X(03)      VALUE SPACES.
+000100           03 FILLER               PIC X(39)      VALUE
+000101                        'LISTADO DE CLIENTES Y CUENTAS DEL ALU00'.
+000102           03 CT-ALU               PIC XX         VALUE SPACES.
+000103           03 FILLER               PIC X(10)      VALUE SPACES.
+000104           03 FILLER               PIC X(04)      VALUE 'AL: '.
+000105           03 CT-DD                PIC X(02)      VALUE SPACES.
+000106           03 FILLER               PIC X(01)      VALUE '-'.
+000107           03 CT-MM                PIC X(02)      VALUE SPACES.
+000108           03 FILLER               PIC X(01)      VALUE '-'.
+000109           03 CT-AAAA              PIC X(04)      VALUE SPACES.
+000110           03 FILLER               PIC X(10)      VALUE SPACES.
+000111      03 FILLER               PIC X(12)      VALUE 'PAGINA NRO: '.
+000112           03 CT-PAGINA            PIC 99         VALUE 01.
+000113 
+000114/----LAYOUT-SUB-TITULO-CLIENTE---/
+000115        01 CT-SUBTITULO-CLIE.
+000116           03  FILLER              PIC X(1)       VALUE '|'.
+000117     03  FILLER              PIC X(13)      VALUE 'CLIENTE NRO: '.
+000118           03  WS-CLI-NROCLI       PIC 9(5)       VALUE ZEROS.
+000119           03  FILLER              PIC X(1)       VALUE '|'.
+000120        03  FILLER              PIC X(10)      VALUE 'TIPO DOC: '.
+000121           03  WS-CLI-TIPDOC       PIC X(02)      VALUE SPACES.
+000122           03  FILLER              PIC X(01)      VALUE '|'.
+000123         03  FILLER              PIC X(9)       VALUE 'NRO DOC: '.
+000124           03  WS-CLI-NRODOC       PIC X(11)      VALUE ZEROS.
+000125           03  FILLER              PIC X(01)      VALUE '|'.
+000126           03  FILLER              PIC X(17)      VALUE
+000127                                              'NOMBRE-APELLIDO: '.
+000128           03  WS-CLI-NOMBRE       PIC X(15)      VALUE SPACES.
+000129           03  FILLER              PIC X(01)      VALUE ' '.
+000130           03  WS-CLI-APELLIDO     PIC X(15)      VALUE SPACES.
+000131           03  FILLER              PIC X(01)      VALUE '|'.
+000132      03  FILLER              PIC X(12)      VALUE 'FECHA ALTA: '.
+000133           03  WS-CLI-F-ALTA       PIC X(10)      VALUE SPACES.
+000134*   03  FILLER              PIC X(01)      VALUE '|'.
+000135*   03  FILLER              PIC X(12)      VALUE 'FECHA BAJA: '.
+000136*   03  WS-CLI-F-ALTA       PIC X(10)      VALUE SPACES.
+000137*   03  FILLER              PIC X(01)      VALUE  '|'.
+000138 
+000139/---LAYOUT-SUB-TITULO-CUENTA-----/
+000140        01 CT-SUBTITULO-CUEN.
+000141           03  FILLER              PIC X(2)       VALUE '| '.
+000142      03  FILLER              PIC X(12)      VALUE 'TIPO CUENTA '.
+000143           03  FILLER              PIC X(2)       VALUE '| '.
+000144      03  FILLER              PIC X(12)      VALUE '  CUENTA NRO'.
+000145           03  FILLER              PIC X(7)       VALUE '   | '.
+000146           03  FILLER              PIC X(07)      VALUE 'MONEDA '.
+000147           03  FILLER              PIC X(2)       VALUE '| '.
+000148      03  FILLER              PIC X(12)      VALUE '    CBU     '.
+000149           03  FILLER              PIC X(2)       VALUE '| '.
+000150      03  FILLER              PIC X(12)      VALUE 'CLIENTE NRO '.
+000151           03  FILLER              PIC X(4)       VALUE '|   '.
+000152      03  FILLER              PIC X(12)      VALUE 'SALDO ACTUAL'.
+000153           03  FILLER              PIC X(6)       VALUE '    | '.
+000154           03  FILLER              PIC X(17)      VALUE
+000155                                              'FECHA DE PROCESO '.
+000156           03  FILLER              PIC X(2)       VALUE '| '.
+000157           03  FILLER              PIC X(21)      VALUE
+000158                                          'FECHA ULTIMO CIERRE |'.
+000159 
+000160/------LAYOUT-CUENTA-------------/
+000161        01  WS-REG-CUENTA.
+000162            03  FILLER               PIC X(01)    VALUE '|'.
+000163            03  FILLER               PIC X(05)    VALUE SPACES.
+000164            03  WS-CUE-TIP-CUE       PIC X(02)    VALUE SPACES.
+000165            03  FILLER               PIC X(06)    VALUE SPACES.
+000166            03  FILLER               PIC X(01)    VALUE '|'.
+000167            03  WS-CUE-NRO-CTA       PIC X(15)    VALUE ZEROS.
+000168            03  FILLER               PIC X(1)     VALUE SPACES.
+000169            03  FILLER               PIC X(01)    VALUE '|'.
+000170            03  FILLER               PIC X(3)     VALUE SPACES.
+000171            03  WS-CUE-MONEDA        PIC X(02)    VALUE ZEROS.
+000172            03  FILLER               PIC X(5)     VALUE SPACES.
+000173            03  FILLER               PIC X(01)    VALUE '|'.
+000174            03  FILLER               PIC X(1)     VALUE SPACES.
+000175            03  WS-CUE-CBU           PIC 9(11)    VALUE ZEROS.
+000176            03  FILLER               PIC X(1)     VALUE SPACES.
+000177            03  FILLER               PIC X(01)    VALUE '|'.
+000178            03  FILLER               PIC X(4)     VALUE SPACES.
+000179            03  WS-CUE-NROCLI        PIC 9(05)    VALUE ZEROS.
+000180            03  FILLER               PIC X(4)     VALUE SPACES.
+000181            03  FILLER               PIC X(01)    VALUE '|'.
+000182            03  WS-CUE-SALDO  PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000183            03  FILLER               PIC X(4)     VALUE SPACES.
+000184            03  FILLER               PIC X(01)    VALUE '|'.
+000185            03  FILLER               PIC X(4)     VALUE SPACES.
+000186            03  WS-CUE-FECHA-PRO     PIC X(10)    VALUE SPACES.
+000187            03  FILLER               PIC X(4)     VALUE SPACES.
+000188            03  FILLER               PIC X(01)    VALUE '|'.
+000189            03  FILLER               PIC X(5)     VALUE SPACES.
+000190            03  WS-CUE-FECHA-CIE     PIC X(10)    VALUE SPACES.
+000191            03  FILLER               PIC X(6)     VALUE SPACES.
+000192            03  FILLER               PIC X(01)    VALUE '|'.
+000193 
+000194/-------PIE-DE-PAGINA------------/
+000195        01 CT-PIE-PAGINA.
+000196          03 FILLER                PIC X(2)       VALUE '| '.
+000197          03 FILLER                PIC X(18)      VALUE
+000198                                             'REFERENCIA SALDO: '.
+000199      03 FILLER                PIC X(11)      VALUE 'PESOS= 80 ,'.
+000200         03 FILLER                PIC X(08)      VALUE 'USD= 02 '.
+000201          03 FILLER                PIC X(1)       VALUE '/'.
+000202          03 FILLER                PIC X(22)      VALUE
+000203                                         'SALDO TOTAL DE PESOS= '.
+000204          03 WS-SAL-PESOS        PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000205          03 FILLER                PIC X(3)       VALUE ' / '.
+000206          03 FILLER                PIC X(24)      VALUE
+000207                                       'SALDO TOTAL DE DOLARES= '.
+000208          03 WS-SAL-DOLAR        PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000209          03 FILLER                PIC X(1)       VALUE '/'.
+000210
+000211/-----PIE-DE-CONTROL-DEL-PROCESO/
+000212       01 CT-CONTROL-TITULO.
+000213         03 FILLER                PIC X(2)       VALUE '| '.
+000214         03 FILLER                PIC X(40)      VALUE
+000215                          'TOTALES DE CONTROL DE TODO EL PROCESO'.
+000216
+000217       01 CT-CONTROL-SALDOS.
+000218         03 FILLER                PIC X(2)       VALUE '| '.
+000219         03 FILLER                PIC X(22)      VALUE
+000220                                        'SALDO TOTAL DE PESOS= '.
+000221         03 WS-SAL-PESOS-TOT  PIC -ZZZ.ZZZ.ZZZ.999,99 VALUE ZEROS.
+000222         03 FILLER                PIC X(3)       VALUE ' / '.
+000223         03 FILLER                PIC X(24)      VALUE
+000224                                      'SALDO TOTAL DE DOLARES= '.
+000225         03 WS-SAL-DOLAR-TOT  PIC -ZZZ.ZZZ.ZZZ.999,99 VALUE ZEROS.
+000226         03 FILLER                PIC X(1)       VALUE '/'.
+000227
+000228       01 CT-CONTROL-CONTADORES.
+000229         03 FILLER                PIC X(2)       VALUE '| '.
+000230         03 FILLER                PIC X(31)      VALUE
+000231                               'CANTIDAD CLIENTES ENCONTRADOS: '.
+000232         03 WS-CTL-LEIDOS-CLI   PIC ZZ9.
+000233         03 FILLER                PIC X(3)       VALUE ' / '.
+000234         03 FILLER                PIC X(30)      VALUE
+000235                                'CANTIDAD CUENTAS ENCONTRADAS: '.
+000236         03 WS-CTL-LEIDOS-CUE   PIC ZZ9.
+000237         03 FILLER                PIC X(1)       VALUE '/'.
+000238
+000239       01 CT-CONTROL-GRABADOS.
+000240         03 FILLER                PIC X(2)       VALUE '| '.
+000241         03 FILLER                PIC X(28)      VALUE
+000242                                 'CANTIDAD CLIENTES GRABADOS: '.
+000243         03 WS-CTL-GRABADOS-CLI PIC ZZ9.
+000244         03 FILLER                PIC X(3)       VALUE ' / '.
+000245         03 FILLER                PIC X(27)      VALUE
+000246                                  'CANTIDAD CUENTAS GRABADAS: '.
+000247         03 WS-CTL-GRABADOS-CUE PIC ZZ9.
+000248         03 FILLER                PIC X(3)       VALUE ' / '.
+000249         03 FILLER                PIC X(33)      VALUE
+000250                               'CANTIDAD CLIENTES SIN CUENTAS: '.
+000251         03 WS-CTL-SIN-CUENTAS  PIC ZZ9.
+000252         03 FILLER                PIC X(1)       VALUE '/'.
+000253
+000254/-----CUENTA-NO-FOUND------------/
+000255        01 CT-NO-CUEN-FOUND.
+000256          03 FILLER                PIC XX         VALUE '| '.
+000257          03 FILLER                PIC X(19)      VALUE
+000258                                            'CLIENTE SIN CUENTAS'.
+000259
+000260/----LAYOUT-EXTRACTO-MAQUINA----/
+000261       01 WS-REG-EXTRACTO.
+000262         03  FILLER               PIC X(01)    VALUE '|'.
+000263         03  WX-NROCLI            PIC 9(05)    VALUE ZEROS.
+000264         03  FILLER               PIC X(01)    VALUE '|'.
+000265         03  WX-TIPDOC            PIC X(02)    VALUE SPACES.
+000266         03  FILLER               PIC X(01)    VALUE '|'.
+000267         03  WX-NRODOC            PIC X(11)    VALUE SPACES.
+000268         03  FILLER               PIC X(01)    VALUE '|'.
+000269         03  WX-NOMBRE            PIC X(15)    VALUE SPACES.
+000270         03  FILLER               PIC X(01)    VALUE '|'.
+000271         03  WX-APELLIDO          PIC X(15)    VALUE SPACES.
+000272         03  FILLER               PIC X(01)    VALUE '|'.
+000273         03  WX-TIP-CUE           PIC X(02)    VALUE SPACES.
+000274         03  FILLER               PIC X(01)    VALUE '|'.
+000275         03  WX-NRO-CTA           PIC X(15)    VALUE SPACES.
+000276         03  FILLER               PIC X(01)    VALUE '|'.
+000277         03  WX-MONEDA            PIC X(02)    VALUE SPACES.
+000278         03  FILLER               PIC X(01)    VALUE '|'.
+000279         03  WX-CBU               PIC 9(11)    VALUE ZEROS.
+000280         03  FILLER               PIC X(01)    VALUE '|'.
+000281         03  WX-SALDO             PIC S9(14)V99
+000282                                  SIGN LEADING SEPARATE
+000283                                               VALUE ZEROS.
+000284         03  FILLER               PIC X(01)    VALUE '|'.
+000285         03  WX-FECHA-PRO         PIC X(10)    VALUE SPACES.
+000286         03  FILLER               PIC X(01)    VALUE '|'.
+000287         03  WX-FECHA-CIE         PIC X(10)    VALUE SPACES.
+000288         03  FILLER               PIC X(01)    VALUE '|'.
+000289
+000290/----SEPARADORES-----------------/
+000291        01 CT-SEPARADOR-TITULO.
+000292          03 CT-SEPARADOR-TIT        PIC X(154).
+000293 
+000294        01 CT-SEPARADOR-SUBTITULO.
+000295          03 CT-SEPARADOR-SUB        PIC X(154).
+000296 
+000297/------CONTROL-CONTADORES--------/
+000298        01 WS-CONTADOR.
+000299          04 WS-LEIDOS-CLI         PIC 9(03)      VALUE ZEROS.
+000300          04 WS-LEIDOS-CUE         PIC 9(03)      VALUE ZEROS.
+000301          04 WS-GRABADOS-CLI       PIC 9(03)      VALUE ZEROS.
+000302          04 WS-GRABADOS-CUE       PIC 9(03)      VALUE ZEROS.
+000303          04 WS-SIN-CUENTAS        PIC 9(03)      VALUE ZEROS.
+000304 
+000305/-----------SALDOS---------------/
+000306        01 WS-SALDOS-FIN.
+000307      02 WS-SALDO-PESOS          PIC S9(14)V99 COMP-3 VALUE ZEROS.
+000308      02 WS-SALDO-DOLAR          PIC S9(14)V99 COMP-3 VALUE ZEROS.
+000309
+000310/-----SALDOS-TOTALES-DEL-PROCESO-/
+000311        01 WS-SALDOS-CONTROL.
+000312      02 WS-SALDO-PESOS-TOT      PIC S9(14)V99 COMP-3 VALUE ZEROS.
+000313      02 WS-SALDO-DOLAR-TOT      PIC S9(14)V99 COMP-3 VALUE ZEROS.
+000314
+000315/------TEXTO-DISPLAY-------------/
+000316        01 CT-DISPLAY.
+000317          02 CT-ENCONTRADOS-CLI    PIC X(31)      VALUE
+000318                                'CANTIDAD CLIENTES ENCONTRADOS: '.
+000319          02 CT-ENCONTRADOS-CUE    PIC X(30)      VALUE
+000320                                 'CANTIDAD CUENTAS ENCONTRADAS: '.
+000321          02 CT-GRABADOS-CLI       PIC X(28)      VALUE
+000322                                   'CANTIDAD CLIENTES GRABADOS: '.
+000323          02 CT-GRABADOS-CUE       PIC X(27)      VALUE
+000324                                    'CANTIDAD CUENTAS GRABADAS: '.
+000325          02 CT-NO-ENCONTRADO-CUE  PIC X(33)      VALUE
+000326                                'CANTIDAD CLIENTES SIN CUENTAS: '.
+000327 
+000328/------VARIABLES-----------------/
+000329        01 KEY-CORTE.
+000330          02 WS-NROCLI-CLI-ANT     PIC 9(05)      VALUE ZEROS.
+000331          02 WS-NROCLI-CLI-ACT     PIC 9(05)      VALUE ZEROS.
+000332          02 WS-NROCLI-CUE-ANT     PIC 9(05)      VALUE ZEROS.
+000333          02 WS-NROCLI-CUE-ACT     PIC 9(05)      VALUE ZEROS.
+000334 
+000335        01 WS-VARIABLES.
+000336          02 WS-NRO-MAX            PIC S9(5)V COMP-3 VALUE ZEROS.
+000337          02 WS-NRO-MIN            PIC S9(5)V COMP-3 VALUE ZEROS.
+000338 
+000339        01 WS-ALUXX.
+000340          02 WS-ALU                PIC 99  VALUE ZEROS.
+000341          02 WS-REINICIO           PIC X   VALUE SPACE.
+000342            88 WS-ES-REINICIO              VALUE 'S'.
+000343
+000344/------CONTROL-CHECKPOINT--------/
+000345        01 WS-CHKPT-ULTIMO.
+000346          02 WS-CHKPT-ULT-CLI      PIC 9(05)  VALUE ZEROS.
+000347          02 WS-CHKPT-ULT-CUE      PIC 9(05)  VALUE ZEROS.
+000348
+000349        77  WS-CHKPT-CONTADOR      PIC 9(03)  VALUE ZEROS.
+000350        77  WS-CHKPT-INTERVALO     PIC 9(03)  VALUE 050.
+000351
+000352/------CONTADOR-LINEAS-----------/
+000353         77  WS-CUENTA-LINEA       PIC 9(02)    VALUE ZEROS.
+000354         77  WS-CUENTA-PAGINA      PIC 9(02)    VALUE 01.
+000355
+000356/------SQLCA-COMMUNICATION-------/
+000357            EXEC SQL
+000358             INCLUDE SQLCA
+000359            END-EXEC.
+000360 
+000361/-INCLUDE-DCLGEN-TABLAS----------/
+000362            EXEC SQL
+000363             INCLUDE DB2CUEN
+000364            END-EXEC.
+000365            EXEC SQL
+000366             INCLUDE DB2CLIE
+000367            END-EXEC.
+000368 
+000369/--DECLARACION-CURSOR-CLIENTES---/
+000370            EXEC SQL
+000371            DECLARE ITEM_CURSOR1 CURSOR
+000372            FOR
+000373            SELECT TIPO_DOCUMENTO, NRO_DOCUMENTO, NRO_CLIENTE,
+000374                  NOMBRE_CLIENTE, APELLIDO_CLIENTE, FECHA_DE_ALTA,
+000375                   FECHA_DE_BAJA
+000376 
+000377            FROM ITPFBIO.TBCLIENT
+000378 
+000379            WHERE NRO_CLIENTE BETWEEN :WS-NRO-MIN AND :WS-NRO-MAX
+000380 
+000381            ORDER BY NRO_CLIENTE ASC
+000382            END-EXEC.
+000383 
+000384/--DECLARACION-CURSOR-CUENTAS----/
+000385            EXEC SQL
+000386            DECLARE ITEM_CURSOR2 CURSOR
+000387            FOR
+000388         SELECT TIPO_CUENTA, NRO_CUENTA, MONEDA, CBU, NRO_CLIENTE,
+000389                   SALDO_ACTUAL, FECHA_ACTUAL, FECHA_ULTIMO_CIERRE
+000390 
+000391            FROM ITPFBIO.TBCUENTAS
+000392 
+000393            WHERE NRO_CLIENTE BETWEEN :WS-NRO-MIN AND :WS-NRO-MAX
+000394 
+000395            ORDER BY NRO_CLIENTE ASC
+000396            END-EXEC.
+000397 
+000398        77  FILLER                 PIC X(26)      VALUE
+000399                                   '* FINAL  WORKING-STORAGE *'.
+000400/--------------------------------/
+000401        PROCEDURE DIVISION.
+000402/--------------------------------/
+000403/--CUERPO-PRINCIPAL-DEL-PROGRAMA-/
+000404        MAIN-PROGRAM.
+000405 
+000406            PERFORM 1000-I-INICIO
+000407               THRU 1000-F-INICIO
+000408 
+000409            PERFORM 2000-I-PROCESO
+000410               THRU 2000-F-PROCESO
+000411              UNTIL WS-FIN-CLI OR WS-FIN-CUE
+000412 
+000413            PERFORM 9999-I-FINAL
+000414               THRU 9999-F-FINAL
+000415            .
+000416        F-MAIN-PROGRAM.
+000417            GOBACK.
+000418 
+000419/----INICIO-APERTURA-FILES-------/
+000420        1000-I-INICIO.
+000421            ACCEPT WS-ALUXX FROM SYSIN
+000422            MOVE WS-ALU                           TO CT-ALU
+000423 
+000424            ACCEPT WS-FECHA FROM DATE YYYYMMDD
+000425            MOVE WS-FECHA-AAAA                    TO CT-AAAA
+000426            MOVE WS-FECHA-MM                      TO CT-MM
+000427            MOVE WS-FECHA-DD                      TO CT-DD
+000428 
+000429            PERFORM 2100-I-CALCULO-MAXIMOS
+000430               THRU 2100-I-CALCULO-MAXIMOS
+000431
+000432            IF WS-ES-REINICIO
+000433              PERFORM 2150-I-LEER-CHECKPOINT
+000434                 THRU 2150-F-LEER-CHECKPOINT
+000435            END-IF
+000436
+000437            OPEN OUTPUT CHKPT
+000438            IF FS-CHKPT IS NOT EQUAL '00'
+000439              DISPLAY '* ERROR EN OPEN CHECKPOINT: ' FS-CHKPT
+000440              MOVE 9999                           TO RETURN-CODE
+000441              SET  WS-FIN                         TO TRUE
+000442            END-IF
+000443
+000444            SET WS-NO-FIN                         TO TRUE
+000445            SET WS-NO-FIN-CLI                     TO TRUE
+000446            SET WS-NO-FIN-CUE                     TO TRUE
+000447 
+000448            EXEC SQL
+000449            OPEN ITEM_CURSOR1
+000450            END-EXEC
+000451 
+000452            IF SQLCODE NOT EQUAL ZEROS
+000453             MOVE SQLCODE                         TO FS-SQLCODE
+000454             DISPLAY '* ERROR EN OPEN CURSOR1= '     FS-SQLCODE
+000455             MOVE 9999                            TO RETURN-CODE
+000456             SET  WS-FIN                          TO TRUE
+000457            END-IF
+000458 
+000459            EXEC SQL
+000460            OPEN ITEM_CURSOR2
+000461            END-EXEC
+000462 
+000463            IF SQLCODE NOT EQUAL ZEROS
+000464             MOVE SQLCODE                         TO FS-SQLCODE
+000465             DISPLAY '* ERROR EN OPEN CURSOR2= '     FS-SQLCODE
+000466             MOVE 9999                            TO RETURN-CODE
+000467             SET  WS-FIN                          TO TRUE
+000468            END-IF
+000469 
+000470            IF WS-ES-REINICIO
+000471              OPEN EXTEND SALIDA
+000472            ELSE
+000473              OPEN OUTPUT SALIDA
+000474            END-IF
+000475            IF FS-SALIDA IS NOT EQUAL '00'
+000476              DISPLAY '* ERROR EN OPEN PERSONA= ' FS-SALIDA
+000477              MOVE 9999                           TO RETURN-CODE
+000478              SET  WS-FIN                         TO TRUE
+000479            END-IF
+000480
+000481            IF WS-ES-REINICIO
+000482              OPEN EXTEND SALIDA2
+000483            ELSE
+000484              OPEN OUTPUT SALIDA2
+000485            END-IF
+000486            IF FS-SALIDA2 IS NOT EQUAL '00'
+000487              DISPLAY '* ERROR EN OPEN SALIDA2= ' FS-SALIDA2
+000488              MOVE 9999                           TO RETURN-CODE
+000489              SET  WS-FIN                         TO TRUE
+000490            END-IF
+000491
+000492            PERFORM 3000-I-LEER-CLIENTE
+000493               THRU 3000-F-LEER-CLIENTE
+000494 
+000495        MOVE WS-NRO-CLIENTE                   TO WS-NROCLI-CLI-ANT
+000496 
+000497            PERFORM 3500-I-LEER-CUENTA
+000498               THRU 3500-F-LEER-CUENTA
+000499 
+000500        MOVE CU-NRO-CLIENTE                   TO WS-NROCLI-CUE-ANT
+000501 
+000502            PERFORM 5900-I-IMPRIMIR-INICIO
+000503               THRU 5900-F-IMPRIMIR-INICIO
+000504            .
+000505        1000-F-INICIO.
+000506            EXIT.
+000507 
+000508/----PROCESO-PRINCIPAL-----------/
+000509        2000-I-PROCESO.
+000510            IF WS-NROCLI-CLI-ACT = WS-NROCLI-CLI-ANT
+000511              IF WS-NROCLI-CUE-ACT = WS-NROCLI-CUE-ANT
+000512 
+000513                IF WS-CUE-MONEDA = 80
+000514               ADD CU-SALDO-ACTUAL               TO WS-SALDO-PESOS
+000515        ADD CU-SALDO-ACTUAL               TO WS-SALDO-PESOS-TOT
+000516                ELSE
+000517               ADD CU-SALDO-ACTUAL               TO WS-SALDO-DOLAR
+000518        ADD CU-SALDO-ACTUAL               TO WS-SALDO-DOLAR-TOT
+000519                END-IF
+000520 
+000521                PERFORM 5300-I-IMPRIMIR-CUENTA
+000522                   THRU 5300-F-IMPRIMIR-CUENTA
+000523
+000524                PERFORM 5350-I-IMPRIMIR-EXTRACTO
+000525                   THRU 5350-F-IMPRIMIR-EXTRACTO
+000526
+000527                PERFORM 3500-I-LEER-CUENTA
+000528                   THRU 3500-F-LEER-CUENTA
+000529 
+000530              ELSE
+000531* CAMBIO CLIE
+000532            MOVE CU-NRO-CLIENTE               TO WS-NROCLI-CUE-ANT
+000533                MOVE WS-SALDO-PESOS               TO WS-SAL-PESOS
+000534                MOVE WS-SALDO-DOLAR               TO WS-SAL-DOLAR
+000535                PERFORM 3000-I-LEER-CLIENTE
+000536                   THRU 3000-F-LEER-CLIENTE
+000537 
+000538                PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
+000539                   THRU 5500-F-IMPRIMIR-SEPARADOR-B
+000540 
+000541                PERFORM 5600-I-IMPRIMIR-PIE
+000542                   THRU 5600-F-IMPRIMIR-PIE
+000543 
+000544                PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
+000545                   THRU 5400-F-IMPRIMIR-SEPARADOR-A
+000546 
+000547                INITIALIZE WS-SALDO-PESOS
+000548                INITIALIZE WS-SALDO-DOLAR
+000549 
+000550              END-IF
+000551 
+000552            ELSE
+000553
+000554             ADD 1                          TO WS-CHKPT-CONTADOR
+000555             IF WS-CHKPT-CONTADOR >= WS-CHKPT-INTERVALO
+000556               PERFORM 5960-I-GRABAR-CHECKPOINT
+000557                  THRU 5960-F-GRABAR-CHECKPOINT
+000558             END-IF
+000559
+000560          MOVE WS-NRO-CLIENTE                 TO WS-NROCLI-CLI-ANT
+000561 
+000562              PERFORM 5100-I-IMPRIMIR-CLIENTE
+000563                 THRU 5100-F-IMPRIMIR-CLIENTE
+000564 
+000565              PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
+000566                 THRU 5500-F-IMPRIMIR-SEPARADOR-B
+000567 
+000568              PERFORM 5200-I-IMPRIMIR-SUB-CUEN
+000569                 THRU 5200-I-IMPRIMIR-SUB-CUEN
+000570 
+000571              PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
+000572                 THRU 5500-F-IMPRIMIR-SEPARADOR-B
+000573 
+000574              IF WS-NROCLI-CLI-ACT < WS-NROCLI-CUE-ACT
+000575                ADD 1 TO WS-SIN-CUENTAS
+000576 
+000577                PERFORM 5800-I-SIN-CUENTAS
+000578                   THRU 5800-F-SIN-CUENTAS
+000579 
+000580                PERFORM 3000-I-LEER-CLIENTE
+000581                   THRU 3000-F-LEER-CLIENTE
+000582              END-IF
+000583 
+000584            END-IF
+000585 
+000586            IF WS-FIN-CLI OR WS-FIN-CUE
+000587                PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
+000588                   THRU 5500-F-IMPRIMIR-SEPARADOR-B
+000589 
+000590                PERFORM 5600-I-IMPRIMIR-PIE
+000591                   THRU 5600-F-IMPRIMIR-PIE
+000592 
+000593                PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
+000594                   THRU 5400-F-IMPRIMIR-SEPARADOR-A
+000595            END-IF
+000596            .
+000597        2000-F-PROCESO.
+000598            EXIT.
+000599 
+000600/-----CALCULO-MAXIMOS-DE-NRO-CLIENTE--------/
+000601        2100-I-CALCULO-MAXIMOS.
+000602            COMPUTE WS-NRO-MAX = WS-ALU * 1000
+000603            COMPUTE WS-NRO-MIN = WS-NRO-MAX - 999
+000604            .
+000605        2100-F-CALCULO-MAXIMOS.
+000606            EXIT.
+000607
+000608/-----LEO-CHECKPOINT-DE-REINICIO-/
+000609        2150-I-LEER-CHECKPOINT.
+000610            OPEN INPUT CHKPT
+000611            IF FS-CHKPT IS EQUAL '00'
+000612              SET WS-NO-FIN-CHKPT                  TO TRUE
+000613              SET WS-CHKPT-NO-ENCONTR              TO TRUE
+000614
+000615              PERFORM 2160-I-LEER-REG-CHECKPOINT
+000616                 THRU 2160-F-LEER-REG-CHECKPOINT
+000617                UNTIL WS-FIN-CHKPT
+000618
+000619              IF WS-CHKPT-ENCONTRADO
+000620                COMPUTE WS-NRO-MIN = WS-CHKPT-ULT-CLI + 1
+000621              END-IF
+000622
+000623              CLOSE CHKPT
+000624            ELSE
+000625              DISPLAY '* ERROR EN OPEN CHECKPOINT: ' FS-CHKPT
+000626              MOVE 9999                           TO RETURN-CODE
+000627              SET  WS-FIN                         TO TRUE
+000628            END-IF
+000629            .
+000630        2150-F-LEER-CHECKPOINT.
+000631            EXIT.
+000632
+000633/-----LEO-UN-REGISTRO-DE-CHECKPOINT/
+000634        2160-I-LEER-REG-CHECKPOINT.
+000635            READ CHKPT
+000636              AT END
+000637                SET WS-FIN-CHKPT                   TO TRUE
+000638              NOT AT END
+000639                MOVE CHK-NROCLI-CLI      TO WS-CHKPT-ULT-CLI
+000640                MOVE CHK-NROCLI-CUE      TO WS-CHKPT-ULT-CUE
+000641              MOVE CHK-LEIDOS-CLI      TO WS-LEIDOS-CLI
+000642              MOVE CHK-LEIDOS-CUE      TO WS-LEIDOS-CUE
+000643              MOVE CHK-GRABADOS-CLI    TO WS-GRABADOS-CLI
+000644              MOVE CHK-GRABADOS-CUE    TO WS-GRABADOS-CUE
+000645              MOVE CHK-SIN-CUENTAS     TO WS-SIN-CUENTAS
+000646              MOVE CHK-SALDO-PESOS-TOT TO WS-SALDO-PESOS-TOT
+000647              MOVE CHK-SALDO-DOLAR-TOT TO WS-SALDO-DOLAR-TOT
+000648                SET WS-CHKPT-ENCONTRADO  TO TRUE
+000649            END-READ
+000650            .
+000651        2160-F-LEER-REG-CHECKPOINT.
+000652            EXIT.
+000653
+000654/-----LEO-CLIENTE--------------/
+000655        3000-I-LEER-CLIENTE.
+000656            EXEC SQL
+000657                 FETCH ITEM_CURSOR1
+000658                 INTO  :DCLTBCLIENT.WS-TIPO-DOCUMENTO,
+000659                       :DCLTBCLIENT.WS-NRO-DOCUMENTO,
+000660                       :DCLTBCLIENT.WS-NRO-CLIENTE,
+000661                       :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
+000662                       :DCLTBCLIENT.WS-APELLIDO-CLIENTE,
+000663                       :DCLTBCLIENT.WS-FECHA-DE-ALTA,
+000664                       :DCLTBCLIENT.WS-FECHA-DE-BAJA
+000665            END-EXEC
+000666 
+000667            MOVE SQLCODE                          TO FS-SQLCODE
+000668 
+000669            EVALUATE SQLCODE
+000670            WHEN ZEROS
+000671              ADD 1                               TO WS-LEIDOS-CLI
+000672          MOVE WS-NRO-CLIENTE                 TO WS-NROCLI-CLI-ACT
+000673 
+000674              PERFORM 3100-I-MOVER-CAMPOS-CLIE
+000675                 THRU 3100-F-MOVER-CAMPOS-CLIE
+000676 
+000677            WHEN 100
+000678              SET WS-FIN-CLI                      TO TRUE
+000679 
+000680            WHEN OTHER
+000681              DISPLAY 'ERROR EN FETCH CURSOR CLIENTE= ' FS-SQLCODE
+000682              MOVE 9999                           TO RETURN-CODE
+000683              SET WS-FIN                          TO TRUE
+000684            END-EVALUATE
+000685            .
+000686        3000-F-LEER-CLIENTE.
+000687            EXIT.
+000688 
+000689/--MUEVO-CAMPOS-A-SUB-TITULO-CLIENTE--/
+000690        3100-I-MOVER-CAMPOS-CLIE.
+000691            MOVE WS-NRO-CLIENTE              TO WS-CLI-NROCLI
+000692            MOVE WS-TIPO-DOCUMENTO           TO WS-CLI-TIPDOC
+000693            MOVE WS-NRO-DOCUMENTO            TO WS-CLI-NRODOC
+000694            MOVE WS-NOMBRE-CLIENTE           TO WS-CLI-NOMBRE
+000695            MOVE WS-APELLIDO-CLIENTE         TO WS-CLI-APELLIDO
+000696            MOVE WS-FECHA-DE-ALTA            TO WS-CLI-F-ALTA
+000697            .
+000698        3100-F-MOVER-CAMPOS-CLIE.
+000699            EXIT.
+000700 
+000701/-----LEO-CUENTAS--------------/
+000702        3500-I-LEER-CUENTA.
+000703            EXEC SQL
+000704                 FETCH ITEM_CURSOR2
+000705                 INTO  :DCLTBCUENTAS.CU-TIPO-CUENTA,
+000706                       :DCLTBCUENTAS.CU-NRO-CUENTA,
+000707                       :DCLTBCUENTAS.CU-MONEDA,
+000708                       :DCLTBCUENTAS.CU-CBU,
+000709                       :DCLTBCUENTAS.CU-NRO-CLIENTE,
+000710                       :DCLTBCUENTAS.CU-SALDO-ACTUAL,
+000711                       :DCLTBCUENTAS.CU-FECHA-ACTUAL,
+000712                       :DCLTBCUENTAS.CU-FECHA-ULTIMO-CIERRE
+000713            END-EXEC
+000714 
+000715            MOVE SQLCODE                          TO FS-SQLCODE
+000716 
+000717            EVALUATE SQLCODE
+000718            WHEN ZEROS
+000719              ADD 1                               TO WS-LEIDOS-CUE
+000720          MOVE CU-NRO-CLIENTE                 TO WS-NROCLI-CUE-ACT
+000721 
+000722              PERFORM 3600-I-MOVER-CAMPOS-CUEN
+000723                 THRU 3600-F-MOVER-CAMPOS-CUEN
+000724 
+000725            WHEN 100
+000726              SET WS-FIN-CUE                      TO TRUE
+000727 
+000728            WHEN OTHER
+000729              DISPLAY 'ERROR EN FETCH CURSOR CUENTA= ' FS-SQLCODE
+000730              MOVE 9999                           TO RETURN-CODE
+000731              SET WS-FIN                          TO TRUE
+000732            END-EVALUATE
+000733            .
+000734        3500-F-LEER-CUENTA.
+000735            EXIT.
+000736 
+000737/---MUEVO-CAMPOS-A-SUB-TITULO-CUEN--/
+000738        3600-I-MOVER-CAMPOS-CUEN.
+000739            MOVE CU-TIPO-CUENTA              TO WS-CUE-TIP-CUE
+000740            MOVE CU-NRO-CUENTA               TO WS-CUE-NRO-CTA
+000741            MOVE CU-MONEDA                   TO WS-CUE-MONEDA
+000742            MOVE CU-CBU                      TO WS-CUE-CBU
+000743            MOVE CU-NRO-CLIENTE              TO WS-CUE-NROCLI
+000744            MOVE CU-SALDO-ACTUAL             TO WS-CUE-SALDO
+000745            MOVE CU-FECHA-ACTUAL             TO WS-CUE-FECHA-PRO
+000746            MOVE CU-FECHA-ULTIMO-CIERRE      TO WS-CUE-FECHA-CIE
+000747            .
+000748        3600-F-MOVER-CAMPOS-CUEN.
+000749            EXIT.
+000750 
+000751/--IMPRIMIR-TITULO---------------/
+000752        5000-I-IMPRIMIR-TITULO.
+000753            PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
+000754               THRU 5400-F-IMPRIMIR-SEPARADOR-A
+000755 
+000756            WRITE REG-SALIDA FROM CT-TITULO AFTER PAGE
+000757 
+000758            IF FS-SALIDA IS NOT EQUAL '00'
+000759               DISPLAY '* ERROR EN GRABAR TITULO: ' FS-SALIDA
+000760               MOVE 9999 TO RETURN-CODE
+000761               SET WS-FIN TO TRUE
+000762            END-IF
+000763 
+000764            ADD 1 TO WS-CUENTA-LINEA
+000765            .
+000766        5000-F-IMPRIMIR-TITULO.
+000767            EXIT.
+000768 
+000769/--IMPRIMIR-CLIENTE--------------/
+000770        5100-I-IMPRIMIR-CLIENTE.
+000771            IF WS-CUENTA-LINEA GREATER 60
+000772              PERFORM 5700-I-CAMBIO-PAGINA
+000773                 THRU 5700-I-CAMBIO-PAGINA
+000774            END-IF
+000775 
+000776            WRITE REG-SALIDA FROM CT-SUBTITULO-CLIE
+000777 
+000778            IF FS-SALIDA IS NOT EQUAL '00'
+000779               DISPLAY '* ERROR EN GRABAR CLIENTE: ' FS-SALIDA
+000780               MOVE 9999 TO RETURN-CODE
+000781               SET WS-FIN TO TRUE
+000782            END-IF
+000783 
+000784            ADD 1 TO WS-CUENTA-LINEA
+000785            ADD 1 TO WS-GRABADOS-CLI
+000786            .
+000787        5100-F-IMPRIMIR-CLIENTE.
+000788            EXIT.
+000789 
+000790/--IMPRIMIR-SUBTITULO-CUENTA-----/
+000791        5200-I-IMPRIMIR-SUB-CUEN.
+000792            IF WS-CUENTA-LINEA GREATER 60
+000793              PERFORM 5700-I-CAMBIO-PAGINA
+000794                 THRU 5700-I-CAMBIO-PAGINA
+000795            END-IF
+000796 
+000797            WRITE REG-SALIDA FROM CT-SUBTITULO-CUEN
+000798 
+000799            IF FS-SALIDA IS NOT EQUAL '00'
+000800               DISPLAY '* ERROR EN GRABAR SUBTITULO: ' FS-SALIDA
+000801               MOVE 9999 TO RETURN-CODE
+000802               SET WS-FIN TO TRUE
+000803            END-IF
+000804 
+000805            ADD 1 TO WS-CUENTA-LINEA
+000806            .
+000807        5200-F-IMPRIMIR-SUB-CUEN.
+000808            EXIT.
+000809 
+000810/--IMPRIMIR-CUENTA---------------/
+000811        5300-I-IMPRIMIR-CUENTA.
+000812            IF WS-CUENTA-LINEA GREATER 60
+000813              PERFORM 5700-I-CAMBIO-PAGINA
+000814                 THRU 5700-I-CAMBIO-PAGINA
+000815            END-IF
+000816 
+000817            WRITE REG-SALIDA FROM WS-REG-CUENTA
+000818 
+000819            IF FS-SALIDA IS NOT EQUAL '00'
+000820               DISPLAY '* ERROR EN GRABAR CUENTA: ' FS-SALIDA
+000821               MOVE 9999 TO RETURN-CODE
+000822               SET WS-FIN TO TRUE
+000823            END-IF
+000824 
+000825            ADD 1 TO WS-CUENTA-LINEA
+000826            ADD 1 TO WS-GRABADOS-CUE
+000827            .
+000828        5300-F-IMPRIMIR-CUENTA.
+000829            EXIT.
+000830
+000831/--IMPRIMIR-EXTRACTO-MAQUINA-----/
+000832        5350-I-IMPRIMIR-EXTRACTO.
+000833            MOVE WS-CLI-NROCLI                TO WX-NROCLI
+000834            MOVE WS-CLI-TIPDOC                TO WX-TIPDOC
+000835            MOVE WS-CLI-NRODOC                TO WX-NRODOC
+000836            MOVE WS-CLI-NOMBRE                TO WX-NOMBRE
+000837            MOVE WS-CLI-APELLIDO              TO WX-APELLIDO
+000838            MOVE WS-CUE-TIP-CUE               TO WX-TIP-CUE
+000839            MOVE WS-CUE-NRO-CTA               TO WX-NRO-CTA
+000840            MOVE WS-CUE-MONEDA                TO WX-MONEDA
+000841            MOVE WS-CUE-CBU                    TO WX-CBU
+000842            MOVE CU-SALDO-ACTUAL              TO WX-SALDO
+000843            MOVE WS-CUE-FECHA-PRO             TO WX-FECHA-PRO
+000844            MOVE WS-CUE-FECHA-CIE             TO WX-FECHA-CIE
+000845
+000846            WRITE REG-SALIDA2 FROM WS-REG-EXTRACTO
+000847
+000848            IF FS-SALIDA2 IS NOT EQUAL '00'
+000849               DISPLAY '* ERROR EN GRABAR EXTRACTO: ' FS-SALIDA2
+000850               MOVE 9999 TO RETURN-CODE
+000851               SET WS-FIN TO TRUE
+000852            END-IF
+000853            .
+000854        5350-F-IMPRIMIR-EXTRACTO.
+000855            EXIT.
+000856
+000857/--IMPRIMIR-SEPARADOR-(=)--------/
+000858        5400-I-IMPRIMIR-SEPARADOR-A.
+000859         MOVE ALL '='                          TO CT-SEPARADOR-TIT
+000860 
+000861            WRITE REG-SALIDA FROM CT-SEPARADOR-TITULO
+000862 
+000863            IF FS-SALIDA IS NOT EQUAL '00'
+000864               DISPLAY '* ERROR EN GRABAR SEPARADOR A: ' FS-SALIDA
+000865               MOVE 9999 TO RETURN-CODE
+000866               SET WS-FIN TO TRUE
+000867            END-IF
+000868 
+000869            ADD 1 TO WS-CUENTA-LINEA
+000870            .
+000871        5400-F-IMPRIMIR-SEPARADOR-A.
+000872            EXIT.
+000873 
+000874/--IMPRIMIR-SEPARADOR-(-)--------/
+000875        5500-I-IMPRIMIR-SEPARADOR-B.
+000876         MOVE ALL '-'                          TO CT-SEPARADOR-SUB
+000877 
+000878            WRITE REG-SALIDA FROM CT-SEPARADOR-SUBTITULO
+000879 
+000880            IF FS-SALIDA IS NOT EQUAL '00'
+000881               DISPLAY '* ERROR EN GRABAR SEPARADOR B: ' FS-SALIDA
+000882               MOVE 9999 TO RETURN-CODE
+000883               SET WS-FIN TO TRUE
+000884            END-IF
+000885 
+000886            ADD 1 TO WS-CUENTA-LINEA
+000887            .
+000888        5500-F-IMPRIMIR-SEPARADOR-B.
+000889            EXIT.
+000890 
+000891/--IMPRIMIR-FINAL-CLIENTE--------/
+000892        5600-I-IMPRIMIR-PIE.
+000893            WRITE REG-SALIDA FROM CT-PIE-PAGINA
+000894 
+000895            IF FS-SALIDA IS NOT EQUAL '00'
+000896             DISPLAY '* ERROR EN GRABAR PIE DE PAGINA: ' FS-SALIDA
+000897               MOVE 9999 TO RETURN-CODE
+000898               SET WS-FIN TO TRUE
+000899            END-IF
+000900 
+000901            ADD 1 TO WS-CUENTA-LINEA
+000902            .
+000903        5600-F-IMPRIMIR-PIE.
+000904            EXIT.
+000905 
+000906/--IMPRIMIR-CAMBIO-DE-PAGINA-----/
+000907        5700-I-CAMBIO-PAGINA.
+000908              INITIALIZE WS-CUENTA-LINEA
+000909              ADD 1                               TO CT-PAGINA
+000910 
+000911              PERFORM 5000-I-IMPRIMIR-TITULO
+000912                 THRU 5000-F-IMPRIMIR-TITULO
+000913 
+000914              PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
+000915                 THRU 5400-F-IMPRIMIR-SEPARADOR-A
+000916            .
+000917        5700-F-CAMBIO-PAGINA.
+000918            EXIT.
+000919 
+000920/--IMPRIMIR-LEYENDA-NO-CUENTAS---/
+000921        5800-I-SIN-CUENTAS.
+000922            WRITE REG-SALIDA FROM CT-NO-CUEN-FOUND
+000923 
+000924            IF FS-SALIDA IS NOT EQUAL '00'
+000925               DISPLAY '* ERROR EN GRABAR LEYENDA: ' FS-SALIDA
+000926               MOVE 9999 TO RETURN-CODE
+000927               SET WS-FIN TO TRUE
+000928            END-IF
+000929 
+000930            ADD 1 TO WS-CUENTA-LINEA
+000931            ADD 1 TO WS-SIN-CUENTAS
+000932            .
+000933        5800-F-SIN-CUENTAS.
+000934            EXIT.
+000935 
+000936        5900-I-IMPRIMIR-INICIO.
+000937            PERFORM 5000-I-IMPRIMIR-TITULO
+000938               THRU 5000-F-IMPRIMIR-TITULO
+000939 
+000940            PERFORM 5400-I-IMPRIMIR-SEPARADOR-A
+000941               THRU 5400-F-IMPRIMIR-SEPARADOR-A
+000942 
+000943            PERFORM 5100-I-IMPRIMIR-CLIENTE
+000944               THRU 5100-F-IMPRIMIR-CLIENTE
+000945 
+000946            PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
+000947               THRU 5500-F-IMPRIMIR-SEPARADOR-B
+000948 
+000949            PERFORM 5200-I-IMPRIMIR-SUB-CUEN
+000950               THRU 5200-F-IMPRIMIR-SUB-CUEN
+000951 
+000952            PERFORM 5500-I-IMPRIMIR-SEPARADOR-B
+000953               THRU 5500-F-IMPRIMIR-SEPARADOR-B
+000954            .
+000955        5900-F-IMPRIMIR-INICIO.
+000956            EXIT.
+000957
+000958/--IMPRIMIR-PIE-DE-CONTROL-------/
+000959     5950-I-IMPRIMIR-CONTROL.
+000960        MOVE WS-SALDO-PESOS-TOT            TO WS-SAL-PESOS-TOT
+000961        MOVE WS-SALDO-DOLAR-TOT            TO WS-SAL-DOLAR-TOT
+000962        MOVE WS-LEIDOS-CLI                 TO WS-CTL-LEIDOS-CLI
+000963        MOVE WS-LEIDOS-CUE                 TO WS-CTL-LEIDOS-CUE
+000964        MOVE WS-GRABADOS-CLI               TO WS-CTL-GRABADOS-CLI
+000965        MOVE WS-GRABADOS-CUE               TO WS-CTL-GRABADOS-CUE
+000966        MOVE WS-SIN-CUENTAS                TO WS-CTL-SIN-CUENTAS
+000967
+000968        PERFORM 5700-I-CAMBIO-PAGINA
+000969           THRU 5700-F-CAMBIO-PAGINA
+000970
+000971        WRITE REG-SALIDA FROM CT-CONTROL-TITULO
+000972
+000973        IF FS-SALIDA IS NOT EQUAL '00'
+000974           DISPLAY '* ERROR EN GRABAR PIE DE CONTROL: ' FS-SALIDA
+000975           MOVE 9999 TO RETURN-CODE
+000976           SET WS-FIN TO TRUE
+000977        END-IF
+000978
+000979        WRITE REG-SALIDA FROM CT-CONTROL-SALDOS
+000980
+000981        IF FS-SALIDA IS NOT EQUAL '00'
+000982           DISPLAY '* ERROR EN GRABAR PIE DE CONTROL: ' FS-SALIDA
+000983           MOVE 9999 TO RETURN-CODE
+000984           SET WS-FIN TO TRUE
+000985        END-IF
+000986
+000987        WRITE REG-SALIDA FROM CT-CONTROL-CONTADORES
+000988
+000989        IF FS-SALIDA IS NOT EQUAL '00'
+000990           DISPLAY '* ERROR EN GRABAR PIE DE CONTROL: ' FS-SALIDA
+000991           MOVE 9999 TO RETURN-CODE
+000992           SET WS-FIN TO TRUE
+000993        END-IF
+000994
+000995        WRITE REG-SALIDA FROM CT-CONTROL-GRABADOS
+000996
+000997        IF FS-SALIDA IS NOT EQUAL '00'
+000998           DISPLAY '* ERROR EN GRABAR PIE DE CONTROL: ' FS-SALIDA
+000999           MOVE 9999 TO RETURN-CODE
+001000           SET WS-FIN TO TRUE
+001001        END-IF
+001002        .
+001003     5950-F-IMPRIMIR-CONTROL.
+001004         EXIT.
+001005
+001006/---GRABAR-CHECKPOINT-DE-REINICIO/
+001007     5960-I-GRABAR-CHECKPOINT.
+001008         MOVE WS-NROCLI-CLI-ANT             TO CHK-NROCLI-CLI
+001009         MOVE WS-NROCLI-CUE-ANT             TO CHK-NROCLI-CUE
+001010         MOVE WS-LEIDOS-CLI                  TO CHK-LEIDOS-CLI
+001011         MOVE WS-LEIDOS-CUE                  TO CHK-LEIDOS-CUE
+001012         MOVE WS-GRABADOS-CLI                TO CHK-GRABADOS-CLI
+001013         MOVE WS-GRABADOS-CUE                TO CHK-GRABADOS-CUE
+001014         MOVE WS-SIN-CUENTAS                 TO CHK-SIN-CUENTAS
+001015         MOVE WS-SALDO-PESOS-TOT           TO CHK-SALDO-PESOS-TOT
+001016         MOVE WS-SALDO-DOLAR-TOT           TO CHK-SALDO-DOLAR-TOT
+001017
+001018         WRITE REG-CHKPT
+001019
+001020         IF FS-CHKPT IS NOT EQUAL '00'
+001021            DISPLAY '* ERROR EN GRABAR CHECKPOINT: ' FS-CHKPT
+001022         END-IF
+001023
+001024         MOVE ZEROS                          TO WS-CHKPT-CONTADOR
+001025         .
+001026     5960-F-GRABAR-CHECKPOINT.
+001027         EXIT.
+001028
+001029
+001030/------CIERRE-DE-ARCHIVOS--------/
+001031        9999-I-FINAL.
+001032        PERFORM 5950-I-IMPRIMIR-CONTROL
+001033           THRU 5950-F-IMPRIMIR-CONTROL
+001034
+001035            CLOSE SALIDA
+001036            IF FS-SALIDA  IS NOT EQUAL '00'
+001037              DISPLAY '* ERROR EN CLOSE SALIDA= ' FS-SALIDA
+001038              MOVE 9999                           TO RETURN-CODE
+001039              SET WS-FIN                          TO TRUE
+001040            END-IF
+001041
+001042            CLOSE SALIDA2
+001043            IF FS-SALIDA2 IS NOT EQUAL '00'
+001044              DISPLAY '* ERROR EN CLOSE SALIDA2= ' FS-SALIDA2
+001045              MOVE 9999                           TO RETURN-CODE
+001046              SET WS-FIN                          TO TRUE
+001047            END-IF
+001048            CLOSE CHKPT
+001049            IF FS-CHKPT IS NOT EQUAL '00'
+001050              DISPLAY '* ERROR EN CLOSE CHECKPOINT: ' FS-CHKPT
+001051            END-IF
+001052
+001053
+001054            EXEC SQL
+001055                 CLOSE ITEM_CURSOR1
+001056            END-EXEC.
+001057 
+001058            IF SQLCODE NOT EQUAL ZEROS
+001059               MOVE SQLCODE                    TO FS-SQLCODE
+001060           DISPLAY '* ERROR EN CLOSE CURSOR CLIENTES: ' FS-SQLCODE
+001061               MOVE 9999                       TO RETURN-CODE
+001062               SET  WS-FIN                     TO TRUE
+001063            END-IF
+001064 
+001065            EXEC SQL
+001066                 CLOSE ITEM_CURSOR2
+001067            END-EXEC.
+001068 
+001069            IF SQLCODE NOT EQUAL ZEROS
+001070               MOVE SQLCODE                    TO FS-SQLCODE
+001071            DISPLAY '* ERROR EN CLOSE CURSOR CUENTAS: ' FS-SQLCODE
+001072               MOVE 9999                       TO RETURN-CODE
+001073               SET  WS-FIN                     TO TRUE
+001074            END-IF
+001075 
+001076/-----MUESTRO-TOTALES-DE-CONTROL----/
+001077            DISPLAY '/----------TOTALES DE CONTROL------------/'
+001078            DISPLAY CT-ENCONTRADOS-CLI    WS-LEIDOS-CLI
+001079            DISPLAY CT-ENCONTRADOS-CUE    WS-LEIDOS-CUE
+001080            DISPLAY CT-GRABADOS-CLI       WS-GRABADOS-CLI
+001081            DISPLAY CT-GRABADOS-CUE       WS-GRABADOS-CUE
+001082            DISPLAY CT-NO-ENCONTRADO-CUE  WS-SIN-CUENTAS
+001083            .
+001084        9999-F-FINAL.
+001085            EXIT.
