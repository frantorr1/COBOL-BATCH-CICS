@@ -0,0 +1,605 @@
+000001/----------------------ROBCO-INDUSTRIES-<TM>-TERMLINK PROTOCOL-/
+000002/--------------------------------/
+000003        IDENTIFICATION DIVISION.
+000004/--------------------------------/
+000005        PROGRAM-ID. PGMPRU02.
+000006/--------------------------------/
+000007        DATA DIVISION.
+000008/--------------------------------/
+000009        FILE SECTION.
+000010/--------------------------------/
+000011        WORKING-STORAGE SECTION.
+000012/--------------------------------/
+000013        01 CT-MENSAJES.
+000014       04 CT-DATASET            PIC  X(08)        VALUE 'CUENTAS'.
+000015       04 CT-LEN-DAT            PIC  S9(04)       VALUE 073  COMP.
+000016           04 CT-CONFIRMA           PIC  X(38)        VALUE
+000017                         'DESEA CERRAR LA CUENTA ? Y(PF6)/F(PF5)'.
+000018           04 CT-FIN                PIC  X(72)        VALUE
+000019                                         'FIN EJECUCION TRX T102'.
+000020           04 CT-IN                 PIC  X(52)        VALUE
+000021         'INGRESE DATOS Y PRESIONE ENTER PARA BUSCAR LA CUENTA'.
+000022           04 CT-ERRTIP             PIC  X(23)        VALUE
+000023                                     'TIPO DE CUENTA INVALIDO'.
+000024           04 CT-ERRNRO             PIC  X(24)        VALUE
+000025                                   'NUMERO DE CUENTA INVALIDO'.
+000026           04 CT-ERRDAT             PIC  X(16)        VALUE
+000027                                               'DATOS INVALIDOS'.
+000028           04 CT-CTAEN              PIC  X(44)        VALUE
+000029                  'CUENTA ENCONTRADA, INGRESE ACCION A REALIZAR'.
+000030           04 CT-ARCHERR            PIC  X(13)        VALUE
+000031                                                  'ERROR ARCHIVO'.
+000032           04 CT-INVKEY             PIC  X(35)        VALUE
+000033                            'TECLA INVALIDA, INGRESE OTRA OPCION'.
+000034           04 CT-CTACER             PIC  X(14)        VALUE
+000035                                                 'CUENTA CERRADA'.
+000036           04 CT-INEXCTA            PIC  X(17)        VALUE
+000037                                             'CUENTA INEXISTENTE'.
+000038           04 CT-CANCEL             PIC  X(16)        VALUE
+000039                                               'ACCION CANCELADA'.
+000040           04 CT-COMPLETE           PIC  X(56)        VALUE
+000041        'INGRESE DATOS DE LA CUENTA Y PRESIONE PF7 O PF5 CANCELA'.
+000042           04 CT-EXITO              PIC  X(27)        VALUE
+000043                                    'CUENTA ABIERTA EXITOSAMENTE'.
+000044           04 CT-REGDUP             PIC  X(16)        VALUE
+000045                                               'CUENTA DUPLICADA'.
+000046
+000047        01 WS-ABSTIME               PIC  S9(16) COMP  VALUE +0.
+000048        01 WS-TIME                 PIC  X(08)        VALUE SPACES.
+000049        01 WS-TIPO-CTA              PIC  X(02)        VALUE '  '.
+000050           88 WS-TIP-CTA                   VALUE 'CA'
+000051                                                 'CC'.
+000052
+000053        01 WS-LENGTH-CUENTA         PIC  S9(4)  COMP  VALUE 073.
+000054
+000055        01 WS-VAR-CICS.
+000056           02 WS-LONG               PIC  S9(04) COMP.
+000057           02 WS-SEP-D              PIC  X            VALUE '-'.
+000058           02 WS-SEP-T              PIC  X            VALUE ':'.
+000059           02 WS-MAP           PIC  X(08)        VALUE 'MAP0102'.
+000060           02 WS-MAPSET        PIC  X(08)        VALUE 'MAP0102'.
+000061           02 WS-FECHA             PIC  X(10)        VALUE SPACES.
+000062           02 WS-RESP               PIC  S9(04) COMP.
+000063           02 WS-RIDFLD.
+000064             08 WS-RID-TIPCTA       PIC X(02).
+000065             08 WS-RID-NROCTA       PIC X(15).
+000066
+000067        01 WS-COMMAREA.
+000068           05 WS-FLAG-PF6           PIC 9             VALUE 0.
+000069           05 WS-FLAG-PF7           PIC 9             VALUE 0.
+000070           05 WS-COM-TIPCTA         PIC X(02).
+000071           05 WS-COM-NROCTA         PIC X(15).
+000072
+000073/--------COPY-SECTION------------/
+000074        COPY MAP0102.
+000075        COPY DFHBMSCA.
+000076        COPY DFHAID.
+000077        COPY CPCUENTA.
+000078/--------------------------------/
+000079        LINKAGE SECTION.
+000080/--------------------------------/
+000081         01 DFHCOMMAREA PIC X(19).
+000082
+000083/--------------------------------/
+000084        PROCEDURE DIVISION.
+000085/--------------------------------/
+000086        0000-HOLACICS.
+000087
+000088            PERFORM 1000-I-INICIO
+000089               THRU 1000-F-INICIO
+000090
+000091            PERFORM 2000-I-PROCESO
+000092               THRU 2000-I-PROCESO
+000093
+000094            PERFORM 9999-I-FINAL
+000095               THRU 9999-F-FINAL
+000096            .
+000097        1000-I-INICIO.
+000098            PERFORM 2100-I-FECHA
+000099               THRU 2100-F-FECHA
+000100
+000101         MOVE DFHCOMMAREA                           TO WS-COMMAREA
+000102            MOVE LENGTH OF MAP0102O                    TO WS-LONG
+000103            .
+000104        1000-F-INICIO.
+000105            EXIT.
+000106
+000107        2000-I-PROCESO.
+000108
+000109            EXEC CICS
+000110                 RECEIVE MAP   (WS-MAP)
+000111                 MAPSET        (WS-MAPSET)
+000112                 INTO          (MAP0102I)
+000113                 RESP          (WS-RESP)
+000114            END-EXEC
+000115
+000116            EVALUATE WS-RESP
+000117            WHEN DFHRESP(NORMAL)
+000118
+000119               MOVE LOW-VALUES                        TO WS-RIDFLD
+000120
+000121                PERFORM 3000-I-PFKEY
+000122                   THRU 3000-F-PFKEY
+000123
+000124            WHEN DFHRESP(MAPFAIL)
+000125
+000126              INITIALIZE MAP0102O
+000127
+000128              MOVE WS-FECHA                            TO FECPROO
+000129              MOVE LENGTH OF MAP0102O                  TO WS-LONG
+000130              MOVE CT-IN                               TO MSGO
+000131
+000132              EXEC CICS
+000133                   SEND MAP (WS-MAP)
+000134                   MAPSET   (WS-MAPSET)
+000135                   FROM     (MAP0102O)
+000136                   LENGTH    (WS-LONG)
+000137                   ERASE
+000138              END-EXEC
+000139
+000140              IF EIBAID EQUAL DFHPF12
+000141                PERFORM 3500-I-PF12
+000142                   THRU 3500-F-PF12
+000143              END-IF
+000144
+000145            WHEN OTHER
+000146              MOVE 'ERROR MAPA'                        TO MSGO
+000147
+000148              EXEC CICS
+000149                   SEND MAP (WS-MAP)
+000150                   MAPSET   (WS-MAPSET)
+000151                   FROM     (MAP0102O)
+000152                   LENGTH   (WS-LONG)
+000153                   ERASE
+000154              END-EXEC
+000155
+000156            END-EVALUATE
+000157            .
+000158        2000-F-PROCESO.
+000159            EXIT.
+000160
+000161        2100-I-FECHA.
+000162            EXEC CICS
+000163                 ASKTIME
+000164                 ABSTIME (WS-ABSTIME)
+000165            END-EXEC
+000166            EXEC CICS FORMATTIME
+000167                 ABSTIME  (WS-ABSTIME)
+000168                 DDMMYYYY (WS-FECHA)    DATESEP (WS-SEP-D)
+000169                 TIME     (WS-TIME)     TIMESEP (WS-SEP-T)
+000170            END-EXEC
+000171            MOVE WS-FECHA                              TO FECPROO
+000172            .
+000173        2100-F-FECHA.
+000174            EXIT.
+000175
+000176        3000-I-PFKEY.
+000177            EVALUATE TRUE ALSO TRUE ALSO TRUE
+000178            WHEN EIBAID = DFHENTER ALSO WS-FLAG-PF6 NOT = '1'
+000179                                   ALSO WS-FLAG-PF7 NOT = '1'
+000180
+000181              PERFORM 3100-I-ENTER
+000182                 THRU 3100-F-ENTER
+000183
+000184            WHEN EIBAID = DFHPF3   ALSO WS-FLAG-PF6 NOT = '1'
+000185                                   ALSO WS-FLAG-PF7 NOT = '1'
+000186
+000187              PERFORM 3200-I-PF3
+000188                 THRU 3200-F-PF3
+000189
+000190            WHEN EIBAID = DFHPF5   ALSO WS-FLAG-PF6 = '1'
+000191                                   ALSO TRUE
+000192
+000193           MOVE 0                                   TO WS-FLAG-PF6
+000194              PERFORM 3700-I-CANCEL
+000195                 THRU 3700-F-CANCEL
+000196
+000197            WHEN EIBAID = DFHPF5   ALSO WS-FLAG-PF7 = '1'
+000198                                   ALSO TRUE
+000199
+000200           MOVE 0                                   TO WS-FLAG-PF7
+000201              PERFORM 3700-I-CANCEL
+000202                 THRU 3700-F-CANCEL
+000203
+000204            WHEN EIBAID = DFHPF6   ALSO WS-FLAG-PF6 NOT = '1'
+000205                                   ALSO TRUE
+000206
+000207              PERFORM 3300-I-PF6
+000208                 THRU 3300-F-PF6
+000209
+000210            WHEN EIBAID = DFHPF6   ALSO WS-FLAG-PF6 = '1'
+000211                                   ALSO TRUE
+000212
+000213              PERFORM 3600-I-DELETE
+000214                 THRU 3600-F-DELETE
+000215
+000216            WHEN EIBAID = DFHPF7   ALSO TRUE
+000217                                   ALSO WS-FLAG-PF7 NOT = '1'
+000218
+000219              PERFORM 3800-I-PF7
+000220                 THRU 3800-F-PF7
+000221
+000222            WHEN EIBAID = DFHPF7   ALSO TRUE
+000223                                   ALSO WS-FLAG-PF7 = '1'
+000224
+000225              PERFORM 3850-I-CREATE
+000226                 THRU 3850-F-CREATE
+000227
+000228            WHEN EIBAID = DFHPF12  ALSO WS-FLAG-PF6 NOT = '1'
+000229                                   ALSO WS-FLAG-PF7 NOT = '1'
+000230
+000231              PERFORM 3500-I-PF12
+000232                 THRU 3500-F-PF12
+000233
+000234            WHEN OTHER
+000235
+000236                  MOVE WS-FECHA                        TO FECPROO
+000237                  MOVE CT-INVKEY                       TO MSGO
+000238
+000239                  EXEC CICS
+000240                       SEND MAP    (WS-MAP)
+000241                       MAPSET (WS-MAPSET)
+000242                       FROM   (MAP0102O)
+000243                       LENGTH (WS-LONG)
+000244                       ERASE
+000245                  END-EXEC
+000246
+000247            END-EVALUATE
+000248            .
+000249        3000-F-PFKEY.
+000250            EXIT.
+000251
+000252        3100-I-ENTER.
+000253
+000254         MOVE TIPCTAI                               TO WS-TIPO-CTA
+000255
+000256            IF NOT WS-TIP-CTA
+000257              INITIALIZE MAP0102O
+000258              MOVE WS-FECHA                            TO FECPROO
+000259              MOVE CT-ERRTIP                           TO MSGO
+000260            ELSE
+000261              IF NROCTAI = SPACES
+000262                INITIALIZE MAP0102O
+000263                MOVE WS-FECHA                          TO FECPROO
+000264                MOVE CT-ERRNRO                         TO MSGO
+000265              ELSE
+000266             MOVE TIPCTAI                         TO WS-RID-TIPCTA
+000267             MOVE NROCTAI                         TO WS-RID-NROCTA
+000268
+000269                EXEC CICS
+000270                     READ DATASET (CT-DATASET)
+000271                     RIDFLD       (WS-RIDFLD )
+000272                     INTO         (REG-CUENTA)
+000273                     LENGTH       (CT-LEN-DAT)
+000274                     EQUAL
+000275                     RESP         (WS-RESP)
+000276                END-EXEC
+000277
+000278                EVALUATE WS-RESP
+000279                WHEN DFHRESP(NORMAL)
+000280                  MOVE WS-FECHA                        TO FECPROO
+000281                  MOVE CU-MONEDA                       TO MONEDAO
+000282                  MOVE CU-CBU                          TO CBUO
+000283                  MOVE CU-NRO-CLIENTE                  TO NROCLIO
+000284                  MOVE CU-SALDO-ACTUAL                 TO SALDOO
+000285                  MOVE CU-FECHA-ULTIMO-CIERRE           TO FECCIEO
+000286                  MOVE CT-CTAEN                        TO MSGO
+000287                WHEN DFHRESP(NOTFND)
+000288                  INITIALIZE MAP0102O
+000289                  MOVE WS-FECHA                        TO FECPROO
+000290                  MOVE CT-INEXCTA                      TO MSGO
+000291                WHEN OTHER
+000292                  INITIALIZE MAP0102O
+000293                  MOVE WS-FECHA                        TO FECPROO
+000294                  MOVE CT-ARCHERR                      TO MSGO
+000295                END-EVALUATE
+000296              END-IF
+000297            END-IF
+000298
+000299            EXEC CICS
+000300                 SEND MAP  (WS-MAP)
+000301                 MAPSET    (WS-MAPSET)
+000302                 FROM      (MAP0102O)
+000303                 LENGTH    (WS-LONG)
+000304                 ERASE
+000305            END-EXEC
+000306            .
+000307        3100-F-ENTER.
+000308            EXIT.
+000309
+000310        3200-I-PF3.
+000311            INITIALIZE MAP0102O
+000312            MOVE WS-FECHA                              TO FECPROO
+000313            EXEC CICS
+000314                 SEND MAP  (WS-MAP)
+000315                 MAPSET    (WS-MAPSET)
+000316                 FROM      (MAP0102O)
+000317                 LENGTH    (WS-LONG)
+000318                 ERASE
+000319            END-EXEC
+000320            .
+000321        3200-F-PF3.
+000322            EXIT.
+000323
+000324        3300-I-PF6.
+000325         MOVE TIPCTAI                               TO WS-TIPO-CTA
+000326
+000327              IF NOT WS-TIP-CTA
+000328                MOVE WS-FECHA                          TO FECPROO
+000329                MOVE CT-ERRTIP                         TO MSGO
+000330             MOVE 0                                 TO WS-FLAG-PF6
+000331              ELSE
+000332                IF NROCTAI = SPACES
+000333                  INITIALIZE MAP0102O
+000334                  MOVE WS-FECHA                        TO FECPROO
+000335                  MOVE CT-ERRNRO                       TO MSGO
+000336               MOVE 0                               TO WS-FLAG-PF6
+000337                ELSE
+000338                  MOVE CT-CONFIRMA                     TO MSGO
+000339               MOVE TIPCTAI                       TO WS-RID-TIPCTA
+000340               MOVE NROCTAI                       TO WS-RID-NROCTA
+000341               MOVE 1                               TO WS-FLAG-PF6
+000342
+000343                  EXEC CICS
+000344                       READ DATASET (CT-DATASET)
+000345                       RIDFLD       (WS-RIDFLD )
+000346                       INTO         (REG-CUENTA)
+000347                       LENGTH       (CT-LEN-DAT)
+000348                       EQUAL
+000349                       RESP         (WS-RESP)
+000350                  END-EXEC
+000351
+000352                  EVALUATE WS-RESP
+000353                  WHEN DFHRESP(NORMAL)
+000354
+000355                 MOVE TIPCTAI                     TO WS-COM-TIPCTA
+000356                 MOVE NROCTAI                     TO WS-COM-NROCTA
+000357                    MOVE WS-FECHA                      TO FECPROO
+000358                    MOVE CU-MONEDA                     TO MONEDAO
+000359                    MOVE CU-CBU                        TO CBUO
+000360                    MOVE CU-NRO-CLIENTE                TO NROCLIO
+000361                    MOVE CU-SALDO-ACTUAL               TO SALDOO
+000362                    MOVE CU-FECHA-ULTIMO-CIERRE         TO FECCIEO
+000363
+000364                  WHEN DFHRESP(NOTFND)
+000365
+000366                    INITIALIZE MAP0102O
+000367                    MOVE WS-FECHA                      TO FECPROO
+000368                    MOVE CT-INEXCTA                    TO MSGO
+000369                 MOVE 0                             TO WS-FLAG-PF6
+000370
+000371                  WHEN OTHER
+000372
+000373                    INITIALIZE MAP0102O
+000374                    MOVE WS-FECHA                      TO FECPROO
+000375                    MOVE CT-ARCHERR                    TO MSGO
+000376                 MOVE 0                             TO WS-FLAG-PF6
+000377
+000378                  END-EVALUATE
+000379                END-IF
+000380              END-IF
+000381              EXEC CICS
+000382                   SEND MAP  (WS-MAP)
+000383                   MAPSET    (WS-MAPSET)
+000384                   FROM      (MAP0102O)
+000385                   LENGTH    (WS-LONG)
+000386                   ERASE
+000387              END-EXEC
+000388            .
+000389        3300-F-PF6.
+000390            EXIT.
+000391
+000392        3500-I-PF12.
+000393            EXEC CICS
+000394                 SEND CONTROL ERASE
+000395            END-EXEC
+000396
+000397            EXEC CICS
+000398                 SEND TEXT
+000399                 FROM (CT-FIN)
+000400            END-EXEC
+000401
+000402            EXEC CICS
+000403                 RETURN
+000404            END-EXEC
+000405            .
+000406        3500-F-PF12.
+000407            EXIT.
+000408
+000409        3600-I-DELETE.
+000410
+000411         MOVE WS-COM-TIPCTA                       TO WS-RID-TIPCTA
+000412         MOVE WS-COM-NROCTA                       TO WS-RID-NROCTA
+000413
+000414            EXEC CICS
+000415                 READ DATASET (CT-DATASET)
+000416                 RIDFLD       (WS-RIDFLD)
+000417                 INTO         (REG-CUENTA)
+000418                 LENGTH       (WS-LENGTH-CUENTA)
+000419                 UPDATE
+000420                 RESP         (WS-RESP)
+000421            END-EXEC
+000422
+000423            EVALUATE WS-RESP
+000424            WHEN DFHRESP(NORMAL)
+000425
+000426              MOVE WS-FECHA             TO CU-FECHA-ULTIMO-CIERRE
+000427
+000428              EXEC CICS
+000429                   REWRITE DATASET (CT-DATASET)
+000430                   FROM           (REG-CUENTA)
+000431                   LENGTH         (WS-LENGTH-CUENTA)
+000432                   RESP           (WS-RESP)
+000433              END-EXEC
+000434
+000435              EVALUATE WS-RESP
+000436              WHEN DFHRESP(NORMAL)
+000437                INITIALIZE MAP0102O
+000438                MOVE CT-CTACER                        TO MSGO
+000439              WHEN OTHER
+000440                MOVE CT-ARCHERR                        TO MSGO
+000441              END-EVALUATE
+000442
+000443            WHEN DFHRESP(NOTFND)
+000444
+000445              INITIALIZE MAP0102O
+000446              MOVE WS-FECHA                            TO FECPROO
+000447              MOVE CT-INEXCTA                          TO MSGO
+000448
+000449            WHEN OTHER
+000450
+000451              MOVE CT-ARCHERR                          TO MSGO
+000452
+000453            END-EVALUATE
+000454
+000455         MOVE 0                                     TO WS-FLAG-PF6
+000456         MOVE SPACES                              TO WS-COM-TIPCTA
+000457         MOVE SPACES                              TO WS-COM-NROCTA
+000458         MOVE WS-FECHA                               TO FECPROO
+000459
+000460            EXEC CICS
+000461                 SEND MAP  (WS-MAP)
+000462                 MAPSET    (WS-MAPSET)
+000463                 FROM      (MAP0102O)
+000464                 LENGTH    (WS-LONG)
+000465                 ERASE
+000466            END-EXEC
+000467            .
+000468        3600-F-DELETE.
+000469            EXIT.
+000470
+000471        3700-I-CANCEL.
+000472
+000473            INITIALIZE MAP0102O
+000474            MOVE WS-FECHA                            TO FECPROO
+000475            MOVE CT-CANCEL                           TO MSGO
+000476
+000477            EXEC CICS
+000478                 SEND MAP  (WS-MAP)
+000479                 MAPSET    (WS-MAPSET)
+000480                 FROM      (MAP0102O)
+000481                 LENGTH    (WS-LONG)
+000482                 ERASE
+000483            END-EXEC
+000484            .
+000485        3700-F-CANCEL.
+000486            EXIT.
+000487
+000488        3800-I-PF7.
+000489           MOVE TIPCTAI                           TO WS-COM-TIPCTA
+000490           MOVE NROCTAI                           TO WS-COM-NROCTA
+000491              MOVE CT-COMPLETE                         TO MSGO
+000492              MOVE DFHBMUNP                            TO MONEDAA
+000493              MOVE DFHBMUNP                            TO CBUA
+000494              MOVE DFHBMUNP                            TO NROCLIA
+000495              MOVE DFHBMUNP                            TO SALDOA
+000496           MOVE 1                                   TO WS-FLAG-PF7
+000497
+000498            EXEC CICS
+000499                 SEND MAP  (WS-MAP)
+000500                 MAPSET    (WS-MAPSET)
+000501                 FROM      (MAP0102O)
+000502                 LENGTH    (WS-LONG)
+000503                 ERASE
+000504                 CURSOR    (+00530)
+000505            END-EXEC
+000506            .
+000507        3800-F-PF7.
+000508            EXIT.
+000509
+000510        3850-I-CREATE.
+000511         MOVE WS-COM-TIPCTA                         TO WS-TIPO-CTA
+000512
+000513              IF NOT WS-TIP-CTA
+000514                INITIALIZE MAP0102O
+000515                MOVE WS-FECHA                          TO FECPROO
+000516                MOVE CT-ERRTIP                         TO MSGO
+000517             MOVE 0                                 TO WS-FLAG-PF7
+000518              ELSE
+000519                IF WS-COM-NROCTA = SPACES
+000520                  INITIALIZE MAP0102O
+000521                  MOVE WS-FECHA                        TO FECPROO
+000522                  MOVE CT-ERRNRO                       TO MSGO
+000523               MOVE 0                               TO WS-FLAG-PF7
+000524                ELSE
+000525                  IF CBUI IS NOT NUMERIC OR
+000526                     NROCLII IS NOT NUMERIC OR
+000527                     SALDOI IS NOT NUMERIC
+000528                    INITIALIZE MAP0102O
+000529                    MOVE WS-FECHA                       TO FECPROO
+000530                    MOVE CT-ERRDAT                       TO MSGO
+000531                 MOVE 0                             TO WS-FLAG-PF7
+000532                  ELSE
+000533
+000534                   INITIALIZE REG-CUENTA
+000535
+000536               MOVE WS-COM-TIPCTA                TO CU-TIPO-CUENTA
+000537               MOVE WS-COM-NROCTA                 TO CU-NRO-CUENTA
+000538               MOVE MONEDAI                         TO CU-MONEDA
+000539               MOVE CBUI                            TO CU-CBU
+000540               MOVE NROCLII                      TO CU-NRO-CLIENTE
+000541               MOVE SALDOI                      TO CU-SALDO-ACTUAL
+000542               MOVE WS-FECHA                    TO CU-FECHA-ACTUAL
+000543               MOVE SPACES              TO CU-FECHA-ULTIMO-CIERRE
+000544
+000545               MOVE WS-COM-TIPCTA                 TO WS-RID-TIPCTA
+000546               MOVE WS-COM-NROCTA                 TO WS-RID-NROCTA
+000547
+000548                  EXEC CICS
+000549                       WRITE DATASET (CT-DATASET)
+000550                       RIDFLD        (WS-RIDFLD)
+000551                       FROM          (REG-CUENTA)
+000552                       LENGTH        (WS-LENGTH-CUENTA)
+000553                       RESP          (WS-RESP)
+000554                  END-EXEC
+000555
+000556                  EVALUATE WS-RESP
+000557                  WHEN DFHRESP(DUPREC)
+000558
+000559                    INITIALIZE MAP0102O
+000560                    MOVE WS-FECHA                      TO FECPROO
+000561                    MOVE CT-REGDUP                     TO MSGO
+000562
+000563                  WHEN DFHRESP(NORMAL)
+000564
+000565                    INITIALIZE MAP0102O
+000566                    MOVE WS-FECHA                      TO FECPROO
+000567                    MOVE CT-EXITO                      TO MSGO
+000568
+000569                  WHEN OTHER
+000570
+000571                    INITIALIZE MAP0102O
+000572                    MOVE WS-FECHA                      TO FECPROO
+000573                    MOVE CT-ARCHERR                    TO MSGO
+000574
+000575                  END-EVALUATE
+000576
+000577                  END-IF
+000578                END-IF
+000579              END-IF
+000580
+000581         MOVE 0                                     TO WS-FLAG-PF7
+000582            MOVE WS-FECHA                              TO FECPROO
+000583         MOVE SPACES                              TO WS-COM-TIPCTA
+000584         MOVE SPACES                              TO WS-COM-NROCTA
+000585
+000586            EXEC CICS
+000587                 SEND MAP  (WS-MAP)
+000588                 MAPSET    (WS-MAPSET)
+000589                 FROM      (MAP0102O)
+000590                 LENGTH    (WS-LONG)
+000591                 ERASE
+000592            END-EXEC
+000593            .
+000594        3850-F-CREATE.
+000595            EXIT.
+000596
+000597        9999-I-FINAL.
+000598            EXEC CICS
+000599                 RETURN
+000600                 TRANSID  ('T102')
+000601                 COMMAREA (WS-COMMAREA)
+000602            END-EXEC
+000603            .
+000604        9999-F-FINAL.
+000605            EXIT.
