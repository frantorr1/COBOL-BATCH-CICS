@@ -0,0 +1,404 @@
+000001        CBL TEST
+000002/--------------------------------/
+000003* PRE-REQUISITOS: PERSONA (VSAM) EN SECUENCIA POR PER-CLAVE Y
+000004*                 TBCLIENT (DB2) SIN FILTROS DE RANGO DE ALU
+000005/--------------------------------/
+000006        IDENTIFICATION DIVISION.
+000007/--------------------------------/
+000008         PROGRAM-ID PGMREC01.
+000009/--------------------------------/
+000010        ENVIRONMENT DIVISION.
+000011/--------------------------------/
+000012        INPUT-OUTPUT SECTION.
+000013/--------------------------------/
+000014        FILE-CONTROL.
+000015/--------------------------------/
+000016            SELECT PERSONA ASSIGN DDPERSO
+000017               ORGANIZATION IS INDEXED
+000018               ACCESS MODE IS SEQUENTIAL
+000019               RECORD KEY IS PER-CLAVE
+000020               FILE STATUS IS FS-PERSONA.
+000021            SELECT SALIDA ASSIGN DDSALI
+000022               FILE STATUS IS FS-SALIDA.
+000023 
+000024/--------------------------------/
+000025        DATA DIVISION.
+000026/--------------------------------/
+000027        FILE SECTION.
+000028/--------------------------------/
+000029        FD PERSONA
+000030             BLOCK CONTAINS 0 RECORDS
+000031             RECORDING MODE IS F.
+000032        COPY CPPERSO.
+000033 
+000034        FD SALIDA
+000035             BLOCK CONTAINS 0 RECORDS
+000036             RECORDING MODE IS F.
+000037        01 REG-SALIDA              PIC X(120).
+000038 
+000039/--------------------------------/
+000040        WORKING-STORAGE SECTION.
+000041/--------------------------------/
+000042        77  FILLER                 PIC X(26)      VALUE
+000043                                   '* INICIO WORKING-STORAGE *'.
+000044/-----CODIGOS-RETORNO-FILES------/
+000045        01 WS-CODE.
+000046          02  FS-PERSONA           PIC XX         VALUE SPACES.
+000047          02  FS-SALIDA            PIC XX         VALUE SPACES.
+000048          02  FS-SQLCODE           PIC -999       VALUE ZEROS.
+000049 
+000050/--------FLAGS-CONTROL-----------/
+000051        01 WS-FLAG-FIN-PER         PIC X.
+000052          88 WS-FIN-PER                          VALUE '1'.
+000053          88 WS-NO-FIN-PER                       VALUE '0'.
+000054 
+000055        01 WS-FLAG-FIN-CLI         PIC X.
+000056          88 WS-FIN-CLI                          VALUE '1'.
+000057          88 WS-NO-FIN-CLI                       VALUE '0'.
+000058 
+000059/--------FECHAS------------------/
+000060        01 WS-FECHA.
+000061          03 WS-FECHA-AAAA         PIC 9999       VALUE ZEROS.
+000062          03 WS-FECHA-MM           PIC 99         VALUE ZEROS.
+000063          03 WS-FECHA-DD           PIC 99         VALUE ZEROS.
+000064 
+000065/-----CLAVES-DE-COMPARACION------/
+000066        01 WS-CLAVE-PER.
+000067          03 WS-CLAVE-PER-TIPD  PIC X(02) VALUE HIGH-VALUES.
+000068          03 WS-CLAVE-PER-NROD  PIC X(11) VALUE HIGH-VALUES.
+000069 
+000070        01 WS-CLAVE-CLI.
+000071          03 WS-CLAVE-CLI-TIPD  PIC X(02) VALUE HIGH-VALUES.
+000072          03 WS-CLAVE-CLI-NROD  PIC X(11) VALUE HIGH-VALUES.
+000073 
+000074/-----CONTADORES-----------------/
+000075        01 WS-CONTADORES.
+000076          03 WS-LEIDOS-PER         PIC 9(05)      VALUE ZEROS.
+000077          03 WS-LEIDOS-CLI         PIC 9(05)      VALUE ZEROS.
+000078          03 WS-SOLO-PERSONA       PIC 9(05)      VALUE ZEROS.
+000079          03 WS-SOLO-CLIENTE       PIC 9(05)      VALUE ZEROS.
+000080 
+000081/------LAYOUT-TITULO-------------/
+000082        01 CT-TITULO.
+000083          03  FILLER              PIC X(1)       VALUE '|'.
+000084          03 FILLER               PIC X(45)      VALUE
+000085                'RECONCILIACION PERSONA (T101) x TBCLIENT DEL: '.
+000086          03 CT-DD                PIC X(02)      VALUE SPACES.
+000087          03 FILLER               PIC X(01)      VALUE '-'.
+000088          03 CT-MM                PIC X(02)      VALUE SPACES.
+000089          03 FILLER               PIC X(01)      VALUE '-'.
+000090          03 CT-AAAA              PIC X(04)      VALUE SPACES.
+000091 
+000092/----LAYOUT-SOLO-EN-PERSONA------/
+000093        01 CT-SOLO-PERSONA.
+000094          03  FILLER              PIC X(1)       VALUE '|'.
+000095          03  FILLER              PIC X(38)      VALUE
+000096               'CLIENTE EN PERSONA SIN TBCLIENT -- '.
+000097          03  FILLER          PIC X(10) VALUE 'TIPO DOC: '.
+000098          03  CT-SP-TIPDOC         PIC X(02)      VALUE SPACES.
+000099          03  FILLER              PIC X(01)      VALUE '|'.
+000100          03  FILLER          PIC X(9)  VALUE 'NRO DOC: '.
+000101          03  CT-SP-NRODOC         PIC X(11)      VALUE ZEROS.
+000102          03  FILLER              PIC X(01)      VALUE '|'.
+000103          03  FILLER          PIC X(13) VALUE 'CLIENTE NRO: '.
+000104          03  CT-SP-CLINRO         PIC 9(05)      VALUE ZEROS.
+000105 
+000106/----LAYOUT-SOLO-EN-TBCLIENT-----/
+000107        01 CT-SOLO-CLIENTE.
+000108          03  FILLER              PIC X(1)       VALUE '|'.
+000109          03  FILLER              PIC X(38)      VALUE
+000110               'CLIENTE EN TBCLIENT SIN PERSONA -- '.
+000111          03  FILLER          PIC X(10) VALUE 'TIPO DOC: '.
+000112          03  CT-SC-TIPDOC         PIC X(02)      VALUE SPACES.
+000113          03  FILLER              PIC X(01)      VALUE '|'.
+000114          03  FILLER          PIC X(9)  VALUE 'NRO DOC: '.
+000115          03  CT-SC-NRODOC         PIC X(11)      VALUE ZEROS.
+000116          03  FILLER              PIC X(01)      VALUE '|'.
+000117          03  FILLER          PIC X(13) VALUE 'CLIENTE NRO: '.
+000118          03  CT-SC-CLINRO         PIC 9(05)      VALUE ZEROS.
+000119 
+000120/------LAYOUT-PIE-DE-CONTROL-----/
+000121        01 CT-PIE.
+000122          03  FILLER              PIC X(1)       VALUE '|'.
+000123          03  FILLER      PIC X(20) VALUE 'LEIDOS EN PERSONA: '.
+000124          03  CT-PIE-LEIDOS-PER    PIC 9(05)      VALUE ZEROS.
+000125          03  FILLER              PIC X(01)      VALUE '|'.
+000126          03  FILLER      PIC X(21) VALUE 'LEIDOS EN TBCLIENT: '.
+000127          03  CT-PIE-LEIDOS-CLI    PIC 9(05)      VALUE ZEROS.
+000128          03  FILLER              PIC X(01)      VALUE '|'.
+000129          03  FILLER      PIC X(14) VALUE 'SOLO PERSONA: '.
+000130          03  CT-PIE-SOLO-PERSONA  PIC 9(05)      VALUE ZEROS.
+000131          03  FILLER              PIC X(01)      VALUE '|'.
+000132          03  FILLER      PIC X(15) VALUE 'SOLO TBCLIENT: '.
+000133          03  CT-PIE-SOLO-CLIENTE  PIC 9(05)      VALUE ZEROS.
+000134 
+000135/------SQLCA-COMMUNICATION-------/
+000136            EXEC SQL
+000137             INCLUDE SQLCA
+000138            END-EXEC.
+000139 
+000140/-INCLUDE-DCLGEN-TABLAS----------/
+000141            EXEC SQL
+000142             INCLUDE DB2CLIE
+000143            END-EXEC.
+000144 
+000145/--DECLARACION-CURSOR-CLIENTES---/
+000146            EXEC SQL
+000147            DECLARE ITEM_CURSOR1 CURSOR
+000148            FOR
+000149            SELECT TIPO_DOCUMENTO, NRO_DOCUMENTO, NRO_CLIENTE,
+000150                  NOMBRE_CLIENTE, APELLIDO_CLIENTE, FECHA_DE_ALTA,
+000151                  FECHA_DE_BAJA
+000152 
+000153            FROM ITPFBIO.TBCLIENT
+000154 
+000155            ORDER BY TIPO_DOCUMENTO ASC, NRO_DOCUMENTO ASC
+000156            END-EXEC.
+000157 
+000158        77  FILLER                 PIC X(26)      VALUE
+000159                                   '* FINAL  WORKING-STORAGE *'.
+000160/--------------------------------/
+000161        PROCEDURE DIVISION.
+000162/--------------------------------/
+000163/--CUERPO-PRINCIPAL-DEL-PROGRAMA-/
+000164        MAIN-PROGRAM.
+000165 
+000166            PERFORM 1000-I-INICIO
+000167               THRU 1000-F-INICIO
+000168 
+000169            PERFORM 2000-I-PROCESO
+000170               THRU 2000-F-PROCESO
+000171              UNTIL WS-FIN-PER AND WS-FIN-CLI
+000172 
+000173            PERFORM 9999-I-FINAL
+000174               THRU 9999-F-FINAL
+000175        .
+000176        F-MAIN-PROGRAM.
+000177            GOBACK.
+000178 
+000179/----INICIO-APERTURA-FILES-------/
+000180        1000-I-INICIO.
+000181            ACCEPT WS-FECHA FROM DATE YYYYMMDD
+000182            MOVE WS-FECHA-AAAA                    TO CT-AAAA
+000183            MOVE WS-FECHA-MM                      TO CT-MM
+000184            MOVE WS-FECHA-DD                      TO CT-DD
+000185 
+000186            SET WS-NO-FIN-PER                     TO TRUE
+000187            SET WS-NO-FIN-CLI                     TO TRUE
+000188 
+000189            OPEN INPUT PERSONA
+000190            IF FS-PERSONA IS NOT EQUAL '00'
+000191              DISPLAY '* ERROR EN OPEN PERSONA= ' FS-PERSONA
+000192              MOVE 9999                           TO RETURN-CODE
+000193              SET  WS-FIN-PER                     TO TRUE
+000194              SET  WS-FIN-CLI                     TO TRUE
+000195            END-IF
+000196 
+000197            OPEN OUTPUT SALIDA
+000198            IF FS-SALIDA IS NOT EQUAL '00'
+000199              DISPLAY '* ERROR EN OPEN SALIDA= ' FS-SALIDA
+000200              MOVE 9999                           TO RETURN-CODE
+000201              SET  WS-FIN-PER                     TO TRUE
+000202              SET  WS-FIN-CLI                     TO TRUE
+000203            END-IF
+000204 
+000205            EXEC SQL
+000206            OPEN ITEM_CURSOR1
+000207            END-EXEC
+000208 
+000209            IF SQLCODE NOT EQUAL ZEROS
+000210             MOVE SQLCODE                         TO FS-SQLCODE
+000211             DISPLAY '* ERROR EN OPEN CURSOR1= '     FS-SQLCODE
+000212             MOVE 9999                            TO RETURN-CODE
+000213             SET  WS-FIN-PER                      TO TRUE
+000214             SET  WS-FIN-CLI                      TO TRUE
+000215            END-IF
+000216 
+000217            PERFORM 3000-I-LEER-PERSONA
+000218               THRU 3000-F-LEER-PERSONA
+000219 
+000220            PERFORM 3500-I-LEER-CLIENTE
+000221               THRU 3500-F-LEER-CLIENTE
+000222 
+000223            PERFORM 5900-I-IMPRIMIR-INICIO
+000224               THRU 5900-F-IMPRIMIR-INICIO
+000225        .
+000226        1000-F-INICIO.
+000227            EXIT.
+000228 
+000229/-----LEO-PERSONA-(VSAM)---------/
+000230        3000-I-LEER-PERSONA.
+000231            READ PERSONA
+000232              AT END
+000233                SET WS-FIN-PER                    TO TRUE
+000234                MOVE HIGH-VALUES                  TO WS-CLAVE-PER
+000235              NOT AT END
+000236                ADD 1                             TO WS-LEIDOS-PER
+000237                MOVE PER-TIP-DOC             TO WS-CLAVE-PER-TIPD
+000238                MOVE PER-NRO-DOC             TO WS-CLAVE-PER-NROD
+000239            END-READ
+000240        .
+000241        3000-F-LEER-PERSONA.
+000242            EXIT.
+000243 
+000244/-----LEO-TBCLIENT-(DB2)---------/
+000245        3500-I-LEER-CLIENTE.
+000246            EXEC SQL
+000247                 FETCH ITEM_CURSOR1
+000248                 INTO  :DCLTBCLIENT.WS-TIPO-DOCUMENTO,
+000249                       :DCLTBCLIENT.WS-NRO-DOCUMENTO,
+000250                       :DCLTBCLIENT.WS-NRO-CLIENTE,
+000251                       :DCLTBCLIENT.WS-NOMBRE-CLIENTE,
+000252                       :DCLTBCLIENT.WS-APELLIDO-CLIENTE,
+000253                       :DCLTBCLIENT.WS-FECHA-DE-ALTA,
+000254                       :DCLTBCLIENT.WS-FECHA-DE-BAJA
+000255            END-EXEC
+000256 
+000257            MOVE SQLCODE                          TO FS-SQLCODE
+000258 
+000259            EVALUATE SQLCODE
+000260            WHEN ZEROS
+000261              ADD 1                               TO WS-LEIDOS-CLI
+000262              MOVE WS-TIPO-DOCUMENTO         TO WS-CLAVE-CLI-TIPD
+000263              MOVE WS-NRO-DOCUMENTO          TO WS-CLAVE-CLI-NROD
+000264 
+000265            WHEN 100
+000266              SET WS-FIN-CLI                      TO TRUE
+000267              MOVE HIGH-VALUES                    TO WS-CLAVE-CLI
+000268 
+000269            WHEN OTHER
+000270              DISPLAY 'ERROR EN FETCH CURSOR CLIENTE= ' FS-SQLCODE
+000271              MOVE 9999                           TO RETURN-CODE
+000272              SET WS-FIN-PER                      TO TRUE
+000273              SET WS-FIN-CLI                      TO TRUE
+000274            END-EVALUATE
+000275        .
+000276        3500-F-LEER-CLIENTE.
+000277            EXIT.
+000278 
+000279/----COMPARO-CLAVES-Y-REPORTO----/
+000280        2000-I-PROCESO.
+000281            IF WS-CLAVE-PER < WS-CLAVE-CLI
+000282              PERFORM 5100-I-REPORTAR-SOLO-PERSONA
+000283                 THRU 5100-F-REPORTAR-SOLO-PERSONA
+000284 
+000285              PERFORM 3000-I-LEER-PERSONA
+000286                 THRU 3000-F-LEER-PERSONA
+000287            ELSE
+000288              IF WS-CLAVE-CLI < WS-CLAVE-PER
+000289                PERFORM 5200-I-REPORTAR-SOLO-CLIENTE
+000290                   THRU 5200-F-REPORTAR-SOLO-CLIENTE
+000291 
+000292                PERFORM 3500-I-LEER-CLIENTE
+000293                   THRU 3500-F-LEER-CLIENTE
+000294              ELSE
+000295                PERFORM 3000-I-LEER-PERSONA
+000296                   THRU 3000-F-LEER-PERSONA
+000297 
+000298                PERFORM 3500-I-LEER-CLIENTE
+000299                   THRU 3500-F-LEER-CLIENTE
+000300              END-IF
+000301            END-IF
+000302        .
+000303        2000-F-PROCESO.
+000304            EXIT.
+000305 
+000306/--REPORTO-SOLO-EN-PERSONA-------/
+000307        5100-I-REPORTAR-SOLO-PERSONA.
+000308            MOVE PER-TIP-DOC                    TO CT-SP-TIPDOC
+000309            MOVE PER-NRO-DOC                    TO CT-SP-NRODOC
+000310            MOVE PER-CLI-NRO                    TO CT-SP-CLINRO
+000311 
+000312            WRITE REG-SALIDA FROM CT-SOLO-PERSONA
+000313 
+000314            IF FS-SALIDA IS NOT EQUAL '00'
+000315              DISPLAY '* ERROR EN GRABAR SOLO-PERSONA: ' FS-SALIDA
+000316              MOVE 9999                           TO RETURN-CODE
+000317              SET WS-FIN-PER                      TO TRUE
+000318              SET WS-FIN-CLI                      TO TRUE
+000319            END-IF
+000320 
+000321            ADD 1                               TO WS-SOLO-PERSONA
+000322        .
+000323        5100-F-REPORTAR-SOLO-PERSONA.
+000324            EXIT.
+000325 
+000326/--REPORTO-SOLO-EN-TBCLIENT------/
+000327        5200-I-REPORTAR-SOLO-CLIENTE.
+000328            MOVE WS-TIPO-DOCUMENTO               TO CT-SC-TIPDOC
+000329            MOVE WS-NRO-DOCUMENTO                TO CT-SC-NRODOC
+000330            MOVE WS-NRO-CLIENTE                  TO CT-SC-CLINRO
+000331 
+000332            WRITE REG-SALIDA FROM CT-SOLO-CLIENTE
+000333 
+000334            IF FS-SALIDA IS NOT EQUAL '00'
+000335              DISPLAY '* ERROR EN GRABAR SOLO-CLIENTE: ' FS-SALIDA
+000336              MOVE 9999                           TO RETURN-CODE
+000337              SET WS-FIN-PER                      TO TRUE
+000338              SET WS-FIN-CLI                      TO TRUE
+000339            END-IF
+000340 
+000341            ADD 1                               TO WS-SOLO-CLIENTE
+000342        .
+000343        5200-F-REPORTAR-SOLO-CLIENTE.
+000344            EXIT.
+000345 
+000346/--IMPRIMO-TITULO-DEL-LISTADO----/
+000347        5900-I-IMPRIMIR-INICIO.
+000348            WRITE REG-SALIDA FROM CT-TITULO
+000349 
+000350            IF FS-SALIDA IS NOT EQUAL '00'
+000351              DISPLAY '* ERROR EN GRABAR TITULO: ' FS-SALIDA
+000352              MOVE 9999                           TO RETURN-CODE
+000353              SET WS-FIN-PER                      TO TRUE
+000354              SET WS-FIN-CLI                      TO TRUE
+000355            END-IF
+000356        .
+000357        5900-F-IMPRIMIR-INICIO.
+000358            EXIT.
+000359 
+000360/------CIERRE-DE-ARCHIVOS--------/
+000361        9999-I-FINAL.
+000362            MOVE WS-LEIDOS-PER            TO CT-PIE-LEIDOS-PER
+000363            MOVE WS-LEIDOS-CLI            TO CT-PIE-LEIDOS-CLI
+000364            MOVE WS-SOLO-PERSONA          TO CT-PIE-SOLO-PERSONA
+000365            MOVE WS-SOLO-CLIENTE          TO CT-PIE-SOLO-CLIENTE
+000366 
+000367            WRITE REG-SALIDA FROM CT-PIE
+000368 
+000369            IF FS-SALIDA IS NOT EQUAL '00'
+000370              DISPLAY '* ERROR EN GRABAR PIE: ' FS-SALIDA
+000371              MOVE 9999                           TO RETURN-CODE
+000372            END-IF
+000373 
+000374            CLOSE PERSONA
+000375            IF FS-PERSONA IS NOT EQUAL '00'
+000376              DISPLAY '* ERROR EN CLOSE PERSONA= ' FS-PERSONA
+000377              MOVE 9999                           TO RETURN-CODE
+000378            END-IF
+000379 
+000380            CLOSE SALIDA
+000381            IF FS-SALIDA  IS NOT EQUAL '00'
+000382              DISPLAY '* ERROR EN CLOSE SALIDA= ' FS-SALIDA
+000383              MOVE 9999                           TO RETURN-CODE
+000384            END-IF
+000385 
+000386            EXEC SQL
+000387                 CLOSE ITEM_CURSOR1
+000388            END-EXEC.
+000389 
+000390            IF SQLCODE NOT EQUAL ZEROS
+000391               MOVE SQLCODE                    TO FS-SQLCODE
+000392               DISPLAY '* ERR CLOSE CURSOR CLIENTES: ' FS-SQLCODE
+000393               MOVE 9999                       TO RETURN-CODE
+000394            END-IF
+000395 
+000396/-----MUESTRO-TOTALES-DE-CONTROL----/
+000397            DISPLAY '/----------TOTALES DE CONTROL------------/'
+000398            DISPLAY 'LEIDOS  EN PERSONA  = ' WS-LEIDOS-PER
+000399            DISPLAY 'LEIDOS  EN TBCLIENT = ' WS-LEIDOS-CLI
+000400            DISPLAY 'SOLO EN PERSONA     = ' WS-SOLO-PERSONA
+000401            DISPLAY 'SOLO EN TBCLIENT    = ' WS-SOLO-CLIENTE
+000402        .
+000403        9999-F-FINAL.
+000404            EXIT.
